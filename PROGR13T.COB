@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR13T.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * EXPORTACAO DO CADASTRO DE AMIGOS EM FORMATO VCARD *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO-AMG
+                    ALTERNATE RECORD IS NOME WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT ARQENDER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO-END.
+      *
+      *-----------------------------------------------------------------
+           SELECT VCFEXP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQAMIGO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ARQAMIGO.DAT".
+       01 REGAMIGO.
+                03 APELIDO         PIC X(12).
+                03 NOME            PIC X(35).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMERO      PIC 9(04).
+                    05 COMPLEMENTO PIC X(12).
+                03 TELEFONES.
+                    05 CELULAR.
+                        07 DDDCEL  PIC 9(03).
+                        07 NUMCEL  PIC 9(09).
+                    05 RESIDENCIAL.
+                        07 DDDRES  PIC 9(03).
+                        07 NUMRES  PIC 9(08).
+                03 EMAIL           PIC X(35).
+                03 TIPOAMIGO       PIC 9(01).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+                03 OPCSEX          PIC X(01).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM.
+                    05 ACEP-COM        PIC 9(08).
+                    05 NUMERO-COM      PIC 9(04).
+                    05 COMPLEMENTO-COM PIC X(12).
+                03 TIPO-END-PRIMARIO PIC X(01).
+
+       FD ARQENDER
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ARQENDER.DAT".
+       01 REGENDER.
+                03 CEP             PIC 9(08).
+                03 ENDERECO        PIC X(35).
+                03 BAIRRO          PIC X(20).
+                03 CIDADE          PIC X(35).
+                03 UF              PIC X(02).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD VCFEXP
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AMIGOS.VCF".
+       01 LINVCF              PIC X(104).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-AMG   PIC X(02) VALUE "00".
+       77 ST-ERRO-END   PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 W-TOTEXP      PIC 9(04) VALUE ZEROS.
+       77 W-ACEP-SAVE   PIC 9(08) VALUE ZEROS.
+
+       01 LIN-FN.
+           03 FILLER          PIC X(03) VALUE "FN:".
+           03 LF-NOME         PIC X(35).
+       01 LIN-TELCEL.
+           03 FILLER          PIC X(15) VALUE "TEL;TYPE=CELL:".
+           03 LF-DDDCEL       PIC 9(03).
+           03 LF-NUMCEL       PIC 9(09).
+       01 LIN-TELRES.
+           03 FILLER          PIC X(15) VALUE "TEL;TYPE=HOME:".
+           03 LF-DDDRES       PIC 9(03).
+           03 LF-NUMRES       PIC 9(08).
+       01 LIN-EMAIL.
+           03 FILLER          PIC X(06) VALUE "EMAIL:".
+           03 LF-EMAIL        PIC X(35).
+       01 LIN-ADR.
+           03 FILLER          PIC X(04) VALUE "ADR:".
+           03 LF-ENDERECO     PIC X(35).
+           03 FILLER          PIC X(01) VALUE ",".
+           03 LF-NUMERO       PIC 9(04).
+           03 FILLER          PIC X(01) VALUE ",".
+           03 LF-BAIRRO       PIC X(20).
+           03 FILLER          PIC X(01) VALUE ",".
+           03 LF-CIDADE       PIC X(35).
+           03 FILLER          PIC X(01) VALUE "/".
+           03 LF-UF           PIC X(02).
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN OUTPUT VCFEXP
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO AMIGOS.VCF"
+               GO TO ROT-FIMS.
+           OPEN INPUT ARQAMIGO
+           IF ST-ERRO-AMG NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQAMIGO"
+               CLOSE VCFEXP
+               GO TO ROT-FIMS.
+           OPEN INPUT ARQENDER
+           IF ST-ERRO-END NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQENDER"
+               CLOSE ARQAMIGO
+               CLOSE VCFEXP
+               GO TO ROT-FIMS.
+      *
+      *****************************************
+      * VARREDURA DO CADASTRO DE AMIGOS E GRAVACAO DO VCARD *
+      *****************************************
+      *
+       REL-LER.
+                READ ARQAMIGO NEXT RECORD
+                AT END
+                    GO TO ROT-FIM.
+                IF STATUS-REG OF REGAMIGO NOT = "A"
+                    GO TO REL-LER.
+                ADD 1 TO W-TOTEXP
+                PERFORM REL-ACHAEND THRU REL-ACHAEND-FIM
+                PERFORM REL-GRAVA THRU REL-GRAVA-FIM
+                GO TO REL-LER.
+      *
+      *****************************************
+      * LOCALIZA O ENDERECO COMPLETO PELO CEP *
+      *****************************************
+      *
+       REL-ACHAEND.
+                MOVE SPACES  TO ENDERECO BAIRRO CIDADE UF
+                MOVE ACEP    TO CEP
+                READ ARQENDER
+                IF ST-ERRO-END NOT = "00"
+                    MOVE SPACES TO ENDERECO BAIRRO CIDADE UF.
+       REL-ACHAEND-FIM.
+                EXIT.
+      *
+      *****************************************
+      * GRAVACAO DO BLOCO VCARD DO CONTATO    *
+      *****************************************
+      *
+       REL-GRAVA.
+                MOVE "BEGIN:VCARD" TO LINVCF
+                WRITE LINVCF
+                MOVE "VERSION:3.0" TO LINVCF
+                WRITE LINVCF
+                MOVE NOME TO LF-NOME
+                MOVE LIN-FN TO LINVCF
+                WRITE LINVCF
+                IF DDDCEL NOT = 0 OR NUMCEL NOT = 0
+                    MOVE DDDCEL TO LF-DDDCEL
+                    MOVE NUMCEL TO LF-NUMCEL
+                    MOVE LIN-TELCEL TO LINVCF
+                    WRITE LINVCF.
+                IF DDDRES NOT = 0 OR NUMRES NOT = 0
+                    MOVE DDDRES TO LF-DDDRES
+                    MOVE NUMRES TO LF-NUMRES
+                    MOVE LIN-TELRES TO LINVCF
+                    WRITE LINVCF.
+                IF EMAIL NOT = SPACES
+                    MOVE EMAIL TO LF-EMAIL
+                    MOVE LIN-EMAIL TO LINVCF
+                    WRITE LINVCF.
+                MOVE ENDERECO TO LF-ENDERECO
+                MOVE NUMERO   TO LF-NUMERO
+                MOVE BAIRRO   TO LF-BAIRRO
+                MOVE CIDADE   TO LF-CIDADE
+                MOVE UF       TO LF-UF
+                MOVE LIN-ADR TO LINVCF
+                WRITE LINVCF
+                MOVE "END:VCARD" TO LINVCF
+                WRITE LINVCF.
+       REL-GRAVA-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE ARQAMIGO
+                CLOSE ARQENDER
+                CLOSE VCFEXP.
+       ROT-FIMS.
+                STOP RUN.
