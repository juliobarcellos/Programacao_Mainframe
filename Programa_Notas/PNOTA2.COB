@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PNOTA2.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * RELATORIO DE BOLETIM DA TURMA      *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNOTA1 ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS MATRICULA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME  WITH DUPLICATES.
+       SELECT RELBOL ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA1
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADNOTA1.DAT".
+       01 REGNOTA.
+                03 MATRICULA       PIC 9(06).
+                03 NOME            PIC X(30).
+                03 QTD-DISC        PIC 9(02).
+                03 DISC-TAB OCCURS 08 TIMES.
+                   05 DISCIPLINA   PIC X(10).
+                   05 NOTA1        PIC 9(02)V9.
+                   05 NOTA2        PIC 9(02)V9.
+                   05 NOTA3        PIC 9(02)V9.
+                   05 FALTA1       PIC 9(02).
+                   05 FALTA2       PIC 9(02).
+                   05 SITUACAO     PIC X(20).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD RELBOL
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "BOLETIM.DAT".
+       01 LINRELBOL          PIC X(93).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 W-CONT-ALU    PIC 9(04) VALUE ZEROS.
+       77 W-SOMA-MEDIA  PIC 9(06)V9 VALUE ZEROS.
+       77 W-MEDIA-TURMA PIC 9(02)V9 VALUE ZEROS.
+       77 MASC1         PIC Z9,9.
+       77 MASC2         PIC Z9,9.
+       77 MASC3         PIC Z9,9.
+       77 MASCT         PIC Z9,9.
+       77 W-FIM-ARQ     PIC X(01) VALUE "0".
+       77 W-MEDIA-ALU   PIC 9(02)V9 VALUE ZEROS.
+       77 W-IX          PIC 9(02) VALUE ZEROS.
+
+       01 LINCAB1.
+           03 FILLER          PIC X(15) VALUE "MATRICULA NOME ".
+           03 FILLER          PIC X(25) VALUE SPACES.
+           03 FILLER          PIC X(50)
+              VALUE "DISCIPLINA NOTA1 NOTA2 MEDIA FALTAS SITUACAO".
+       01 LINDET.
+           03 LD-MATRICULA    PIC 9(06).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-NOME         PIC X(30).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-DISCIPLINA   PIC X(10).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-NOTA1        PIC Z9,9.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-NOTA2        PIC Z9,9.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-MEDIA        PIC Z9,9.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-FALTAS       PIC ZZ9.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-SITUACAO     PIC X(20).
+       01 LINMEDIA.
+           03 FILLER          PIC X(20) VALUE "MEDIA DA TURMA : ".
+           03 LM-MEDIA        PIC Z9,9.
+       01 LINQTD.
+           03 FILLER          PIC X(20) VALUE "TOTAL DE ALUNOS: ".
+           03 LQ-QTDE         PIC ZZZ9.
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN INPUT CADNOTA1
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA1"
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELBOL
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO BOLETIM"
+               CLOSE CADNOTA1
+               GO TO ROT-FIM.
+           MOVE LINCAB1 TO LINRELBOL
+           WRITE LINRELBOL.
+      *
+       REL-LER.
+                READ CADNOTA1 NEXT RECORD
+                AT END
+                    MOVE "1" TO W-FIM-ARQ
+                    GO TO REL-FIM.
+                PERFORM REL-IMP THRU REL-IMP-FIM.
+                GO TO REL-LER.
+      *
+       REL-IMP.
+                MOVE 1 TO W-IX.
+       REL-IMP-DISC.
+                IF W-IX > QTD-DISC
+                   GO TO REL-IMP-FIM.
+                MOVE MATRICULA           TO LD-MATRICULA
+                MOVE NOME                TO LD-NOME
+                MOVE DISCIPLINA(W-IX)    TO LD-DISCIPLINA
+                MOVE NOTA1(W-IX)         TO LD-NOTA1
+                MOVE NOTA2(W-IX)         TO LD-NOTA2
+                COMPUTE W-MEDIA-ALU = (NOTA1(W-IX) + NOTA2(W-IX)) / 2
+                MOVE W-MEDIA-ALU TO LD-MEDIA
+                COMPUTE LD-FALTAS = FALTA1(W-IX) + FALTA2(W-IX)
+                MOVE SITUACAO(W-IX)  TO LD-SITUACAO
+                MOVE LINDET TO LINRELBOL
+                WRITE LINRELBOL
+                ADD 1 TO W-CONT-ALU
+                ADD W-MEDIA-ALU TO W-SOMA-MEDIA
+                ADD 1 TO W-IX
+                GO TO REL-IMP-DISC.
+       REL-IMP-FIM.
+                EXIT.
+      *
+       REL-FIM.
+                IF W-CONT-ALU > ZEROS
+                   COMPUTE W-MEDIA-TURMA = W-SOMA-MEDIA / W-CONT-ALU
+                ELSE
+                   MOVE ZEROS TO W-MEDIA-TURMA.
+                MOVE SPACES TO LINRELBOL
+                WRITE LINRELBOL
+                MOVE W-MEDIA-TURMA TO LM-MEDIA
+                MOVE LINMEDIA TO LINRELBOL
+                WRITE LINRELBOL
+                MOVE W-CONT-ALU TO LQ-QTDE
+                MOVE LINQTD TO LINRELBOL
+                WRITE LINRELBOL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ST-ERRO = "00"
+                   CLOSE CADNOTA1.
+                IF ST-ERRO-REL = "00"
+                   CLOSE RELBOL.
+                STOP RUN.
