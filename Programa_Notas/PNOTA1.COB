@@ -18,6 +18,31 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME  WITH DUPLICATES.
       *
+      *-----------------------------------------------------------------
+       SELECT CADXREF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS XR-RA
+                    FILE STATUS  IS ST-ERRO-XREF
+                    ALTERNATE RECORD KEY IS XR-MATRICULA WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       SELECT CADALUNO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS RA
+                    FILE STATUS  IS ST-ERRO-ALU.
+      *
+      *-----------------------------------------------------------------
+       SELECT HISTNOTA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-HIST.
+      *
+      *-----------------------------------------------------------------
+       SELECT AUDITLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
+      *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -27,25 +52,145 @@
        01 REGNOTA.
                 03 MATRICULA       PIC 9(06).
                 03 NOME            PIC X(30).
-                03 NOTA1           PIC 9(02)V9.
-                03 NOTA2           PIC 9(02)V9.
-                03 FALTA1          PIC 9(02).
-                03 FALTA2          PIC 9(02).
+                03 QTD-DISC        PIC 9(02).
+                03 DISC-TAB OCCURS 08 TIMES.
+                   05 DISCIPLINA   PIC X(10).
+                   05 NOTA1        PIC 9(02)V9.
+                   05 NOTA2        PIC 9(02)V9.
+                   05 NOTA3        PIC 9(02)V9.
+                   05 FALTA1       PIC 9(02).
+                   05 FALTA2       PIC 9(02).
+                   05 SITUACAO     PIC X(20).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD CADXREF
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADXREF.DAT".
+       01 REGXREF.
+                03 XR-RA           PIC 9(06).
+                03 XR-MATRICULA    PIC 9(06).
+
+       FD CADALUNO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADALUNO.DAT".
+       01 REGALUNO.
+                03 RA              PIC 9(06).
+                03 NOME-A          PIC X(30).
+                03 CPF             PIC 9(11).
+                03 RG              PIC X(12).
+                03 DATANASCIMENTO.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 NATURAL         PIC X(20).
+                03 NACIONALIDADE   PIC X(20).
+                03 ENDERECO.
+                    05 LOGRADOURO  PIC X(30).
+                    05 NUMERO      PIC 9(05).
+                    05 COMPLEMENTO PIC X(20).
+                    05 BAIRRO      PIC X(20).
+                    05 CIDADE      PIC X(25).
+                    05 ESTADO      PIC X(02).
+                    05 CEP         PIC 9(08).
+                03 EMAIL           PIC X(30).
+                03 TELEFONE.
+                    05 DDD         PIC 9(02).
+                    05 NUMEROT     PIC 9(09).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 RESPONSAVEL.
+                    05 NOME-RESP     PIC X(30).
+                    05 CPF-RESP      PIC 9(11).
+                    05 TELEFONE-RESP.
+                       07 DDD-RESP     PIC 9(02).
+                       07 NUMEROT-RESP PIC 9(09).
+
+       FD HISTNOTA
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "HISTNOTA.DAT".
+       01 LINHIST.
+                03 HI-DATA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 HI-HORA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 HI-MATRICULA    PIC 9(06).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 HI-NOME         PIC X(30).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 HI-DISCIPLINA   PIC X(10).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 HI-NOTA1        PIC Z9,9.
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 HI-NOTA2        PIC Z9,9.
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 HI-NOTA3        PIC Z9,9.
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 HI-FALTA1       PIC 9(02).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 HI-FALTA2       PIC 9(02).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 HI-SITUACAO     PIC X(20).
+
+       FD AUDITLOG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 LINAUDIT.
+                03 AU-DATA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-HORA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-PROGRAMA     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERADOR     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERACAO     PIC X(10).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-CHAVE        PIC X(15).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-MOTIVO       PIC X(30).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 MASC1        PIC Z9,9.
        01 MASC2        PIC Z9,9.
        01 MASC3        PIC Z9,9.
+       01 MASC4        PIC Z9,9.
+       77 W-MEDIA-MINIMA PIC 9(02)V9 VALUE 6,0.
+       77 W-TOTAL-AULAS  PIC 9(03) VALUE 080.
+       77 W-LIMITE-FALTAS PIC 9(03) VALUE ZEROS.
+       77 FLAG2          PIC X(01) VALUE "0".
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO-XREF PIC X(02) VALUE "00".
+       77 ST-ERRO-ALU  PIC X(02) VALUE "00".
+       77 ST-ERRO-HIST PIC X(02) VALUE "00".
+       77 ST-ERRO-AUD  PIC X(02) VALUE "00".
+       77 W-ACHOUXR    PIC 9(01) VALUE ZEROS.
+       01 W-REGNOTA-OLD.
+                03 MATRICULA-OLD    PIC 9(06).
+                03 NOME-OLD         PIC X(30).
+                03 QTD-DISC-OLD     PIC 9(02).
+                03 DISC-TAB-OLD OCCURS 08 TIMES.
+                   05 DISCIPLINA-OLD PIC X(10).
+                   05 NOTA1-OLD      PIC 9(02)V9.
+                   05 NOTA2-OLD      PIC 9(02)V9.
+                   05 NOTA3-OLD      PIC 9(02)V9.
+                   05 FALTA1-OLD     PIC 9(02).
+                   05 FALTA2-OLD     PIC 9(02).
+                   05 SITUACAO-OLD   PIC X(20).
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
        01 MEDIA        PIC 9(02)V9 VALUE ZEROS.
        01 SOMA         PIC 9(02) VALUE ZEROS.
+       77 W-DISCIPLINA PIC X(10) VALUE SPACES.
+       77 W-IND        PIC 9(02) VALUE ZEROS.
+       77 W-IND2       PIC 9(02) VALUE ZEROS.
+       77 W-IND3       PIC 9(02) VALUE ZEROS.
+       77 W-ACHOU      PIC 9(01) VALUE ZEROS.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -56,62 +201,124 @@
                IF ST-ERRO = "30"
                       OPEN OUTPUT CADNOTA1
                       CLOSE CADNOTA1
-                      MOVE "* ARQUIVO CADNOTA1 SENDO CRIADO *" 
+                      MOVE "* ARQUIVO CADNOTA1 SENDO CRIADO *"
                       TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-OP0
                    ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADNOTA1" 
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADNOTA1"
                       TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+       XREF-OP0.
+           OPEN I-O CADXREF
+           IF ST-ERRO-XREF NOT = "00"
+               IF ST-ERRO-XREF = "30"
+                      OPEN OUTPUT CADXREF
+                      CLOSE CADXREF
+                      MOVE "* ARQUIVO CADXREF SENDO CRIADO *"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO XREF-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADXREF"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       ALU-OP0.
+           OPEN INPUT CADALUNO
+           IF ST-ERRO-ALU NOT = "00"
+               MOVE "ARQUIVO CADALUNO NAO ENCONTRADO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       HIST-OP0.
+           OPEN EXTEND HISTNOTA
+           IF ST-ERRO-HIST NOT = "00"
+               OPEN OUTPUT HISTNOTA.
+       AUD-OP0.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+               OPEN OUTPUT AUDITLOG.
        INC-001.
-                MOVE ZEROS  TO MATRICULA NOTA1 NOTA2 FALTA1 
-                               FALTA2
-                MOVE SPACES TO NOME.
+                MOVE ZEROS  TO MATRICULA QTD-DISC
+                MOVE SPACES TO NOME
+                MOVE SPACES TO MOTIVO-EXCLUSAO OF REGNOTA
+                MOVE 1 TO W-IND2.
+       INC-001-LIMPA.
+                IF W-IND2 > 8
+                   GO TO INC-001-LIMPA-FIM.
+                INITIALIZE DISC-TAB(W-IND2)
+                ADD 1 TO W-IND2
+                GO TO INC-001-LIMPA.
+       INC-001-LIMPA-FIM.
                 DISPLAY (01, 01) ERASE.
                 DISPLAY (01, 20) "CADASTRO DE NOTAS"
+                DISPLAY (02, 01) "F4=BUSCAR POR NOME"
                 DISPLAY (04, 01) "MATRICULA    : "
                 DISPLAY (05, 01) "NOME         : "
-                DISPLAY (06, 01) "NOTA1        : "
-                DISPLAY (07, 01) "NOTA2        : "
-                DISPLAY (08, 01) "MEDIA        : "
-                DISPLAY (09, 01) "FALTA1       : "
-                DISPLAY (10, 01) "FALTA2       : "
-                DISPLAY (11, 01) "TOTAL FALTAS : ".
+                DISPLAY (06, 01) "DISCIPLINA   : "
+                DISPLAY (07, 01) "NOTA1        : "
+                DISPLAY (08, 01) "NOTA2        : "
+                DISPLAY (09, 01) "MEDIA        : "
+                DISPLAY (10, 01) "FALTA1       : "
+                DISPLAY (11, 01) "FALTA2       : "
+                DISPLAY (12, 01) "TOTAL FALTAS : "
+                DISPLAY (13, 01) "NOTA3 (REC.) : "
+                DISPLAY (14, 01) "SITUACAO     : ".
        INC-002.
                 ACCEPT  (04, 16) MATRICULA
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
-                   CLOSE CADNOTA1
+                   CLOSE CADNOTA1 CADXREF CADALUNO HISTNOTA AUDITLOG
                    GO TO ROT-FIM.
+                IF W-ACT = 04
+                   GO TO INC-002-BUSCA.
                 IF MATRICULA  = 0
                    MOVE "*** MATRICULA INVALIDA ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
+      *
+      *****************************************
+      * BUSCA POR NOME (CHAVE ALTERNATIVA)    *
+      *****************************************
+      *
+       INC-002-BUSCA.
+                MOVE SPACES TO NOME
+                DISPLAY (20, 01) "NOME PARA BUSCA : "
+                ACCEPT  (20, 20) NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                DISPLAY (20, 01) LIMPA
+                IF W-ACT = 02
+                   GO TO INC-002.
+                IF NOME = SPACES
+                   MOVE "NOME NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002-BUSCA.
+                START CADNOTA1 KEY IS = NOME
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                READ CADNOTA1 NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                DISPLAY (04, 16) MATRICULA
+                GO TO LER-CADNOTA01.
        LER-CADNOTA01.
                 MOVE 0 TO W-SEL
                 READ CADNOTA1
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
                       DISPLAY (05, 16) NOME
-                      MOVE NOTA1 TO MASC1
-                      DISPLAY (06, 16) MASC1
-                      MOVE NOTA2 TO MASC2
-                      DISPLAY (07, 16) MASC2
-                      COMPUTE MEDIA = ( NOTA1 + NOTA2 ) / 2
-                      MOVE MEDIA TO MASC3
-                      DISPLAY (08, 16) MASC3
-                      DISPLAY (09, 16) FALTA1
-                      DISPLAY (10, 16) FALTA2
-                      COMPUTE SOMA = FALTA1 + FALTA2
-                      DISPLAY (11, 16) SOMA
-                      MOVE "*** NOTAS JA CADASTRADAS ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
-                      GO TO ACE-001
+                      MOVE REGNOTA TO W-REGNOTA-OLD
+                      GO TO INC-003D
                    ELSE
                       MOVE "ERRO NA LEITURA DO ARQUIVO CADNOTA1" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -119,35 +326,155 @@
                 ELSE
                    NEXT SENTENCE.
        INC-003.
-                ACCEPT (05, 16) NOME
+                MOVE 0 TO W-ACHOUXR
+                MOVE MATRICULA TO XR-MATRICULA
+                READ CADXREF KEY IS XR-MATRICULA
+                IF ST-ERRO-XREF = "00"
+                   MOVE XR-RA TO RA
+                   MOVE 1 TO W-ACHOUXR
+                   GO TO INC-003-ACHOU.
+                MOVE "*** ALUNO SEM RA VINCULADO - INFORME O RA ***"
+                                                                TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       INC-003-RA.
+                MOVE ZEROS TO RA
+                ACCEPT (05, 16) RA
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-002.
+                IF RA = 0
+                   MOVE "*** RA INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003-RA.
+       INC-003-ACHOU.
+                READ CADALUNO
+                IF ST-ERRO-ALU NOT = "00"
+                   MOVE "*** RA NAO CADASTRADO EM CADALUNO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003-RA.
+                MOVE NOME-A TO NOME
+                DISPLAY (05, 16) NOME
+                IF W-ACHOUXR = 1
+                   GO TO INC-003D.
+                MOVE RA          TO XR-RA
+                MOVE MATRICULA   TO XR-MATRICULA
+                WRITE REGXREF
+                IF ST-ERRO-XREF NOT = "00" AND ST-ERRO-XREF NOT = "02"
+                   MOVE "ERRO NA GRAVACAO DO VINCULO RA/MATRICULA"
+                                                                TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+      *
+      *****************************************
+      * SELECAO DA DISCIPLINA DENTRO DO BOLETIM *
+      *****************************************
+      *
+       INC-003D.
+                MOVE SPACES TO W-DISCIPLINA
+                ACCEPT (06, 16) W-DISCIPLINA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   IF W-SEL = 1
+                      GO TO INC-002
+                   ELSE
+                      GO TO INC-003.
+                IF W-DISCIPLINA = SPACES
+                   MOVE "DISCIPLINA NAO PODE SER BRANCA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003D.
+                MOVE 1 TO W-IND2
+                MOVE 0 TO W-ACHOU.
+       INC-003D-BUSCA.
+                IF W-IND2 > QTD-DISC
+                   GO TO INC-003D-NOVA.
+                IF DISCIPLINA(W-IND2) = W-DISCIPLINA
+                   MOVE W-IND2 TO W-IND
+                   MOVE 1 TO W-ACHOU
+                   GO TO INC-003D-FIM.
+                ADD 1 TO W-IND2
+                GO TO INC-003D-BUSCA.
+       INC-003D-NOVA.
+                IF QTD-DISC NOT < 8
+                   MOVE "LIMITE DE 8 DISCIPLINAS ATINGIDO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003D.
+                COMPUTE W-IND = QTD-DISC + 1.
+       INC-003D-FIM.
+                MOVE W-DISCIPLINA TO DISCIPLINA(W-IND)
+                DISPLAY (06, 16) DISCIPLINA(W-IND)
+                IF W-ACHOU NOT = 1
+                   GO TO INC-004.
+                MOVE NOTA1(W-IND) TO MASC1
+                DISPLAY (07, 16) MASC1
+                MOVE NOTA2(W-IND) TO MASC2
+                DISPLAY (08, 16) MASC2
+                COMPUTE MEDIA = (NOTA1(W-IND) + NOTA2(W-IND)) / 2
+                MOVE MEDIA TO MASC3
+                DISPLAY (09, 16) MASC3
+                DISPLAY (10, 16) FALTA1(W-IND)
+                DISPLAY (11, 16) FALTA2(W-IND)
+                COMPUTE SOMA = FALTA1(W-IND) + FALTA2(W-IND)
+                DISPLAY (12, 16) SOMA
+                MOVE NOTA3(W-IND) TO MASC4
+                DISPLAY (13, 16) MASC4
+                DISPLAY (14, 16) SITUACAO(W-IND)
+                GO TO INC-004.
        INC-004.
-                ACCEPT (06, 16) NOTA1
+                ACCEPT (07, 16) NOTA1(W-IND)
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-003.
-                MOVE NOTA1 TO MASC1
-                DISPLAY (06, 16) MASC1.
+                IF W-ACT = 02 GO TO INC-003D.
+                MOVE NOTA1(W-IND) TO MASC1
+                DISPLAY (07, 16) MASC1.
        INC-005.
-                ACCEPT (07, 16) NOTA2
+                ACCEPT (08, 16) NOTA2(W-IND)
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
-                MOVE NOTA2 TO MASC2
-                DISPLAY (07, 16) MASC2
-                COMPUTE MEDIA = (NOTA1 + NOTA2) /2
+                MOVE NOTA2(W-IND) TO MASC2
+                DISPLAY (08, 16) MASC2
+                COMPUTE MEDIA = (NOTA1(W-IND) + NOTA2(W-IND)) /2
                 MOVE MEDIA TO MASC3
-                DISPLAY (08, 16) MASC3.
+                DISPLAY (09, 16) MASC3.
        INC-006.
-                ACCEPT (09, 16) FALTA1
+                ACCEPT (10, 16) FALTA1(W-IND)
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
        INC-007.
-                ACCEPT (10, 16) FALTA2
+                ACCEPT (11, 16) FALTA2(W-IND)
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
-                COMPUTE SOMA = FALTA1 + FALTA2
-                DISPLAY (11, 16) SOMA
+                COMPUTE SOMA = FALTA1(W-IND) + FALTA2(W-IND)
+                DISPLAY (12, 16) SOMA
+                COMPUTE W-LIMITE-FALTAS = W-TOTAL-AULAS * 0,25
+                MOVE "0" TO FLAG2
+                IF SOMA > W-LIMITE-FALTAS
+                   MOVE "1" TO FLAG2.
       *
+       INC-008.
+                MOVE ZEROS  TO NOTA3(W-IND)
+                MOVE SPACES TO SITUACAO(W-IND)
+                DISPLAY (13, 16) MASC4
+                IF FLAG2 = "1"
+                   MOVE "REPROVADO POR FALTA" TO SITUACAO(W-IND)
+                   DISPLAY (14, 16) SITUACAO(W-IND)
+                   GO TO INC-008-FIM.
+                IF MEDIA NOT < W-MEDIA-MINIMA
+                   MOVE "APROVADO" TO SITUACAO(W-IND)
+                   DISPLAY (14, 16) SITUACAO(W-IND)
+                   GO TO INC-008-FIM.
+       INC-008A.
+                ACCEPT (13, 16) NOTA3(W-IND)
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+                MOVE NOTA3(W-IND) TO MASC4
+                DISPLAY (13, 16) MASC4
+                COMPUTE MEDIA = (MEDIA + NOTA3(W-IND)) / 2
+                MOVE MEDIA TO MASC3
+                DISPLAY (09, 16) MASC3
+                IF MEDIA NOT < W-MEDIA-MINIMA
+                   MOVE "RECUPERACAO" TO SITUACAO(W-IND)
+                ELSE
+                   MOVE "REPROVADO" TO SITUACAO(W-IND).
+                DISPLAY (14, 16) SITUACAO(W-IND).
+       INC-008-FIM.
                 IF W-SEL = 1
                               GO TO ALT-OPC.
 
@@ -156,7 +483,7 @@
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.
+                IF W-ACT = 02 GO TO INC-008.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -166,6 +493,9 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                IF W-ACHOU NOT = 1
+                   ADD 1 TO QTD-DISC.
+                MOVE "A" TO STATUS-REG OF REGNOTA
                 WRITE REGNOTA
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -198,7 +528,7 @@
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
                 IF W-ACT = 03
-                   GO TO INC-003.
+                   GO TO INC-003D.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -212,8 +542,44 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADNOTA1 RECORD
+                IF QTD-DISC NOT > 1
+                   GO TO EXC-MOTIVO.
+                MOVE W-IND TO W-IND2.
+       EXC-SHIFT1.
+                IF W-IND2 NOT < QTD-DISC
+                   GO TO EXC-SHIFT1-FIM.
+                COMPUTE W-IND3 = W-IND2 + 1
+                MOVE DISC-TAB(W-IND3) TO DISC-TAB(W-IND2)
+                ADD 1 TO W-IND2
+                GO TO EXC-SHIFT1.
+       EXC-SHIFT1-FIM.
+                INITIALIZE DISC-TAB(QTD-DISC)
+                SUBTRACT 1 FROM QTD-DISC
+                REWRITE REGNOTA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** DISCIPLINA EXCLUIDA ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DA DISCIPLINA "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+       EXC-MOTIVO.
+                MOVE SPACES TO MOTIVO-EXCLUSAO OF REGNOTA
+                DISPLAY (24, 01) "MOTIVO DA EXCLUSAO: "
+                ACCEPT  (24, 21) MOTIVO-EXCLUSAO OF REGNOTA
+                IF MOTIVO-EXCLUSAO OF REGNOTA = SPACES
+                   MOVE "MOTIVO NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-MOTIVO.
+       EXC-DL1-REC.
+                MOVE "I" TO STATUS-REG OF REGNOTA
+                REWRITE REGNOTA
+                DISPLAY (24, 01) LIMPA
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO"      TO AU-OPERACAO
+                   MOVE MATRICULA       TO AU-CHAVE
+                   MOVE MOTIVO-EXCLUSAO OF REGNOTA TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -225,7 +591,7 @@
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-008.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -235,8 +601,16 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                IF W-ACHOU = 1
+                   PERFORM HIST-GRAVA THRU HIST-GRAVA-FIM
+                ELSE
+                   ADD 1 TO QTD-DISC.
                 REWRITE REGNOTA
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO"  TO AU-OPERACAO
+                   MOVE MATRICULA    TO AU-CHAVE
+                   MOVE SPACES       TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -249,6 +623,7 @@
       **********************
       *
        ROT-FIM.
+                CLOSE AUDITLOG
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -273,4 +648,37 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      **************************
+      * ROTINA DE HISTORICO    *
+      **************************
+      *
+       HIST-GRAVA.
+                ACCEPT HI-DATA FROM DATE YYYYMMDD
+                ACCEPT HI-HORA FROM TIME
+                MOVE MATRICULA-OLD          TO HI-MATRICULA
+                MOVE NOME-OLD               TO HI-NOME
+                MOVE DISCIPLINA-OLD(W-IND)  TO HI-DISCIPLINA
+                MOVE NOTA1-OLD(W-IND)       TO HI-NOTA1
+                MOVE NOTA2-OLD(W-IND)       TO HI-NOTA2
+                MOVE NOTA3-OLD(W-IND)       TO HI-NOTA3
+                MOVE FALTA1-OLD(W-IND)      TO HI-FALTA1
+                MOVE FALTA2-OLD(W-IND)      TO HI-FALTA2
+                MOVE SITUACAO-OLD(W-IND)    TO HI-SITUACAO
+                WRITE LINHIST.
+       HIST-GRAVA-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE AUDITORIA *
+      **********************
+      *
+       AUD-GRAVA.
+                ACCEPT AU-DATA FROM DATE YYYYMMDD
+                ACCEPT AU-HORA FROM TIME
+                MOVE "PNOTA1" TO AU-PROGRAMA
+                MOVE SPACES TO AU-OPERADOR
+                WRITE LINAUDIT.
+       AUD-GRAVA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
