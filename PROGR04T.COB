@@ -0,0 +1,387 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR04T.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE FERIAS    *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFERIAS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMREG
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFERIAS
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADFERIAS.DAT".
+       01 REGFERIAS.
+                03 NUMREG          PIC 9(06).
+                03 PERIODOAQUIS.
+                    05 DIA-INIC    PIC 9(02).
+                    05 MES-INIC    PIC 9(02).
+                    05 ANO-INIC    PIC 9(04).
+                03 DIAS-DIREITO    PIC 9(02).
+                03 DIAS-GOZADOS    PIC 9(02).
+                03 DIAS-SALDO      PIC 9(02).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       77 FLAG1      PIC 9(02) VALUE ZEROS.
+       77 ANORESTO   PIC 9(04) VALUE ZEROS.
+       77 ANODIV     PIC 9(05) VALUE ZEROS.
+
+      *
+      *-------------------[ SECAO DE TELA ]------------------------
+       SCREEN SECTION.
+       01  TELAFER.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                            CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  "FERIAS".
+           05  LINE 04  COLUMN 01
+               VALUE  " NUMERO DE REGISTRO:".
+           05  LINE 06  COLUMN 01
+               VALUE  " PERIODO AQUISITIVO (INICIO):    /  /".
+           05  LINE 08  COLUMN 01
+               VALUE  " DIAS DE DIREITO:".
+           05  LINE 10  COLUMN 01
+               VALUE  " DIAS GOZADOS:".
+           05  LINE 12  COLUMN 01
+               VALUE  " DIAS DE SALDO:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM".
+           05  T-NUMREG
+               LINE 04  COLUMN 22  PIC 9(06)
+               USING  NUMREG.
+           05  T-DIAINIC
+               LINE 06  COLUMN 31  PIC 9(02)
+               USING  DIA-INIC.
+           05  T-MESINIC
+               LINE 06  COLUMN 34  PIC 9(02)
+               USING  MES-INIC.
+           05  T-ANOINIC
+               LINE 06  COLUMN 37  PIC 9(04)
+               USING  ANO-INIC.
+           05  T-DIREITO
+               LINE 08  COLUMN 19  PIC 9(02)
+               USING  DIAS-DIREITO.
+           05  T-GOZADOS
+               LINE 10  COLUMN 16  PIC 9(02)
+               USING  DIAS-GOZADOS.
+           05  T-SALDO
+               LINE 12  COLUMN 17  PIC 9(02)
+               USING  DIAS-SALDO.
+           05  TMENS
+               LINE 23  COLUMN 12  PIC X(50)
+               USING  MENS.
+
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADFERIAS
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADFERIAS
+                      CLOSE CADFERIAS
+                      MOVE "* ARQUIVO CADFERIAS SENDO CRIADO *"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFERIAS"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+
+       INC-001.
+                MOVE ZEROS  TO NUMREG PERIODOAQUIS
+                               DIAS-DIREITO DIAS-GOZADOS DIAS-SALDO.
+                DISPLAY TELAFER.
+       INC-002.
+                ACCEPT  T-NUMREG
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE CADFERIAS
+                   GO TO ROT-FIM.
+                IF NUMREG  = ZEROS
+                   MOVE "*** NUMREG NAO PODE SER ZERO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-CADFERIAS01.
+                MOVE 0 TO W-SEL
+                READ CADFERIAS
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY T-DIAINIC T-MESINIC T-ANOINIC
+                              T-DIREITO T-GOZADOS T-SALDO
+                      MOVE "*** FERIAS JA CADASTRADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA DO ARQUIVO CADFERIAS"
+                                                          TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                ACCEPT T-DIAINIC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF DIA-INIC = ZEROS
+                      MOVE "DIA NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-003.
+                MOVE 0 TO FLAG1.
+                MOVE SPACES TO MENS.
+                DISPLAY TMENS.
+       INC-004.
+                ACCEPT T-MESINIC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF MES-INIC = ZEROS
+                      MOVE "MES NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-004.
+                MOVE 0 TO FLAG1.
+       INC-005.
+                ACCEPT T-ANOINIC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF ANO-INIC = ZEROS
+                      MOVE "ANO NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-005.
+                MOVE 0 TO FLAG1.
+                PERFORM VALIDADATA THRU VALIDADATA-FIM
+                IF FLAG1 NOT = 0
+                    IF FLAG1 = 1
+                       GO TO INC-004.
+                    IF FLAG1 = 2
+                       GO TO INC-003.
+                DISPLAY TELAFER.
+       INC-006.
+                ACCEPT T-DIREITO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF DIAS-DIREITO = ZEROS
+                      MOVE "DIAS DE DIREITO NAO PODE SER ZERO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-006.
+       INC-007.
+                ACCEPT T-GOZADOS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF DIAS-GOZADOS > DIAS-DIREITO
+                      MOVE "GOZADOS NAO PODE SER MAIOR QUE DIREITO"
+                                                          TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-007.
+                COMPUTE DIAS-SALDO = DIAS-DIREITO - DIAS-GOZADOS
+                DISPLAY T-SALDO.
+      *
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGFERIAS
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** FERIAS JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE FERIAS"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFERIAS RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFERIAS
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADFERIAS
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY TMENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                     MOVE LIMPA TO MENS
+                     DISPLAY TMENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *****************************
+      *VALIDACAO DE DATA
+      *****************************
+
+       VALIDADATA.
+           IF MES-INIC > 12
+               MOVE "MES INCORRETO, NAO PODE SER MAIOR QUE 12"
+               TO MENS
+               DISPLAY TMENS
+               MOVE "1" TO FLAG1.
+
+           IF  MES-INIC = 01 OR
+               MES-INIC = 03 OR
+               MES-INIC = 05 OR
+               MES-INIC = 07 OR
+               MES-INIC = 08 OR
+               MES-INIC = 10 OR
+               MES-INIC = 12 AND
+               DIA-INIC > 31
+                   MOVE "DIA INCORRETO, NAO PODE SER MAIOR QUE 31"
+                   TO MENS
+                   DISPLAY TMENS
+                   MOVE "2" TO FLAG1
+
+           ELSE IF  MES-INIC = 04 OR
+               MES-INIC = 06 OR
+               MES-INIC = 09 OR
+               MES-INIC = 11 AND
+               DIA-INIC > 30
+                   MOVE "DIA INCORRETO, NAO PODE SER MAIOR QUE 30"
+                   TO MENS
+                   DISPLAY TMENS
+                   MOVE "2" TO FLAG1
+           ELSE
+           DIVIDE ANO-INIC BY 4 GIVING ANODIV REMAINDER ANORESTO
+           IF MES-INIC = 02 AND
+              ANORESTO = 0 AND
+              DIA-INIC > 29
+                  MOVE "DIA INCORRETO, NAO PODE SER MAIOR QUE 29"
+                  TO MENS
+                  DISPLAY TMENS
+                  MOVE "2" TO FLAG1
+
+           IF MES-INIC = 02 AND
+              ANORESTO NOT = 0 AND
+              DIA-INIC > 28
+                  MOVE "DIA INCORRETO, NAO PODE SER MAIOR QUE 28"
+                  TO MENS
+                  DISPLAY TMENS
+                  MOVE "2" TO FLAG1.
+       VALIDADATA-FIM.
+           EXIT.
