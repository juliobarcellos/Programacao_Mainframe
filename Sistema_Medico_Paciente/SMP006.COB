@@ -45,6 +45,32 @@
                     RECORD KEY   IS CPF
                     FILE STATUS  IS ST-ERRO-PACI.
       *
+      *-----------------------------------------------------------------
+           SELECT RELENCAM ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-ENC.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO-PLANO
+                    ALTERNATE RECORD IS DESCPLANO WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESPEC
+                    FILE STATUS  IS ST-ERRO-ESPEC
+                    ALTERNATE RECORD IS DESCESPEC WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT AUDITLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
+      *
       *-----------------------------------------------------------------
 
        DATA DIVISION.
@@ -59,16 +85,23 @@
                         07 DIA-C   PIC 9(02).
                         07 MES-C   PIC 9(02).
                         07 ANO-C   PIC 9(04).
+                    05 HORACONSULTA.
+                        07 HORA-C  PIC 9(02).
+                        07 MIN-C   PIC 9(02).
                 03 CRM-MED         PIC 9(06).
-                03 CID             PIC 9(04).
+                03 QTD-CID         PIC 9(02).
+                03 CID             PIC 9(04) OCCURS 05 TIMES.
                 03 DESCRCON1       PIC X(60).
                 03 DESCRCON2       PIC X(60).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
 
        FD CADMED
             LABEL RECORD IS STANDARD
             VALUE OF FILE-ID IS "CADMED.DAT".
        01 REGMED.
                 03 CRM             PIC 9(06).
+                03 CRM-UF          PIC X(02).
                 03 NOME-M          PIC X(30).
                 03 LOGRADOURO.
                     05 ACEP        PIC 9(08).
@@ -103,6 +136,19 @@
                 03 CODIGO          PIC 9(04).
                 03 NOMEC           PIC X(30).
                 03 PLANO           PIC 9(02).
+                03 VALOR-MENSALIDADE PIC 9(06)V99.
+                03 TIPO-CONV       PIC X(01).
+                03 CODIGO-TITULAR  PIC 9(04).
+                03 VIGENCIA-INICIO.
+                    05 DIA-VIGINI  PIC 9(02).
+                    05 MES-VIGINI PIC 9(02).
+                    05 ANO-VIGINI PIC 9(04).
+                03 VIGENCIA-FIM.
+                    05 DIA-VIGFIM  PIC 9(02).
+                    05 MES-VIGFIM PIC 9(02).
+                    05 ANO-VIGFIM PIC 9(04).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
 
        FD CADPACI
             LABEL RECORD IS STANDARD
@@ -117,6 +163,11 @@
                 03 SEXO-P          PIC X(01).
                 03 GENERO-P        PIC X(01).
                 03 CONVENIO        PIC 9(04).
+                03 NUMCARTEIRINHA  PIC X(15).
+                03 VALIDADE-CONVENIO.
+                    05 DIA-VAL     PIC 9(02).
+                    05 MES-VAL     PIC 9(02).
+                    05 ANO-VAL     PIC 9(04).
                 03 LOGRADOURO.
                     05 ACEP        PIC 9(08).
                     05 NUMCASA     PIC 9(04).
@@ -125,6 +176,55 @@
                         07 DDD     PIC 9(02).
                         07 NUMTEL  PIC 9(09).
                 03 EMAIL-P         PIC X(30).
+                03 CONTATO-EMERGENCIA.
+                    05 NOME-EMERG  PIC X(25).
+                    05 PARENTESCO  PIC X(12).
+                    05 DDD-EMERG   PIC 9(02).
+                    05 TEL-EMERG   PIC 9(09).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM.
+                    05 ACEP-COM        PIC 9(08).
+                    05 NUMCASA-COM     PIC 9(04).
+                    05 COMPLEMENTO-COM PIC X(10).
+                03 TIPO-END-PRIMARIO PIC X(01).
+
+       FD RELENCAM
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ENCAMINHA.DAT".
+       01 LINRELENC           PIC X(86).
+
+       FD CADPLANO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+                03 CODPLANO        PIC 9(02).
+                03 DESCPLANO       PIC X(25).
+
+       FD CADESPEC
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01 REGESPEC.
+                03 CODESPEC        PIC 9(02).
+                03 DESCESPEC       PIC X(20).
+
+       FD AUDITLOG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 LINAUDIT.
+                03 AU-DATA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-HORA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-PROGRAMA     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERADOR     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERACAO     PIC X(10).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-CHAVE        PIC X(15).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-MOTIVO       PIC X(30).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -135,7 +235,14 @@
        77 ST-ERRO-MED  PIC X(02) VALUE "00".
        77 ST-ERRO-CID  PIC X(02) VALUE "00".
        77 ST-ERRO-CONV PIC X(02) VALUE "00".
+       77 ST-ERRO-ENC  PIC X(02) VALUE "00".
+       77 W-CID-IX2    PIC 9(02) VALUE ZEROS.
        77 ST-ERRO-PACI PIC X(02) VALUE "00".
+       77 ST-ERRO-PLANO PIC X(02) VALUE "00".
+       77 ST-ERRO-ESPEC PIC X(02) VALUE "00".
+       77 ST-ERRO-AUD  PIC X(02) VALUE "00".
+       77 W-QTD-PLANO  PIC 9(02) VALUE ZEROS.
+       77 W-QTD-ESPEC  PIC 9(02) VALUE ZEROS.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
@@ -153,6 +260,34 @@
        77 W-01         PIC 9(03) VALUE ZEROS.
        77 ANORESTO     PIC 9(04) VALUE ZEROS.
        77 ANODIV       PIC 9(05) VALUE ZEROS.
+       77 W-REGCONSU-SAVE PIC X(202) VALUE SPACES.
+       77 W-CRM-CHK    PIC 9(06) VALUE ZEROS.
+       01 W-DATA-CHK.
+          03 W-DIA-CHK PIC 9(02).
+          03 W-MES-CHK PIC 9(02).
+          03 W-ANO-CHK PIC 9(04).
+       01 W-HORA-CHK.
+          03 W-HR-CHK  PIC 9(02).
+          03 W-MN-CHK  PIC 9(02).
+       77 W-CPF-CHK    PIC 9(11) VALUE ZEROS.
+       77 W-CONFLITO   PIC 9(01) VALUE ZEROS.
+       77 W-CID-IX     PIC 9(02) VALUE ZEROS.
+       77 W-MAISCID    PIC X(01) VALUE SPACES.
+       77 W-LINHA-HIS  PIC 9(02) VALUE ZEROS.
+       77 W-CPF-HIS    PIC 9(11) VALUE ZEROS.
+       77 W-DATASYS-COMP PIC 9(08) VALUE ZEROS.
+       77 W-DATACON-COMP PIC 9(08) VALUE ZEROS.
+       77 W-HOJE-COMP    PIC 9(08) VALUE ZEROS.
+       77 W-VIGFIM-COMP  PIC 9(08) VALUE ZEROS.
+       77 W-DIASEM     PIC 9(01) VALUE ZEROS.
+       77 W-ZM         PIC 9(02) VALUE ZEROS.
+       77 W-ZA         PIC 9(04) VALUE ZEROS.
+       77 W-ZJ         PIC 9(02) VALUE ZEROS.
+       77 W-ZK         PIC 9(02) VALUE ZEROS.
+       77 W-ZT1        PIC S9(04) VALUE ZEROS.
+       77 W-ZT2        PIC S9(04) VALUE ZEROS.
+       77 W-ZT3        PIC S9(04) VALUE ZEROS.
+       77 W-ZH         PIC S9(04) VALUE ZEROS.
 
        01 TABUNIDADE01.
           03 T01     PIC X(06) VALUE "NHBTPO".
@@ -186,18 +321,7 @@
           03 T3      PIC X(02) OCCURS 10 TIMES.
        01 ALFAUN3     PIC 9(02) VALUE ZEROS.
        01 TABPLANO.
-          03 P1      PIC X(25) VALUE "ENFERMARIA REGIONAL".
-          03 P2      PIC X(25) VALUE "ENFERMARIA NACIONAL".
-          03 P3      PIC X(25) VALUE "ENFERMARIA INTERNACIONAL".
-          03 P4      PIC X(25) VALUE "APTO PADRAO REGIONAL".
-          03 P5      PIC X(25) VALUE "APTO PADRAO NACIONAL".
-          03 P6      PIC X(25) VALUE "APTO PADRAO INTERNACIONAL".
-          03 P7      PIC X(25) VALUE "EMERGENCIA REGIONAL".
-          03 P8      PIC X(25) VALUE "EMERGENCIA NACIONAL".
-          03 P9      PIC X(25) VALUE "EMERGENCIA INTERNACIONAL".
-          03 P10     PIC X(25) VALUE "PLANO GLOBAL".
-       01 TUN03 REDEFINES TABPLANO.
-           03 TPLANO     PIC X(25) OCCURS 10 TIMES.
+           03 TPLANO     PIC X(25) OCCURS 50 TIMES.
 
        01 TABUNIDADE04.
           03 T04     PIC X(18) VALUE "010203040506070809".
@@ -205,19 +329,34 @@
           03 T4      PIC X(02) OCCURS 9 TIMES.
        01 ALFAUN4     PIC 9(02) VALUE ZEROS.
        01 TABESPEC.
-          03 ESP1    PIC X(20) VALUE "CLINICA MEDICA".
-          03 ESP2    PIC X(20) VALUE "UROLOGIA".
-          03 ESP3    PIC X(20) VALUE "GINECOLOGIA".
-          03 ESP4    PIC X(20) VALUE "PEDIATRIA".
-          03 ESP5    PIC X(20) VALUE "CARDIOLOGIA".
-          03 ESP6    PIC X(20) VALUE "OFTALMOLOGIA".
-          03 ESP7    PIC X(20) VALUE "DERMATOLOGIA".
-          03 ESP8    PIC X(20) VALUE "NEFROLOGIA".
-          03 ESP9    PIC X(20) VALUE "NEUROLOGIA".
-       01 TUN04 REDEFINES TABESPEC.
-           03 TESP     PIC X(20) OCCURS 09 TIMES.
-      *
-      *-------------------[ SECAO DE TELA ]------------------------ 
+           03 TESP     PIC X(20) OCCURS 50 TIMES.
+
+       01 LINENC-SEP.
+           03 FILLER          PIC X(50) VALUE ALL "-".
+       01 LINENC-TIT.
+           03 FILLER          PIC X(30) VALUE "ENCAMINHAMENTO MEDICO".
+       01 LINENC-PAC.
+           03 FILLER          PIC X(10) VALUE "PACIENTE: ".
+           03 LE-NOMEP        PIC X(30).
+           03 FILLER          PIC X(06) VALUE " CPF: ".
+           03 LE-CPFP         PIC 9(11).
+       01 LINENC-MED.
+           03 FILLER          PIC X(08) VALUE "MEDICO: ".
+           03 LE-NOMEM        PIC X(30).
+           03 FILLER          PIC X(06) VALUE " CRM: ".
+           03 LE-CRMMED       PIC 9(06).
+           03 FILLER          PIC X(16) VALUE " ESPECIALIDADE: ".
+           03 LE-ESPEC        PIC X(20).
+       01 LINENC-DIAG.
+           03 FILLER          PIC X(06) VALUE "CID:  ".
+           03 LE-CID          PIC 9(04).
+           03 FILLER          PIC X(03) VALUE " - ".
+           03 LE-DENOM        PIC X(30).
+       01 LINENC-DESCR.
+           03 FILLER          PIC X(14) VALUE "OBSERVACOES: ".
+           03 LE-DESCR        PIC X(60).
+      *
+      *-------------------[ SECAO DE TELA ]------------------------
        SCREEN SECTION.
        01  TELACON.
            05  BLANK SCREEN.
@@ -227,8 +366,10 @@
                VALUE  "CONSULTAS".
            05  LINE 04  COLUMN 01 
                VALUE  "PACIENTE:                            DAT".
-           05  LINE 04  COLUMN 41 
+           05  LINE 04  COLUMN 41
                VALUE  "A CONSULTA:   /  /".
+           05  LINE 04  COLUMN 64
+               VALUE  "HORA:  :".
            05  LINE 06  COLUMN 01 
                VALUE  "NOME PACIENTE:".
            05  LINE 07  COLUMN 01 
@@ -269,6 +410,12 @@
            05  T-ANOC
                LINE 04  COLUMN 59  PIC 9(04)
                USING  ANO-C.
+           05  T-HORAC
+               LINE 04  COLUMN 69  PIC 9(02)
+               USING  HORA-C.
+           05  T-MINC
+               LINE 04  COLUMN 72  PIC 9(02)
+               USING  MIN-C.
            05  T-NOMEP
                LINE 06  COLUMN 16  PIC X(30)
                USING  NOME-P.
@@ -325,7 +472,7 @@
                USING  ESPEC.
            05  T-CID
                LINE 17  COLUMN 06  PIC 9(04)
-               USING  CID.
+               USING  CID(W-CID-IX).
            05  T-DENOMINACAO
                LINE 17  COLUMN 27  PIC X(30)
                USING  DENOMINACAO.
@@ -426,11 +573,77 @@
                 ELSE
                     NEXT SENTENCE.
 
+       INC-OP5.
+           OPEN OUTPUT RELENCAM
+           IF ST-ERRO-ENC NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO ENCAMINHA"
+               TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+
+       INC-OP6.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO-PLANO NOT = "00"
+               IF ST-ERRO-PLANO = "30"
+                      MOVE "* ARQUIVO CADPLANO NAO EXISTE, CRIAR*"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+           MOVE ZEROS TO CODPLANO.
+       CARGA-PLANO.
+           READ CADPLANO NEXT RECORD
+           IF ST-ERRO-PLANO = "00" AND CODPLANO > 0 AND CODPLANO <= 50
+               ADD 1 TO W-QTD-PLANO
+               MOVE DESCPLANO TO TPLANO(CODPLANO).
+           IF ST-ERRO-PLANO = "00"
+               GO TO CARGA-PLANO.
+           CLOSE CADPLANO.
+
+       INC-OP7.
+           OPEN INPUT CADESPEC
+           IF ST-ERRO-ESPEC NOT = "00"
+               IF ST-ERRO-ESPEC = "30"
+                      MOVE "* ARQUIVO CADESPEC NAO EXISTE, CRIAR*"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPEC"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+           MOVE ZEROS TO CODESPEC.
+       CARGA-ESPEC.
+           READ CADESPEC NEXT RECORD
+           IF ST-ERRO-ESPEC = "00" AND CODESPEC > 0 AND CODESPEC <= 50
+               ADD 1 TO W-QTD-ESPEC
+               MOVE DESCESPEC TO TESP(CODESPEC).
+           IF ST-ERRO-ESPEC = "00"
+               GO TO CARGA-ESPEC.
+           CLOSE CADESPEC.
+
+       AUD-OP0.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+               OPEN OUTPUT AUDITLOG.
+
        INC-001.
                 MOVE ZEROS  TO CPFDATA CRM-MED
-                               CID IND1 IND2 IND3 IND4.
+                               QTD-CID CID(1) CID(2) CID(3) CID(4)
+                               CID(5) IND1 IND2 IND3 IND4.
                 MOVE SPACES TO DESCRCON1 DESCRCON2 SEX-M SEX-P
                                GEN-P PLAN ESPEC.
+                MOVE SPACES TO MOTIVO-EXCLUSAO OF REGCONSU.
+                MOVE 1 TO W-CID-IX.
                 DISPLAY TELACON.
        INC-002.
                 ACCEPT  T-CPFP
@@ -469,6 +682,34 @@
                    MOVE "*** ANO NAO PODE SER ZERO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002C.
+                MOVE 0 TO FLAG1
+                PERFORM VALIDADATA THRU VALIDADATA-FIM
+                IF FLAG1 = 1
+                   GO TO INC-002A.
+                IF FLAG1 = 2
+                   GO TO INC-002B.
+                IF FLAG1 = 3
+                   GO TO INC-002C.
+                IF FLAG1 = 4
+                   GO TO INC-002A.
+       INC-002D.
+                ACCEPT  T-HORAC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   GO TO INC-002C.
+                IF HORA-C NOT < 24
+                   MOVE "*** HORA INVALIDA (00 A 23) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002D.
+       INC-002E.
+                ACCEPT  T-MINC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   GO TO INC-002D.
+                IF MIN-C NOT < 60
+                   MOVE "*** MINUTO INVALIDO (00 A 59) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002E.
                 MOVE 1 TO IND1
                 MOVE 1 TO IND2
                 MOVE 1 TO IND3
@@ -554,12 +795,21 @@
                     PERFORM ROT-MENS THRU ROT-MENS-FIM
                 ELSE
                     DISPLAY TELACON.
+                IF VIGENCIA-FIM NOT = ZEROS
+                   ACCEPT W-HOJE-COMP FROM DATE YYYYMMDD
+                   COMPUTE W-VIGFIM-COMP = (ANO-VIGFIM * 10000) +
+                                            (MES-VIGFIM * 100) +
+                                             DIA-VIGFIM
+                   IF W-VIGFIM-COMP < W-HOJE-COMP
+                      MOVE "*** VIGENCIA DO CONVENIO EXPIRADA ***"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM.
        LER-CADPACI-FIM.
 
        INC-003.
                 ACCEPT T-CRM
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-002C.
+                IF W-ACT = 02 GO TO INC-002E.
                 IF CRM-MED = ZEROS 
                       MOVE "CRM NAO PODE SER ZERO"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -600,13 +850,18 @@
        INC-004.
                 ACCEPT T-CID
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-003.
-                IF CID = ZEROS
+                IF W-ACT = 02
+                   IF W-CID-IX > 1
+                      SUBTRACT 1 FROM W-CID-IX
+                      GO TO INC-004
+                   ELSE
+                      GO TO INC-003.
+                IF CID(W-CID-IX) = ZEROS
                       MOVE "CID NAO PODE SER ZERO"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-004.
        INC-004A.
-                MOVE CID TO CODCID.
+                MOVE CID(W-CID-IX) TO CODCID.
                 READ CADCID
                 IF ST-ERRO NOT = "00"
                    IF ST-ERRO = "23"
@@ -628,6 +883,40 @@
                 ELSE
                     DISPLAY TELACON.
        INC-004A-FIM.
+      *
+      *****************************************
+      * PERGUNTA SE HA MAIS DE UM DIAGNOSTICO  *
+      *****************************************
+      *
+       INC-004B.
+                MOVE "N" TO W-MAISCID
+                DISPLAY (21, 01) "OUTRO DIAGNOSTICO (S/N) : "
+                ACCEPT  (21, 27) W-MAISCID
+                ACCEPT W-ACT FROM ESCAPE KEY
+                DISPLAY (21, 01) LIMPA
+                IF W-ACT = 02
+                   GO TO INC-004.
+                IF W-MAISCID = "S" OR "s"
+                   IF W-CID-IX NOT < 5
+                      MOVE "*** LIMITE DE 5 DIAGNOSTICOS ATINGIDO ***"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE W-CID-IX TO QTD-CID
+                      GO TO INC-005
+                   ELSE
+                      ADD 1 TO W-CID-IX
+                      MOVE ZEROS TO CID(W-CID-IX)
+                      MOVE SPACES TO DENOMINACAO
+                      DISPLAY TELACON
+                      GO TO INC-004
+                ELSE
+                IF W-MAISCID = "N" OR "n"
+                   MOVE W-CID-IX TO QTD-CID
+                   GO TO INC-005
+                ELSE
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004B.
 
        INC-005.
                 ACCEPT T-DESCR1
@@ -652,9 +941,40 @@
 
        INC-007.
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 
+                IF W-ACT = 02
                     GO TO INC-006.
-
+      *
+      *****************************************
+      * VERIFICACAO DE CONFLITO NA AGENDA DO MEDICO *
+      *****************************************
+      *
+       INC-007A.
+                MOVE REGCONSU TO W-REGCONSU-SAVE
+                MOVE CRM-MED TO W-CRM-CHK
+                MOVE DATACONSULTA TO W-DATA-CHK
+                MOVE HORACONSULTA TO W-HORA-CHK
+                MOVE CPF-P TO W-CPF-CHK
+                MOVE 0 TO W-CONFLITO
+                MOVE ZEROS TO CPFDATA
+                START CADCONSU KEY IS NOT LESS THAN CPFDATA
+                IF ST-ERRO NOT = "00"
+                   GO TO INC-007A-FIM.
+       INC-007A-LOOP.
+                READ CADCONSU NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   GO TO INC-007A-FIM.
+                IF CRM-MED = W-CRM-CHK AND DATACONSULTA = W-DATA-CHK
+                                       AND HORACONSULTA = W-HORA-CHK
+                   IF CPF-P NOT = W-CPF-CHK
+                      MOVE 1 TO W-CONFLITO
+                      GO TO INC-007A-FIM.
+                GO TO INC-007A-LOOP.
+       INC-007A-FIM.
+                MOVE W-REGCONSU-SAVE TO REGCONSU
+                IF W-CONFLITO = 1
+                   MOVE "*** MEDICO OCUPADO NESSA DATA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -674,8 +994,10 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE "A" TO STATUS-REG OF REGCONSU
                 WRITE REGCONSU
                 IF ST-ERRO = "00" OR "02"
+                      PERFORM ENCAM-001 THRU ENCAM-001-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -692,12 +1014,57 @@
                       GO TO ROT-FIM.
       *
       *****************************************
+      * IMPRESSAO DA GUIA DE ENCAMINHAMENTO    *
+      *****************************************
+      *
+       ENCAM-001.
+                MOVE LINENC-SEP TO LINRELENC
+                WRITE LINRELENC
+                MOVE LINENC-TIT TO LINRELENC
+                WRITE LINRELENC
+                MOVE NOME-P     TO LE-NOMEP
+                MOVE CPF-P      TO LE-CPFP
+                MOVE LINENC-PAC TO LINRELENC
+                WRITE LINRELENC
+                MOVE NOME-M     TO LE-NOMEM
+                MOVE CRM-MED    TO LE-CRMMED
+                MOVE ESPEC      TO LE-ESPEC
+                MOVE LINENC-MED TO LINRELENC
+                WRITE LINRELENC
+                MOVE 1 TO W-CID-IX2.
+       ENCAM-DIAG.
+                IF W-CID-IX2 > QTD-CID
+                    GO TO ENCAM-DESCR.
+                MOVE CID(W-CID-IX2) TO CODCID
+                READ CADCID
+                IF ST-ERRO-CID NOT = "00"
+                    MOVE "CID NAO CADASTRADO" TO DENOMINACAO
+                ELSE
+                    NEXT SENTENCE.
+                MOVE CID(W-CID-IX2) TO LE-CID
+                MOVE DENOMINACAO    TO LE-DENOM
+                MOVE LINENC-DIAG TO LINRELENC
+                WRITE LINRELENC
+                ADD 1 TO W-CID-IX2
+                GO TO ENCAM-DIAG.
+       ENCAM-DESCR.
+                MOVE DESCRCON1 TO LE-DESCR
+                MOVE LINENC-DESCR TO LINRELENC
+                WRITE LINRELENC
+                IF DESCRCON2 NOT = SPACES
+                    MOVE DESCRCON2 TO LE-DESCR
+                    MOVE LINENC-DESCR TO LINRELENC
+                    WRITE LINRELENC.
+       ENCAM-001-FIM.
+                EXIT.
+      *
+      *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
       *
        ACE-001.
                 DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                  "F1=NOVO  F2=ALTERAR  F3=EXCLUIR  F4=HISTORICO"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
@@ -709,6 +1076,65 @@
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-003.
+                IF W-ACT = 04
+                   GO TO HIS-001.
+      *
+      *****************************************
+      * HISTORICO DE CONSULTAS DO PACIENTE     *
+      *****************************************
+      *
+       HIS-001.
+                MOVE REGCONSU TO W-REGCONSU-SAVE
+                MOVE CPF-P TO W-CPF-HIS
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 20) "HISTORICO DE CONSULTAS DO PACIENTE"
+                MOVE 03 TO W-LINHA-HIS
+                MOVE ZEROS TO CPFDATA
+                MOVE W-CPF-HIS TO CPF-P
+                START CADCONSU KEY IS NOT LESS THAN CPFDATA
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUMA CONSULTA ENCONTRADA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO HIS-001-FIM.
+       HIS-001-LOOP.
+                READ CADCONSU NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   GO TO HIS-001-FIM.
+                IF CPF-P NOT = W-CPF-HIS
+                   GO TO HIS-001-FIM.
+                IF W-LINHA-HIS > 19
+                   DISPLAY (22, 01) "*** MAIS CONSULTAS EXISTEM, NAO"
+                   DISPLAY (22, 33) "EXIBIDAS ***"
+                   GO TO HIS-001-FIM.
+                DISPLAY (W-LINHA-HIS, 01) DIA-C
+                DISPLAY (W-LINHA-HIS, 03) "/"
+                DISPLAY (W-LINHA-HIS, 04) MES-C
+                DISPLAY (W-LINHA-HIS, 06) "/"
+                DISPLAY (W-LINHA-HIS, 07) ANO-C
+                DISPLAY (W-LINHA-HIS, 13) "CRM:"
+                DISPLAY (W-LINHA-HIS, 17) CRM-MED
+                DISPLAY (W-LINHA-HIS, 24) "CID:"
+                DISPLAY (W-LINHA-HIS, 28) CID(1)
+                IF QTD-CID > 1
+                   DISPLAY (W-LINHA-HIS, 33) CID(2)
+                IF QTD-CID > 2
+                   DISPLAY (W-LINHA-HIS, 38) CID(3)
+                IF QTD-CID > 3
+                   DISPLAY (W-LINHA-HIS, 43) CID(4)
+                IF QTD-CID > 4
+                   DISPLAY (W-LINHA-HIS, 48) CID(5).
+                ADD 1 TO W-LINHA-HIS
+                DISPLAY (W-LINHA-HIS, 03) DESCRCON1
+                ADD 1 TO W-LINHA-HIS
+                DISPLAY (W-LINHA-HIS, 03) DESCRCON2
+                ADD 2 TO W-LINHA-HIS
+                GO TO HIS-001-LOOP.
+       HIS-001-FIM.
+                MOVE W-REGCONSU-SAVE TO REGCONSU
+                DISPLAY (23, 01) "APERTE ENTER PARA CONTINUAR...."
+                ACCEPT  (23, 35) W-OPCAO
+                DISPLAY TELACON
+                GO TO ACE-001.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -721,9 +1147,23 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-MOTIVO.
+                MOVE SPACES TO MOTIVO-EXCLUSAO OF REGCONSU
+                DISPLAY (24, 01) "MOTIVO DA EXCLUSAO: "
+                ACCEPT  (24, 21) MOTIVO-EXCLUSAO OF REGCONSU
+                IF MOTIVO-EXCLUSAO OF REGCONSU = SPACES
+                   MOVE "MOTIVO NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-MOTIVO.
        EXC-DL1.
-                DELETE CADCONSU RECORD
+                MOVE "I" TO STATUS-REG OF REGCONSU
+                REWRITE REGCONSU
+                DISPLAY (24, 01) LIMPA
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO"      TO AU-OPERACAO
+                   MOVE CPF-P           TO AU-CHAVE
+                   MOVE MOTIVO-EXCLUSAO OF REGCONSU TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -747,6 +1187,10 @@
        ALT-RW1.
                 REWRITE REGCONSU
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO"  TO AU-OPERACAO
+                   MOVE CPF-P        TO AU-CHAVE
+                   MOVE SPACES       TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -759,7 +1203,8 @@
       **********************
       *
        ROT-FIM.
-                CLOSE CADCONSU CADMED CADCID CADCONV CADPACI
+                CLOSE CADCONSU CADMED CADCID CADCONV CADPACI RELENCAM
+                      CADPLANO CADESPEC AUDITLOG
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -785,4 +1230,107 @@
                      DISPLAY TMENS.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+      *
+      **************************
+      * ROTINA DE AUDITORIA    *
+      **************************
+      *
+       AUD-GRAVA.
+                ACCEPT AU-DATA FROM DATE YYYYMMDD
+                ACCEPT AU-HORA FROM TIME
+                MOVE "SMP006" TO AU-PROGRAMA
+                MOVE SPACES TO AU-OPERADOR
+                WRITE LINAUDIT.
+       AUD-GRAVA-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+      *****************************
+      *VALIDACAO DE DATA DA CONSULTA (CALENDARIO, RETROATIVA E
+      *DIA DA SEMANA EM QUE A CLINICA NAO FUNCIONA)
+      *****************************
+
+       VALIDADATA.
+           IF MES-C > 12
+               MOVE "MES INCORRETO, NAO PODE SER MAIOR QUE 12"
+               TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               MOVE 1 TO FLAG1
+               GO TO VALIDADATA-FIM.
+
+           IF  MES-C = 01 OR
+               MES-C = 03 OR
+               MES-C = 05 OR
+               MES-C = 07 OR
+               MES-C = 08 OR
+               MES-C = 10 OR
+               MES-C = 12 AND
+               DIA-C > 31
+                   MOVE "DIA INCORRETO, NAO PODE SER MAIOR QUE 31"
+                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE 2 TO FLAG1
+                   GO TO VALIDADATA-FIM
+
+           ELSE IF  MES-C = 04 OR
+               MES-C = 06 OR
+               MES-C = 09 OR
+               MES-C = 11 AND
+               DIA-C > 30
+                   MOVE "DIA INCORRETO, NAO PODE SER MAIOR QUE 30"
+                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE 2 TO FLAG1
+                   GO TO VALIDADATA-FIM
+           ELSE
+           DIVIDE ANO-C BY 4 GIVING ANODIV REMAINDER ANORESTO
+           IF MES-C = 02 AND
+              ANORESTO = 0 AND
+              DIA-C > 29
+                  MOVE "DIA INCORRETO, NAO PODE SER MAIOR QUE 29"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  MOVE 2 TO FLAG1
+                  GO TO VALIDADATA-FIM.
+
+           IF MES-C = 02 AND
+              ANORESTO NOT = 0 AND
+              DIA-C > 28
+                  MOVE "DIA INCORRETO, NAO PODE SER MAIOR QUE 28"
+                  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  MOVE 2 TO FLAG1
+                  GO TO VALIDADATA-FIM.
+      *
+      *    DATA RETROATIVA - NAO PODE SER ANTERIOR A HOJE
+           ACCEPT W-DATASYS-COMP FROM DATE YYYYMMDD
+           COMPUTE W-DATACON-COMP = (ANO-C * 10000) +
+                                    (MES-C * 100) + DIA-C
+           IF W-DATACON-COMP < W-DATASYS-COMP
+               MOVE "*** DATA DA CONSULTA NAO PODE SER RETROATIVA ***"
+               TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               MOVE 3 TO FLAG1
+               GO TO VALIDADATA-FIM.
+      *
+      *    DIA DA SEMANA (CONGRUENCIA DE ZELLER) - CLINICA NAO
+      *    FUNCIONA AOS DOMINGOS
+           IF MES-C < 3
+               COMPUTE W-ZM = MES-C + 12
+               COMPUTE W-ZA = ANO-C - 1
+           ELSE
+               MOVE MES-C TO W-ZM
+               MOVE ANO-C TO W-ZA.
+           DIVIDE W-ZA BY 100 GIVING W-ZJ REMAINDER W-ZK
+           COMPUTE W-ZT1 = (13 * (W-ZM + 1)) / 5
+           COMPUTE W-ZT2 = W-ZK / 4
+           COMPUTE W-ZT3 = W-ZJ / 4
+           COMPUTE W-ZH = DIA-C + W-ZT1 + W-ZK + W-ZT2 + W-ZT3 -
+                          (2 * W-ZJ) + 700
+           DIVIDE W-ZH BY 7 GIVING W-ZT1 REMAINDER W-DIASEM
+           IF W-DIASEM = 1
+               MOVE "*** CLINICA NAO ATENDE AOS DOMINGOS ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               MOVE 4 TO FLAG1
+               GO TO VALIDADATA-FIM.
+       VALIDADATA-FIM.
+           EXIT.
\ No newline at end of file
