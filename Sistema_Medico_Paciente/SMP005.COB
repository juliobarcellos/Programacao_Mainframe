@@ -26,6 +26,26 @@
                     RECORD KEY   IS CEP
                     FILE STATUS  IS ST-ERRO.
       *
+      *-----------------------------------------------------------------
+           SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESPEC
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD IS DESCESPEC WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT AUDITLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODOPER
+                    FILE STATUS  IS ST-ERRO-OPER.
+      *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -34,6 +54,7 @@
             VALUE OF FILE-ID IS "CADMED.DAT".
        01 REGMED.
                 03 CRM             PIC 9(06).
+                03 CRM-UF          PIC X(02).
                 03 NOMEM            PIC X(30).
                 03 LOGRADOURO.
                     05 ACEP        PIC 9(08).
@@ -53,6 +74,8 @@
                     05 MES         PIC 9(02).
                     05 ANO         PIC 9(04).
                 03 SEXO            PIC X(01).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
 
        FD CADCEP
             LABEL RECORD IS STANDARD
@@ -63,6 +86,39 @@
                 03 BAIRRO          PIC X(20).
                 03 CIDADE          PIC X(20).
                 03 UF              PIC X(02).
+
+       FD CADESPEC
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01 REGESPEC.
+                03 CODESPEC        PIC 9(02).
+                03 DESCESPEC       PIC X(20).
+
+       FD AUDITLOG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 LINAUDIT.
+                03 AU-DATA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-HORA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-PROGRAMA     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERADOR     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERACAO     PIC X(10).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-CHAVE        PIC X(15).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-MOTIVO       PIC X(30).
+
+       FD CADOPER
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 CODOPER         PIC X(08).
+                03 NOMEOPER        PIC X(30).
+                03 SENHA           PIC X(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -70,6 +126,12 @@
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
        77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO-AUD PIC X(02) VALUE "00".
+       77 ST-ERRO-OPER PIC X(02) VALUE "00".
+       77 L-CODOPER  PIC X(08) VALUE SPACES.
+       77 L-SENHA    PIC X(08) VALUE SPACES.
+       77 W-OPERADOR PIC X(08) VALUE SPACES.
+       77 W-TENTLOG  PIC 9(01) VALUE ZEROS.
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
@@ -82,23 +144,12 @@
        77 ANORESTO   PIC 9(04) VALUE ZEROS.
        77 ANODIV     PIC 9(05) VALUE ZEROS.
 
-       01 TABUNIDADE01.
-          03 T01     PIC X(18) VALUE "010203040506070809".
-       01 TUN1 REDEFINES TABUNIDADE01.
-          03 T1      PIC X(02) OCCURS 9 TIMES.
        01 ALFAUN     PIC 9(02) VALUE ZEROS.
+       01 TABESPECC.
+          03 T1      PIC 9(02) OCCURS 50 TIMES.
        01 TABESPEC.
-          03 ESP1    PIC X(20) VALUE "CLINICA MEDICA".
-          03 ESP2    PIC X(20) VALUE "UROLOGIA".
-          03 ESP3    PIC X(20) VALUE "GINECOLOGIA".
-          03 ESP4    PIC X(20) VALUE "PEDIATRIA".
-          03 ESP5    PIC X(20) VALUE "CARDIOLOGIA".
-          03 ESP6    PIC X(20) VALUE "OFTALMOLOGIA".
-          03 ESP7    PIC X(20) VALUE "DERMATOLOGIA".
-          03 ESP8    PIC X(20) VALUE "NEFROLOGIA".
-          03 ESP9    PIC X(20) VALUE "NEUROLOGIA".
-       01 TUN1 REDEFINES TABESPEC.
-           03 TESP     PIC X(20) OCCURS 09 TIMES.
+          03 TESP    PIC X(20) OCCURS 50 TIMES.
+       77 W-QTD-ESPEC PIC 9(02) VALUE ZEROS.
 
        01 TABUNIDADE02.
           03 T02     PIC X(02) VALUE "MF".
@@ -111,17 +162,75 @@
        01 TUN02 REDEFINES TABSEX.
            03 TSEX   PIC X(09) OCCURS 02 TIMES.
 
+       01 TABUFCRM.
+          03 FILLER  PIC X(02) VALUE "AC".
+          03 FILLER  PIC X(02) VALUE "AL".
+          03 FILLER  PIC X(02) VALUE "AP".
+          03 FILLER  PIC X(02) VALUE "AM".
+          03 FILLER  PIC X(02) VALUE "BA".
+          03 FILLER  PIC X(02) VALUE "CE".
+          03 FILLER  PIC X(02) VALUE "DF".
+          03 FILLER  PIC X(02) VALUE "ES".
+          03 FILLER  PIC X(02) VALUE "GO".
+          03 FILLER  PIC X(02) VALUE "MA".
+          03 FILLER  PIC X(02) VALUE "MT".
+          03 FILLER  PIC X(02) VALUE "MS".
+          03 FILLER  PIC X(02) VALUE "MG".
+          03 FILLER  PIC X(02) VALUE "PA".
+          03 FILLER  PIC X(02) VALUE "PB".
+          03 FILLER  PIC X(02) VALUE "PR".
+          03 FILLER  PIC X(02) VALUE "PE".
+          03 FILLER  PIC X(02) VALUE "PI".
+          03 FILLER  PIC X(02) VALUE "RJ".
+          03 FILLER  PIC X(02) VALUE "RN".
+          03 FILLER  PIC X(02) VALUE "RS".
+          03 FILLER  PIC X(02) VALUE "RO".
+          03 FILLER  PIC X(02) VALUE "RR".
+          03 FILLER  PIC X(02) VALUE "SC".
+          03 FILLER  PIC X(02) VALUE "SP".
+          03 FILLER  PIC X(02) VALUE "SE".
+          03 FILLER  PIC X(02) VALUE "TO".
+       01 TUNCRM REDEFINES TABUFCRM.
+          03 T-UFCRM PIC X(02) OCCURS 27 TIMES.
+       77 IND-UF     PIC 9(02) VALUE ZEROS.
+
       *
       *-------------------[ SECAO DE TELA ]------------------------ 
        SCREEN SECTION.
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                         IDENTIFICACAO DO".
+           05  LINE 02  COLUMN 43
+               VALUE  "OPERADOR".
+           05  LINE 04  COLUMN 01
+               VALUE  " CODIGO OPERADOR:".
+           05  LINE 06  COLUMN 01
+               VALUE  " SENHA:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM".
+           05  T-LCODOPER
+               LINE 04  COLUMN 19  PIC X(08)
+               USING  L-CODOPER.
+           05  T-LSENHA
+               LINE 06  COLUMN 08  PIC X(08)
+               USING  L-SENHA.
+           05  TMENSLOG
+               LINE 23  COLUMN 12  PIC X(50)
+               USING  MENS.
+      *
        01  TELAMED.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01 
                VALUE  "                            CADASTRO DE".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  "MEDICOS".
-           05  LINE 04  COLUMN 01 
+           05  LINE 03  COLUMN 01
+               VALUE  " F4=BUSCAR POR NOME".
+           05  LINE 04  COLUMN 01
                VALUE  " CRM:                  NOME:".
+           05  LINE 04  COLUMN 65
+               VALUE  "UF:".
            05  LINE 06  COLUMN 01 
                VALUE  " ENDERECO=> CEP:          LOGRADOURO:".
            05  LINE 08  COLUMN 01 
@@ -152,6 +261,9 @@
            05  T-NOMEM
                LINE 04  COLUMN 34  PIC X(30)
                USING  NOMEM.
+           05  T-CRMUF
+               LINE 04  COLUMN 69  PIC X(02)
+               USING  CRM-UF.
            05  T-CEP
                LINE 06  COLUMN 18  PIC 9(08)
                USING  ACEP.
@@ -248,6 +360,46 @@
       *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
        PROCEDURE DIVISION.
        INICIO.
+      *
+      **************************************
+      * IDENTIFICACAO DO OPERADOR          *
+      **************************************
+      *
+       LOGIN-OP0.
+           OPEN INPUT CADOPER
+           IF ST-ERRO-OPER NOT = "00"
+               MOVE "ARQUIVO DE OPERADORES NAO ENCONTRADO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE ZEROS TO W-TENTLOG.
+       LOGIN-001.
+                MOVE SPACES TO L-CODOPER L-SENHA.
+                DISPLAY TELALOGIN.
+       LOGIN-002.
+                ACCEPT T-LCODOPER
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADOPER
+                   GO TO ROT-FIM.
+                ACCEPT T-LSENHA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO LOGIN-002.
+       LOGIN-003.
+                MOVE L-CODOPER TO CODOPER
+                READ CADOPER
+                IF ST-ERRO-OPER = "00" AND SENHA = L-SENHA
+                   MOVE CODOPER TO W-OPERADOR
+                   CLOSE CADOPER
+                   GO TO INC-OP0.
+                ADD 1 TO W-TENTLOG
+                MOVE "*** OPERADOR OU SENHA INVALIDOS ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                IF W-TENTLOG > 2
+                   MOVE "*** ACESSO NEGADO - ENCERRANDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADOPER
+                   GO TO ROT-FIM.
+                GO TO LOGIN-001.
       *
        INC-OP0.
            OPEN I-O CADMED
@@ -267,29 +419,57 @@
                 ELSE
                     NEXT SENTENCE.
 
+       AUD-OP0.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+               OPEN OUTPUT AUDITLOG.
+
        INC-OP1.
            OPEN INPUT CADCEP
            IF ST-ERRO NOT = "00"
                IF ST-ERRO = "30"
-                      MOVE "* ARQUIVO CADCEP NAO EXISTE, FAVOR CRIAR*" 
+                      MOVE "* ARQUIVO CADCEP NAO EXISTE, FAVOR CRIAR*"
                       TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                    ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" 
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP"
                       TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
 
+       INC-OP2.
+           OPEN INPUT CADESPEC
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADESPEC"
+               TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE ZEROS TO CODESPEC.
+           START CADESPEC KEY NOT < CODESPEC
+           IF ST-ERRO NOT = "00"
+               CLOSE CADESPEC
+               GO TO INC-001.
+       CARGA-ESPEC.
+           READ CADESPEC NEXT RECORD
+           IF ST-ERRO = "00"
+               ADD 1 TO W-QTD-ESPEC
+               MOVE CODESPEC TO T1(W-QTD-ESPEC)
+               MOVE DESCESPEC TO TESP(W-QTD-ESPEC)
+               GO TO CARGA-ESPEC.
+           CLOSE CADESPEC.
+
        INC-001.
                 MOVE ZEROS  TO CRM ACEP CEP NUMERO
                                TELEFONES ESPECIALIDADE
                                DATANASC IND1 IND2.
-                MOVE SPACES TO NOMEM COMPLEMENTO
+                MOVE SPACES TO NOMEM COMPLEMENTO CRM-UF
                                EMAIL SEXO ESPEC SEX
-                               ENDERECO BAIRRO CIDADE UF.
+                               ENDERECO BAIRRO CIDADE UF
+                               MOTIVO-EXCLUSAO.
+                MOVE "A" TO STATUS-REG.
                 DISPLAY TELAMED.
        INC-002.
                 ACCEPT  T-CRM
@@ -297,10 +477,34 @@
                  IF W-ACT = 02
                    CLOSE CADMED
                    GO TO ROT-FIM.
+                IF W-ACT = 04
+                   GO TO INC-002-BUSCA.
                 IF CRM  = ZEROS
                    MOVE "*** CRM NAO PODE SER ZERO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
+                IF CRM < 1000
+                   MOVE "*** CRM INVALIDO, MINIMO 4 DIGITOS ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       INC-002A.
+                ACCEPT T-CRMUF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF CRM-UF = SPACES
+                      MOVE "UF NAO PODE SER BRANCO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-002A.
+                MOVE 1 TO IND-UF.
+       INC-002B.
+                IF T-UFCRM(IND-UF) NOT = CRM-UF
+                      IF IND-UF < 27
+                               ADD 1 TO IND-UF
+                               GO TO INC-002B
+                       ELSE
+                            MOVE "*** UF DO CRM INVALIDA ***" TO MENS
+                            PERFORM ROT-MENS THRU ROT-MENS-FIM
+                            GO TO INC-002A.
                 MOVE 1 TO IND1
                 MOVE 1 TO IND2
                 MOVE T1(IND1) TO ESPECIALIDADE.
@@ -308,6 +512,34 @@
                 MOVE T2(IND2) TO SEXO.
                 MOVE TSEX(IND2) TO SEX.
                 DISPLAY T-ESPEC T-ESP T-SEXO T-SEX.
+      *
+      *****************************************
+      * BUSCA POR NOME (CHAVE ALTERNATIVA)    *
+      *****************************************
+      *
+       INC-002-BUSCA.
+                MOVE SPACES TO NOMEM
+                DISPLAY (23, 01) "NOME PARA BUSCA : "
+                ACCEPT  (23, 20) NOMEM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                DISPLAY (23, 01) LIMPA
+                IF W-ACT = 02
+                   GO TO INC-002.
+                IF NOMEM = SPACES
+                   MOVE "NOME NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002-BUSCA.
+                START CADMED KEY IS = NOMEM
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                READ CADMED NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                GO TO LER-CADMED01.
        LER-CADMED01.
                 MOVE 0 TO W-SEL
                 READ CADMED
@@ -476,8 +708,8 @@
                 IF W-ACT = 02 
                     DISPLAY TELAMED
                     GO TO INC-012.
-                IF W-ACT = 01 
-                       IF IND1 = 09
+                IF W-ACT = 01
+                       IF IND1 = W-QTD-ESPEC
                               GO TO INC-100
                        ELSE
                               ADD 01 TO IND1
@@ -503,7 +735,7 @@
        INC-013B.
             MOVE T1(IND1) TO ALFAUN
             IF ESPECIALIDADE  NOT = ALFAUN
-                    IF IND1 < 9
+                    IF IND1 < W-QTD-ESPEC
                              ADD 1 TO IND1
                              GO TO INC-013B
                      ELSE
@@ -589,6 +821,10 @@
        INC-WR1.
                 WRITE REGMED
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO"  TO AU-OPERACAO
+                      MOVE CRM         TO AU-CHAVE
+                      MOVE SPACES      TO AU-MOTIVO
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -632,9 +868,23 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-MOTIVO.
+                MOVE SPACES TO MOTIVO-EXCLUSAO
+                DISPLAY (24, 01) "MOTIVO DA EXCLUSAO: "
+                ACCEPT  (24, 21) MOTIVO-EXCLUSAO
+                IF MOTIVO-EXCLUSAO = SPACES
+                   MOVE "MOTIVO NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-MOTIVO.
        EXC-DL1.
-                DELETE CADMED RECORD
+                MOVE "I" TO STATUS-REG
+                REWRITE REGMED
+                DISPLAY (24, 01) LIMPA
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO"      TO AU-OPERACAO
+                   MOVE CRM             TO AU-CHAVE
+                   MOVE MOTIVO-EXCLUSAO TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -658,6 +908,10 @@
        ALT-RW1.
                 REWRITE REGMED
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO"  TO AU-OPERACAO
+                   MOVE CRM          TO AU-CHAVE
+                   MOVE SPACES       TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -670,7 +924,7 @@
       **********************
       *
        ROT-FIM.
-                CLOSE CADMED CADCEP
+                CLOSE CADMED CADCEP AUDITLOG
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -696,6 +950,19 @@
                      DISPLAY TMENS.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      **************************
+      * ROTINA DE AUDITORIA    *
+      **************************
+      *
+       AUD-GRAVA.
+                ACCEPT AU-DATA FROM DATE YYYYMMDD
+                ACCEPT AU-HORA FROM TIME
+                MOVE "SMP005" TO AU-PROGRAMA
+                MOVE W-OPERADOR TO AU-OPERADOR
+                WRITE LINAUDIT.
+       AUD-GRAVA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
        
       *****************************
