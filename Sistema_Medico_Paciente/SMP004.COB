@@ -33,6 +33,26 @@
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO.
       *
+      *-----------------------------------------------------------------
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO-PLANO
+                    ALTERNATE RECORD IS DESCPLANO WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT AUDITLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODOPER
+                    FILE STATUS  IS ST-ERRO-OPER.
+      *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -49,6 +69,11 @@
                 03 SEXO            PIC X(01).
                 03 GENERO          PIC X(01).
                 03 CONVENIO        PIC 9(04).
+                03 NUMCARTEIRINHA  PIC X(15).
+                03 VALIDADE-CONVENIO.
+                    05 DIA-VAL     PIC 9(02).
+                    05 MES-VAL     PIC 9(02).
+                    05 ANO-VAL     PIC 9(04).
                 03 LOGRADOURO.
                     05 ACEP        PIC 9(08).
                     05 NUMCASA     PIC 9(04).
@@ -57,6 +82,18 @@
                         07 DDD     PIC 9(02).
                         07 NUMTEL  PIC 9(09).
                 03 EMAIL           PIC X(30).
+                03 CONTATO-EMERGENCIA.
+                    05 NOME-EMERG  PIC X(25).
+                    05 PARENTESCO  PIC X(12).
+                    05 DDD-EMERG   PIC 9(02).
+                    05 TEL-EMERG   PIC 9(09).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM.
+                    05 ACEP-COM        PIC 9(08).
+                    05 NUMCASA-COM     PIC 9(04).
+                    05 COMPLEMENTO-COM PIC X(10).
+                03 TIPO-END-PRIMARIO PIC X(01).
 
        FD CADCEP
             LABEL RECORD IS STANDARD
@@ -75,6 +112,52 @@
                 03 CODIGO          PIC 9(04).
                 03 NOME            PIC X(30).
                 03 PLANO           PIC 9(02).
+                03 VALOR-MENSALIDADE PIC 9(06)V99.
+                03 TIPO-CONV       PIC X(01).
+                03 CODIGO-TITULAR  PIC 9(04).
+                03 VIGENCIA-INICIO.
+                    05 DIA-VIGINI  PIC 9(02).
+                    05 MES-VIGINI PIC 9(02).
+                    05 ANO-VIGINI PIC 9(04).
+                03 VIGENCIA-FIM.
+                    05 DIA-VIGFIM  PIC 9(02).
+                    05 MES-VIGFIM PIC 9(02).
+                    05 ANO-VIGFIM PIC 9(04).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD CADPLANO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+                03 CODPLANO        PIC 9(02).
+                03 DESCPLANO       PIC X(25).
+
+       FD AUDITLOG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 LINAUDIT.
+                03 AU-DATA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-HORA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-PROGRAMA     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERADOR     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERACAO     PIC X(10).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-CHAVE        PIC X(15).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-MOTIVO       PIC X(30).
+
+       FD CADOPER
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 CODOPER         PIC X(08).
+                03 NOMEOPER        PIC X(30).
+                03 SENHA           PIC X(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -82,7 +165,15 @@
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
        77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO-PLANO PIC X(02) VALUE "00".
+       77 ST-ERRO-AUD PIC X(02) VALUE "00".
+       77 ST-ERRO-OPER PIC X(02) VALUE "00".
+       77 L-CODOPER  PIC X(08) VALUE SPACES.
+       77 L-SENHA    PIC X(08) VALUE SPACES.
+       77 W-OPERADOR PIC X(08) VALUE SPACES.
+       77 W-TENTLOG  PIC 9(01) VALUE ZEROS.
        77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 W-QTD-PLANO PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
        77 GEN        PIC X(15) VALUE SPACES.
@@ -93,6 +184,15 @@
        77 FLAG1      PIC 9(02) VALUE ZEROS.
        77 ANORESTO   PIC 9(04) VALUE ZEROS.
        77 ANODIV     PIC 9(05) VALUE ZEROS.
+       77 FLAGCPF    PIC 9(01) VALUE ZEROS.
+       77 W-CPF      PIC 9(11) VALUE ZEROS.
+       77 W-CPF-D REDEFINES W-CPF
+                     PIC 9(01) OCCURS 11 TIMES.
+       77 W-SOMACPF  PIC 9(04) VALUE ZEROS.
+       77 W-QUOCPF   PIC 9(04) VALUE ZEROS.
+       77 W-RESTOCPF PIC 9(02) VALUE ZEROS.
+       77 W-DVCPF1   PIC 9(01) VALUE ZEROS.
+       77 W-DVCPF2   PIC 9(01) VALUE ZEROS.
 
        01 TABUNIDADE01.
           03 T01     PIC X(06) VALUE "NHBTPO".
@@ -126,28 +226,41 @@
           03 T3      PIC X(02) OCCURS 10 TIMES.
        01 ALFAUN3     PIC 9(02) VALUE ZEROS.
        01 TABPLANO.
-          03 P1      PIC X(25) VALUE "ENFERMARIA REGIONAL".
-          03 P2      PIC X(25) VALUE "ENFERMARIA NACIONAL".
-          03 P3      PIC X(25) VALUE "ENFERMARIA INTERNACIONAL".
-          03 P4      PIC X(25) VALUE "APTO PADRAO REGIONAL".
-          03 P5      PIC X(25) VALUE "APTO PADRAO NACIONAL".
-          03 P6      PIC X(25) VALUE "APTO PADRAO INTERNACIONAL".
-          03 P7      PIC X(25) VALUE "EMERGENCIA REGIONAL".
-          03 P8      PIC X(25) VALUE "EMERGENCIA NACIONAL".
-          03 P9      PIC X(25) VALUE "EMERGENCIA INTERNACIONAL".
-          03 P10     PIC X(25) VALUE "PLANO GLOBAL".
-       01 TUN03 REDEFINES TABPLANO.
-           03 TPLANO     PIC X(25) OCCURS 10 TIMES.
+           03 TPLANO     PIC X(25) OCCURS 50 TIMES.
       *
       *-------------------[ SECAO DE TELA ]------------------------ 
        SCREEN SECTION.
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                         IDENTIFICACAO DO".
+           05  LINE 02  COLUMN 43
+               VALUE  "OPERADOR".
+           05  LINE 04  COLUMN 01
+               VALUE  " CODIGO OPERADOR:".
+           05  LINE 06  COLUMN 01
+               VALUE  " SENHA:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM".
+           05  T-LCODOPER
+               LINE 04  COLUMN 19  PIC X(08)
+               USING  L-CODOPER.
+           05  T-LSENHA
+               LINE 06  COLUMN 08  PIC X(08)
+               USING  L-SENHA.
+           05  TMENSLOG
+               LINE 23  COLUMN 12  PIC X(50)
+               USING  MENS.
+      *
        01  TELAPAC.
             05  BLANK SCREEN.
            05  LINE 02  COLUMN 01 
                VALUE  "                            CADASTRO DE".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  "PACIENTE".
-           05  LINE 04  COLUMN 01 
+           05  LINE 03  COLUMN 01
+               VALUE  " F4=BUSCAR POR NOME".
+           05  LINE 04  COLUMN 01
                VALUE  " CPF:              NOME:".
            05  LINE 06  COLUMN 01 
                VALUE  " DT. NASCIMENTO:   /  /      SEXO:".
@@ -155,9 +268,13 @@
                VALUE  "        GENERO:".
            05  LINE 08  COLUMN 01 
                VALUE  " CONVENIO:".
-           05  LINE 08  COLUMN 41 
+           05  LINE 08  COLUMN 41
                VALUE  "       PLANO:".
-           05  LINE 10  COLUMN 01 
+           05  LINE 09  COLUMN 01
+               VALUE  " NUM.CARTEIRINHA:".
+           05  LINE 09  COLUMN 37
+               VALUE  " VALIDADE:   /  /".
+           05  LINE 10  COLUMN 01
                VALUE  " ENDERECO -> CEP:           LOGRADOURO:".
            05  LINE 12  COLUMN 01 
                VALUE  " NUMERO:      COMPLEMENTO:            BA".
@@ -167,9 +284,17 @@
                VALUE  " CIDADE:                      UF:    TEL".
            05  LINE 14  COLUMN 41 
                VALUE  "EFONE: (  )".
-           05  LINE 16  COLUMN 01 
+           05  LINE 16  COLUMN 01
                VALUE  " EMAIL:".
-           05  LINE 23  COLUMN 01 
+           05  LINE 17  COLUMN 01
+               VALUE  " CONTATO EMERGENCIA - NOME:".
+           05  LINE 17  COLUMN 56
+               VALUE  "PARENTESCO:".
+           05  LINE 19  COLUMN 01
+               VALUE  " TELEFONE EMERGENCIA:  (".
+           05  LINE 19  COLUMN 28
+               VALUE  ")".
+           05  LINE 23  COLUMN 01
                VALUE  " MENSAGEM".
            05  T-CPF
                LINE 04  COLUMN 07  PIC 9(11)
@@ -207,6 +332,18 @@
            05  T-PLAN
                LINE 08  COLUMN 55  PIC X(25)
                USING  PLAN.
+           05  T-NUMCART
+               LINE 09  COLUMN 19  PIC X(15)
+               USING  NUMCARTEIRINHA.
+           05  T-DIAVAL
+               LINE 09  COLUMN 47  PIC 9(02)
+               USING  DIA-VAL.
+           05  T-MESVAL
+               LINE 09  COLUMN 51  PIC 9(02)
+               USING  MES-VAL.
+           05  T-ANOVAL
+               LINE 09  COLUMN 54  PIC 9(04)
+               USING  ANO-VAL.
            05  T-CEP
                LINE 10  COLUMN 19  PIC 9(08)
                USING  ACEP.
@@ -237,6 +374,18 @@
            05  T-EMAIL
                LINE 16  COLUMN 09  PIC X(30)
                USING  EMAIL.
+           05  T-NOMEEMERG
+               LINE 17  COLUMN 30  PIC X(25)
+               USING  NOME-EMERG.
+           05  T-PARENTESCO
+               LINE 17  COLUMN 68  PIC X(12)
+               USING  PARENTESCO.
+           05  T-DDDEMERG
+               LINE 19  COLUMN 26  PIC 9(02)
+               USING  DDD-EMERG.
+           05  T-TELEMERG
+               LINE 19  COLUMN 30  PIC 9(09)
+               USING  TEL-EMERG.
            05  TMENS
                LINE 23  COLUMN 12  PIC X(50)
                USING  MENS.
@@ -266,12 +415,78 @@
                VALUE  " PARA NAVEGAR)".
            05  LINE 20  COLUMN 01 
                VALUE  "                     M - MASCULINO    F".
-           05  LINE 20  COLUMN 41 
+           05  LINE 20  COLUMN 41
                VALUE  "- FEMININO".
-      * 
+      *
+       01  TELAENDCOM.
+           05  FOREGROUND-COLOR  1  BACKGROUND-COLOR 0.
+           05  LINE 18  COLUMN 01
+               VALUE  " ENDERECO COMERCIAL (OPCIONAL)".
+           05  LINE 18  COLUMN 40
+               VALUE  "PRIMARIO(R/C):".
+           05  LINE 20  COLUMN 01
+               VALUE  " CEP COM.:          LOGRADOURO COM.:".
+           05  LINE 21  COLUMN 01
+               VALUE  " NUM.:      COMPLEMENTO:".
+           05  T-CEPCOM
+               LINE 20  COLUMN 12  PIC 9(08)
+               USING  ACEP-COM.
+           05  T-ENDERCOM
+               LINE 20  COLUMN 39  PIC X(30)
+               USING  ENDERECO.
+           05  T-NUMCASACOM
+               LINE 21  COLUMN 07  PIC 9(04)
+               USING  NUMCASA-COM.
+           05  T-COMPLCOM
+               LINE 21  COLUMN 26  PIC X(10)
+               USING  COMPLEMENTO-COM.
+           05  T-TIPOEND
+               LINE 18  COLUMN 54  PIC X(01)
+               USING  TIPO-END-PRIMARIO.
+      *
       *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
        PROCEDURE DIVISION.
        INICIO.
+      *
+      **************************************
+      * IDENTIFICACAO DO OPERADOR          *
+      **************************************
+      *
+       LOGIN-OP0.
+           OPEN INPUT CADOPER
+           IF ST-ERRO-OPER NOT = "00"
+               MOVE "ARQUIVO DE OPERADORES NAO ENCONTRADO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE ZEROS TO W-TENTLOG.
+       LOGIN-001.
+                MOVE SPACES TO L-CODOPER L-SENHA.
+                DISPLAY TELALOGIN.
+       LOGIN-002.
+                ACCEPT T-LCODOPER
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADOPER
+                   GO TO ROT-FIM.
+                ACCEPT T-LSENHA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO LOGIN-002.
+       LOGIN-003.
+                MOVE L-CODOPER TO CODOPER
+                READ CADOPER
+                IF ST-ERRO-OPER = "00" AND SENHA = L-SENHA
+                   MOVE CODOPER TO W-OPERADOR
+                   CLOSE CADOPER
+                   GO TO INC-OP0.
+                ADD 1 TO W-TENTLOG
+                MOVE "*** OPERADOR OU SENHA INVALIDOS ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                IF W-TENTLOG > 2
+                   MOVE "*** ACESSO NEGADO - ENCERRANDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADOPER
+                   GO TO ROT-FIM.
+                GO TO LOGIN-001.
       *
        INC-OP0.
            OPEN I-O CADPACI
@@ -323,13 +538,52 @@
                 ELSE
                     NEXT SENTENCE.
 
+       INC-OP3.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO-PLANO NOT = "00"
+               IF ST-ERRO-PLANO = "30"
+                      MOVE "* ARQUIVO CADPLANO NAO EXISTE, CRIAR*"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+           MOVE ZEROS TO CODPLANO.
+       CARGA-PLANO.
+           READ CADPLANO NEXT RECORD
+           IF ST-ERRO-PLANO = "00" AND CODPLANO > 0 AND CODPLANO <= 50
+               ADD 1 TO W-QTD-PLANO
+               MOVE DESCPLANO TO TPLANO(CODPLANO).
+           IF ST-ERRO-PLANO = "00"
+               GO TO CARGA-PLANO.
+           CLOSE CADPLANO.
+
+       AUD-OP0.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+               OPEN OUTPUT AUDITLOG.
+
        INC-001.
                 MOVE ZEROS  TO CPF ACEP CEP NUMCASA
                                TELEFONE GENERO CONVENIO
-                               DATANASC IND1 IND2.
+                               DATANASC IND1 IND2
+                               DDD-EMERG TEL-EMERG
+                               VALIDADE-CONVENIO
+                               ACEP-COM NUMCASA-COM.
                 MOVE SPACES TO NOME NOMEP COMPLEMENTO
                                EMAIL SEXO GEN SEX
-                               ENDERECO BAIRRO CIDADE UF.
+                               ENDERECO BAIRRO CIDADE UF
+                               NOME-EMERG PARENTESCO
+                               NUMCARTEIRINHA
+                MOVE SPACES TO MOTIVO-EXCLUSAO OF REGPACI
+                               COMPLEMENTO-COM.
+                MOVE "A" TO STATUS-REG OF REGPACI.
+                MOVE "R" TO TIPO-END-PRIMARIO.
                 DISPLAY TELAPAC.
        INC-002.
                 ACCEPT  T-CPF
@@ -337,10 +591,17 @@
                  IF W-ACT = 02
                    CLOSE CADPACI
                    GO TO ROT-FIM.
+                IF W-ACT = 04
+                   GO TO INC-002-BUSCA.
                 IF CPF  = ZEROS
                    MOVE "*** CPF NAO PODE SER ZERO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
+                PERFORM ROT-VALCPF THRU ROT-VALCPF-FIM
+                IF FLAGCPF = 1
+                   MOVE "*** CPF INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
                 MOVE 1 TO IND1
                 MOVE 1 TO IND2
                 MOVE T1(IND1) TO GENERO.
@@ -348,6 +609,34 @@
                 MOVE T2(IND2) TO SEXO.
                 MOVE TSEX(IND2) TO SEX.
                 DISPLAY T-GENERO T-GEN T-SEXO T-SEX.
+      *
+      *****************************************
+      * BUSCA POR NOME (CHAVE ALTERNATIVA)    *
+      *****************************************
+      *
+       INC-002-BUSCA.
+                MOVE SPACES TO NOMEP
+                DISPLAY (23, 01) "NOME PARA BUSCA : "
+                ACCEPT  (23, 20) NOMEP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                DISPLAY (23, 01) LIMPA
+                IF W-ACT = 02
+                   GO TO INC-002.
+                IF NOMEP = SPACES
+                   MOVE "NOME NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002-BUSCA.
+                START CADPACI KEY IS = NOMEP
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                READ CADPACI NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                GO TO LER-CADMED01.
        LER-CADMED01.
                 MOVE 0 TO W-SEL
                 READ CADPACI
@@ -358,6 +647,7 @@
                       PERFORM INC-008A THRU INC-008B
                       PERFORM INC-009A THRU INC-009-FIM
                       PERFORM INC-010A THRU INC-010-FIM
+                      PERFORM INC-016A THRU INC-016-FIM
                       DISPLAY TELAPAC
                       MOVE "*** PACIENTE JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -547,12 +837,48 @@
                     GO TO ROT-FIM
                 ELSE
                     DISPLAY TELAPAC.
-       INC-009-FIM.	
+       INC-009-FIM.
+
+       INC-009B.
+                ACCEPT T-NUMCART
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= 02 GO TO INC-009A.
+                IF NUMCARTEIRINHA = SPACES
+                      MOVE "CARTEIRINHA NAO PODE SER VAZIA"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-009B.
+
+       INC-009C.
+                ACCEPT T-DIAVAL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= 02 GO TO INC-009B.
+                IF DIA-VAL = ZEROS
+                      MOVE "DIA DE VALIDADE NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-009C.
+
+       INC-009D.
+                ACCEPT T-MESVAL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= 02 GO TO INC-009C.
+                IF MES-VAL = ZEROS
+                      MOVE "MES DE VALIDADE NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-009D.
+
+       INC-009E.
+                ACCEPT T-ANOVAL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= 02 GO TO INC-009D.
+                IF ANO-VAL = ZEROS
+                      MOVE "ANO DE VALIDADE NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-009E.
 
        INC-010.
                 ACCEPT T-CEP
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT= 02 GO TO INC-009.
+                IF W-ACT= 02 GO TO INC-009E.
                 IF ACEP = ZEROS
                       MOVE "CEP NAO PODE SER ZERO"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -625,11 +951,95 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-014.
 
-       INC-015.
+       INC-014A.
+                ACCEPT T-NOMEEMERG
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 
-                    GO TO INC-014.
+                IF W-ACT= 02 GO TO INC-014.
+                IF NOME-EMERG = SPACES
+                      MOVE "NOME DO CONTATO NAO PODE SER VAZIO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-014A.
+
+       INC-014B.
+                ACCEPT T-PARENTESCO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= 02 GO TO INC-014A.
+                IF PARENTESCO = SPACES
+                      MOVE "PARENTESCO NAO PODE SER VAZIO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-014B.
+
+       INC-014C.
+                ACCEPT T-DDDEMERG
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= 02 GO TO INC-014B.
+                IF DDD-EMERG = ZEROS
+                      MOVE "DDD DO CONTATO NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-014C.
+
+       INC-014D.
+                ACCEPT T-TELEMERG
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT= 02 GO TO INC-014C.
+                IF TEL-EMERG = ZEROS
+                      MOVE "TEL. DO CONTATO NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-014D.
 
+       INC-015.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    GO TO INC-014D.
+      *
+       INC-016.
+                DISPLAY TELAENDCOM
+                ACCEPT T-CEPCOM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-015.
+       INC-016A.
+                IF ACEP-COM = ZEROS
+                    MOVE SPACES TO ENDERECO BAIRRO CIDADE UF
+                    DISPLAY T-ENDERCOM
+                    GO TO INC-016-FIM.
+                MOVE ACEP-COM TO CEP.
+                READ CADCEP
+                IF ST-ERRO NOT = "00"
+                    MOVE "CEP NAO CADASTRADO" TO ENDERECO BAIRRO
+                    MOVE "CEP NAO CADASTRADO" TO CIDADE
+                    IF W-SEL NOT = 1
+                       MOVE "*** CEP COMERCIAL NAO CADASTRADO ***"
+                                                             TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                    DISPLAY T-ENDERCOM
+                    GO TO INC-016-FIM.
+                DISPLAY T-ENDERCOM.
+       INC-016-FIM.
+                EXIT.
+      *
+       INC-017.
+                ACCEPT T-NUMCASACOM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-016.
+       INC-017A.
+                ACCEPT T-COMPLCOM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-017.
+       INC-018.
+                ACCEPT T-TIPOEND
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-017A.
+                IF TIPO-END-PRIMARIO NOT = "R" AND
+                   TIPO-END-PRIMARIO NOT = "C"
+                    MOVE "* DIGITE APENAS R=RESID OU C=COMERC *"
+                                                             TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-018.
+                IF TIPO-END-PRIMARIO = "C" AND ACEP-COM = ZEROS
+                    MOVE "*** INFORME O CEP COMERCIAL PRIMEIRO ***"
+                                                             TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-016.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -639,7 +1049,7 @@
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-015.
+                IF W-ACT = 02 GO TO INC-018.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -651,6 +1061,10 @@
        INC-WR1.
                 WRITE REGPACI
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO"  TO AU-OPERACAO
+                      MOVE CPF         TO AU-CHAVE
+                      MOVE SPACES      TO AU-MOTIVO
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -696,9 +1110,23 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-MOTIVO.
+                MOVE SPACES TO MOTIVO-EXCLUSAO OF REGPACI
+                DISPLAY (24, 01) "MOTIVO DA EXCLUSAO: "
+                ACCEPT  (24, 21) MOTIVO-EXCLUSAO OF REGPACI
+                IF MOTIVO-EXCLUSAO OF REGPACI = SPACES
+                   MOVE "MOTIVO NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-MOTIVO.
        EXC-DL1.
-                DELETE CADPACI RECORD
+                MOVE "I" TO STATUS-REG OF REGPACI
+                REWRITE REGPACI
+                DISPLAY (24, 01) LIMPA
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO"      TO AU-OPERACAO
+                   MOVE CPF             TO AU-CHAVE
+                   MOVE MOTIVO-EXCLUSAO OF REGPACI TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001
@@ -725,6 +1153,10 @@
        ALT-RW1.
                 REWRITE REGPACI
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO"  TO AU-OPERACAO
+                   MOVE CPF          TO AU-CHAVE
+                   MOVE SPACES       TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001
@@ -740,7 +1172,7 @@
       **********************
       *
        ROT-FIM.
-                CLOSE CADPACI CADCEP CADCONV
+                CLOSE CADPACI CADCEP CADCONV CADPLANO AUDITLOG
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -766,6 +1198,19 @@
                      DISPLAY TMENS.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      **************************
+      * ROTINA DE AUDITORIA    *
+      **************************
+      *
+       AUD-GRAVA.
+                ACCEPT AU-DATA FROM DATE YYYYMMDD
+                ACCEPT AU-HORA FROM TIME
+                MOVE "SMP004" TO AU-PROGRAMA
+                MOVE W-OPERADOR TO AU-OPERADOR
+                WRITE LINAUDIT.
+       AUD-GRAVA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
        
       *****************************
@@ -819,4 +1264,44 @@
                   DISPLAY TMENS
                   MOVE "2" TO FLAG1.
        VALIDADATA-FIM.
+           EXIT.
+      *****************************
+      *VALIDACAO DE CPF (DIGITO VERIFICADOR)
+      *****************************
+
+       ROT-VALCPF.
+           MOVE 0 TO FLAGCPF
+           MOVE CPF TO W-CPF
+           IF W-CPF-D(1) = W-CPF-D(2) AND W-CPF-D(2) = W-CPF-D(3) AND
+              W-CPF-D(3) = W-CPF-D(4) AND W-CPF-D(4) = W-CPF-D(5) AND
+              W-CPF-D(5) = W-CPF-D(6) AND W-CPF-D(6) = W-CPF-D(7) AND
+              W-CPF-D(7) = W-CPF-D(8) AND W-CPF-D(8) = W-CPF-D(9) AND
+              W-CPF-D(9) = W-CPF-D(10) AND W-CPF-D(10) = W-CPF-D(11)
+                  MOVE 1 TO FLAGCPF
+                  GO TO ROT-VALCPF-FIM.
+           COMPUTE W-SOMACPF =
+               W-CPF-D(1) * 10 + W-CPF-D(2) * 9 + W-CPF-D(3) * 8 +
+               W-CPF-D(4) * 7  + W-CPF-D(5) * 6 + W-CPF-D(6) * 5 +
+               W-CPF-D(7) * 4  + W-CPF-D(8) * 3 + W-CPF-D(9) * 2
+           DIVIDE W-SOMACPF BY 11 GIVING W-QUOCPF REMAINDER W-RESTOCPF
+           IF W-RESTOCPF < 2
+               MOVE 0 TO W-DVCPF1
+           ELSE
+               COMPUTE W-DVCPF1 = 11 - W-RESTOCPF.
+           IF W-DVCPF1 NOT = W-CPF-D(10)
+               MOVE 1 TO FLAGCPF
+               GO TO ROT-VALCPF-FIM.
+           COMPUTE W-SOMACPF =
+               W-CPF-D(1) * 11 + W-CPF-D(2) * 10 + W-CPF-D(3) * 9 +
+               W-CPF-D(4) * 8  + W-CPF-D(5) * 7  + W-CPF-D(6) * 6 +
+               W-CPF-D(7) * 5  + W-CPF-D(8) * 4  + W-CPF-D(9) * 3 +
+               W-CPF-D(10) * 2
+           DIVIDE W-SOMACPF BY 11 GIVING W-QUOCPF REMAINDER W-RESTOCPF
+           IF W-RESTOCPF < 2
+               MOVE 0 TO W-DVCPF2
+           ELSE
+               COMPUTE W-DVCPF2 = 11 - W-RESTOCPF.
+           IF W-DVCPF2 NOT = W-CPF-D(11)
+               MOVE 1 TO FLAGCPF.
+       ROT-VALCPF-FIM.
            EXIT.
\ No newline at end of file
