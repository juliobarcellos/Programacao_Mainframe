@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP009.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * RELATORIO DE FATURAMENTO DE CONVENIO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO-CONV
+                    ALTERNATE RECORD IS NOMEC WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CPFDATA
+                    FILE STATUS  IS ST-ERRO-CONSU.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO-PACI
+                    ALTERNATE RECORD IS NOMEP WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELFAT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+                03 CODIGO          PIC 9(04).
+                03 NOMEC           PIC X(30).
+                03 PLANO           PIC 9(02).
+                03 VALOR-MENSALIDADE PIC 9(06)V99.
+                03 TIPO-CONV       PIC X(01).
+                03 CODIGO-TITULAR  PIC 9(04).
+                03 VIGENCIA-INICIO.
+                    05 DIA-VIGINI  PIC 9(02).
+                    05 MES-VIGINI PIC 9(02).
+                    05 ANO-VIGINI PIC 9(04).
+                03 VIGENCIA-FIM.
+                    05 DIA-VIGFIM  PIC 9(02).
+                    05 MES-VIGFIM PIC 9(02).
+                    05 ANO-VIGFIM PIC 9(04).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD CADCONSU
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+                03 CPFDATA.
+                    05 CPF-P       PIC 9(11).
+                    05 DATACONSULTA.
+                        07 DIA-C   PIC 9(02).
+                        07 MES-C   PIC 9(02).
+                        07 ANO-C   PIC 9(04).
+                    05 HORACONSULTA.
+                        07 HORA-C  PIC 9(02).
+                        07 MIN-C   PIC 9(02).
+                03 CRM-MED         PIC 9(06).
+                03 QTD-CID         PIC 9(02).
+                03 CID             PIC 9(04) OCCURS 05 TIMES.
+                03 DESCRCON1       PIC X(60).
+                03 DESCRCON2       PIC X(60).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD CADPACI
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+                03 CPF             PIC 9(11).
+                03 NOMEP           PIC X(30).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+                03 GENERO          PIC X(01).
+                03 CONVENIO        PIC 9(04).
+                03 NUMCARTEIRINHA  PIC X(15).
+                03 VALIDADE-CONVENIO.
+                    05 DIA-VAL     PIC 9(02).
+                    05 MES-VAL     PIC 9(02).
+                    05 ANO-VAL     PIC 9(04).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMCASA     PIC 9(04).
+                    05 COMPLEMENTO PIC X(10).
+                03 TELEFONE.
+                        07 DDD     PIC 9(02).
+                        07 NUMTEL  PIC 9(09).
+                03 EMAIL           PIC X(30).
+                03 CONTATO-EMERGENCIA.
+                    05 NOME-EMERG  PIC X(25).
+                    05 PARENTESCO  PIC X(12).
+                    05 DDD-EMERG   PIC 9(02).
+                    05 TEL-EMERG   PIC 9(09).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM.
+                    05 ACEP-COM        PIC 9(08).
+                    05 NUMCASA-COM     PIC 9(04).
+                    05 COMPLEMENTO-COM PIC X(10).
+                03 TIPO-END-PRIMARIO PIC X(01).
+
+       FD RELFAT
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "FATURAMENTO.DAT".
+       01 LINRELFAT          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-CONV  PIC X(02) VALUE "00".
+       77 ST-ERRO-CONSU PIC X(02) VALUE "00".
+       77 ST-ERRO-PACI  PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 TC-TOTAL      PIC 9(03) VALUE ZEROS.
+       77 TC-IX         PIC 9(03) VALUE ZEROS.
+       77 W-SOMA-FAT    PIC 9(09)V99 VALUE ZEROS.
+       77 W-TOTAL-CONV  PIC 9(09)V99 VALUE ZEROS.
+
+       01 TABCONVREL.
+           03 TC-ENT OCCURS 50 TIMES.
+              05 TC-CODIGO  PIC 9(04).
+              05 TC-NOME    PIC X(30).
+              05 TC-VALOR   PIC 9(06)V99.
+              05 TC-QTDCON  PIC 9(04).
+
+       01 LINCAB1.
+           03 FILLER          PIC X(12) VALUE "CODIGO NOME ".
+           03 FILLER          PIC X(28) VALUE SPACES.
+           03 FILLER          PIC X(40)
+              VALUE "MENSALIDADE  QTDE.CONS  TOTAL A FATURAR".
+       01 LINDET.
+           03 LD-CODIGO       PIC 9(04).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-NOME         PIC X(30).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-VALOR        PIC ZZZ.ZZ9,99.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-QTDCON       PIC ZZZ9.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-TOTAL        PIC ZZZ.ZZZ.ZZ9,99.
+       01 LINTOTGER.
+           03 FILLER          PIC X(23) VALUE "TOTAL GERAL A FATURAR: ".
+           03 LT-TOTGER       PIC ZZZ.ZZZ.ZZ9,99.
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN INPUT CADCONV
+           IF ST-ERRO-CONV NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONV"
+               GO TO ROT-FIM.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO-CONSU NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONSU"
+               CLOSE CADCONV
+               GO TO ROT-FIM.
+           OPEN INPUT CADPACI
+           IF ST-ERRO-PACI NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI"
+               CLOSE CADCONV CADCONSU
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELFAT
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO FATURAMENTO"
+               CLOSE CADCONV CADCONSU CADPACI
+               GO TO ROT-FIM.
+           MOVE LINCAB1 TO LINRELFAT
+           WRITE LINRELFAT.
+      *
+      *****************************************
+      * CARGA DA TABELA DE CONVENIOS           *
+      *****************************************
+      *
+       REL-CARGA.
+                READ CADCONV NEXT RECORD
+                AT END
+                    GO TO REL-LER-CONSU.
+                ADD 1 TO TC-TOTAL
+                MOVE CODIGO TO TC-CODIGO(TC-TOTAL)
+                MOVE NOMEC  TO TC-NOME(TC-TOTAL)
+                MOVE VALOR-MENSALIDADE TO TC-VALOR(TC-TOTAL)
+                MOVE ZEROS  TO TC-QTDCON(TC-TOTAL)
+                GO TO REL-CARGA.
+      *
+      *****************************************
+      * CONTAGEM DE CONSULTAS POR CONVENIO     *
+      *****************************************
+      *
+       REL-LER-CONSU.
+                READ CADCONSU NEXT RECORD
+                AT END
+                    GO TO REL-IMP.
+                MOVE CPF-P TO CPF
+                READ CADPACI
+                IF ST-ERRO-PACI NOT = "00"
+                   GO TO REL-LER-CONSU.
+                MOVE 1 TO TC-IX.
+       REL-SCAN.
+                IF TC-IX > TC-TOTAL
+                   GO TO REL-LER-CONSU.
+                IF TC-CODIGO(TC-IX) = CONVENIO
+                   ADD 1 TO TC-QTDCON(TC-IX)
+                   GO TO REL-LER-CONSU.
+                ADD 1 TO TC-IX
+                GO TO REL-SCAN.
+      *
+      *****************************************
+      * IMPRESSAO DO EXTRATO DE FATURAMENTO    *
+      *****************************************
+      *
+       REL-IMP.
+                MOVE 1 TO TC-IX.
+       REL-IMP-LOOP.
+                IF TC-IX > TC-TOTAL
+                   GO TO REL-FIM.
+                MOVE TC-CODIGO(TC-IX) TO LD-CODIGO
+                MOVE TC-NOME(TC-IX)   TO LD-NOME
+                MOVE TC-VALOR(TC-IX)  TO LD-VALOR
+                MOVE TC-QTDCON(TC-IX) TO LD-QTDCON
+                COMPUTE W-TOTAL-CONV =
+                        TC-VALOR(TC-IX) * TC-QTDCON(TC-IX)
+                MOVE W-TOTAL-CONV TO LD-TOTAL
+                ADD W-TOTAL-CONV TO W-SOMA-FAT
+                MOVE LINDET TO LINRELFAT
+                WRITE LINRELFAT
+                ADD 1 TO TC-IX
+                GO TO REL-IMP-LOOP.
+      *
+       REL-FIM.
+                MOVE SPACES TO LINRELFAT
+                WRITE LINRELFAT
+                MOVE W-SOMA-FAT TO LT-TOTGER
+                MOVE LINTOTGER TO LINRELFAT
+                WRITE LINRELFAT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ST-ERRO-CONV = "00"
+                   CLOSE CADCONV.
+                IF ST-ERRO-CONSU = "00"
+                   CLOSE CADCONSU.
+                IF ST-ERRO-PACI = "00"
+                   CLOSE CADPACI.
+                IF ST-ERRO-REL = "00"
+                   CLOSE RELFAT.
+                STOP RUN.
