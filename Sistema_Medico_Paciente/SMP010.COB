@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP010.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * RECONCILIACAO DE CONVENIOS ORFAOS   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO-PACI
+                    ALTERNATE RECORD IS NOMEP WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO-CONV
+                    ALTERNATE RECORD IS NOMEC WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELORF ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+                03 CPF             PIC 9(11).
+                03 NOMEP           PIC X(30).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+                03 GENERO          PIC X(01).
+                03 CONVENIO        PIC 9(04).
+                03 NUMCARTEIRINHA  PIC X(15).
+                03 VALIDADE-CONVENIO.
+                    05 DIA-VAL     PIC 9(02).
+                    05 MES-VAL     PIC 9(02).
+                    05 ANO-VAL     PIC 9(04).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMCASA     PIC 9(04).
+                    05 COMPLEMENTO PIC X(10).
+                03 TELEFONE.
+                        07 DDD     PIC 9(02).
+                        07 NUMTEL  PIC 9(09).
+                03 EMAIL           PIC X(30).
+                03 CONTATO-EMERGENCIA.
+                    05 NOME-EMERG  PIC X(25).
+                    05 PARENTESCO  PIC X(12).
+                    05 DDD-EMERG   PIC 9(02).
+                    05 TEL-EMERG   PIC 9(09).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM.
+                    05 ACEP-COM        PIC 9(08).
+                    05 NUMCASA-COM     PIC 9(04).
+                    05 COMPLEMENTO-COM PIC X(10).
+                03 TIPO-END-PRIMARIO PIC X(01).
+
+       FD CADCONV
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+                03 CODIGO          PIC 9(04).
+                03 NOMEC           PIC X(30).
+                03 PLANO           PIC 9(02).
+                03 VALOR-MENSALIDADE PIC 9(06)V99.
+                03 TIPO-CONV       PIC X(01).
+                03 CODIGO-TITULAR  PIC 9(04).
+                03 VIGENCIA-INICIO.
+                    05 DIA-VIGINI  PIC 9(02).
+                    05 MES-VIGINI PIC 9(02).
+                    05 ANO-VIGINI PIC 9(04).
+                03 VIGENCIA-FIM.
+                    05 DIA-VIGFIM  PIC 9(02).
+                    05 MES-VIGFIM PIC 9(02).
+                    05 ANO-VIGFIM PIC 9(04).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD RELORF
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ORFAOS.DAT".
+       01 LINRELORF          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-PACI  PIC X(02) VALUE "00".
+       77 ST-ERRO-CONV  PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 W-CONT-ORF    PIC 9(06) VALUE ZEROS.
+
+       01 LINCAB1.
+           03 FILLER          PIC X(12) VALUE "CPF".
+           03 FILLER          PIC X(20) VALUE SPACES.
+           03 FILLER          PIC X(48)
+              VALUE "NOME PACIENTE                 CONVENIO INVALIDO".
+       01 LINDET.
+           03 LD-CPF          PIC 9(11).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-NOME         PIC X(30).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-CONVENIO     PIC 9(04).
+       01 LINQTD.
+           03 FILLER          PIC X(27)
+              VALUE "TOTAL DE REGISTROS ORFAOS: ".
+           03 LQ-QTDE         PIC ZZZZZ9.
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO-PACI NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI"
+               GO TO ROT-FIM.
+           OPEN INPUT CADCONV
+           IF ST-ERRO-CONV NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONV"
+               CLOSE CADPACI
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELORF
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ORFAOS"
+               CLOSE CADPACI CADCONV
+               GO TO ROT-FIM.
+           MOVE LINCAB1 TO LINRELORF
+           WRITE LINRELORF.
+      *
+       REL-LER.
+                READ CADPACI NEXT RECORD
+                AT END
+                    GO TO REL-FIM.
+                MOVE CONVENIO TO CODIGO
+                READ CADCONV
+                IF ST-ERRO-CONV = "23"
+                   PERFORM REL-IMP THRU REL-IMP-FIM.
+                GO TO REL-LER.
+      *
+       REL-IMP.
+                MOVE CPF       TO LD-CPF
+                MOVE NOMEP     TO LD-NOME
+                MOVE CONVENIO  TO LD-CONVENIO
+                MOVE LINDET TO LINRELORF
+                WRITE LINRELORF
+                ADD 1 TO W-CONT-ORF.
+       REL-IMP-FIM.
+                EXIT.
+      *
+       REL-FIM.
+                MOVE SPACES TO LINRELORF
+                WRITE LINRELORF
+                MOVE W-CONT-ORF TO LQ-QTDE
+                MOVE LINQTD TO LINRELORF
+                WRITE LINRELORF.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ST-ERRO-PACI = "00"
+                   CLOSE CADPACI.
+                IF ST-ERRO-CONV = "00"
+                   CLOSE CADCONV.
+                IF ST-ERRO-REL = "00"
+                   CLOSE RELORF.
+                STOP RUN.
