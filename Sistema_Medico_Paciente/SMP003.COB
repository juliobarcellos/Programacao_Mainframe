@@ -19,6 +19,19 @@
                     ALTERNATE RECORD IS NOMEC WITH DUPLICATES.
 
       *
+      *-----------------------------------------------------------------
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD IS DESCPLANO WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT AUDITLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
+      *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -29,7 +42,44 @@
                 03 CODIGO          PIC 9(04).
                 03 NOMEC           PIC X(30).
                 03 PLANO           PIC 9(02).
+                03 VALOR-MENSALIDADE PIC 9(06)V99.
+                03 TIPO-CONV       PIC X(01).
+                03 CODIGO-TITULAR  PIC 9(04).
+                03 VIGENCIA-INICIO.
+                    05 DIA-VIGINI  PIC 9(02).
+                    05 MES-VIGINI PIC 9(02).
+                    05 ANO-VIGINI PIC 9(04).
+                03 VIGENCIA-FIM.
+                    05 DIA-VIGFIM  PIC 9(02).
+                    05 MES-VIGFIM PIC 9(02).
+                    05 ANO-VIGFIM PIC 9(04).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
 
+       FD CADPLANO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+                03 CODPLANO        PIC 9(02).
+                03 DESCPLANO       PIC X(25).
+
+       FD AUDITLOG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 LINAUDIT.
+                03 AU-DATA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-HORA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-PROGRAMA     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERADOR     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERACAO     PIC X(10).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-CHAVE        PIC X(15).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-MOTIVO       PIC X(30).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -37,30 +87,20 @@
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
        77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO-AUD PIC X(02) VALUE "00".
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
        77 PLAN       PIC X(25) VALUE SPACES.
        77 IND1       PIC 9(02) VALUE ZEROS.
+       77 W-QTD-PLANO PIC 9(02) VALUE ZEROS.
 
-       01 TABUNIDADE01.
-          03 T01     PIC X(20) VALUE "01020304050607080910".
-       01 TUN1 REDEFINES TABUNIDADE01.
-          03 T1      PIC X(02) OCCURS 10 TIMES.
+       01 W-REGCONV-SAVE PIC X(96) VALUE SPACES.
        01 ALFAUN     PIC 9(02) VALUE ZEROS.
+       01 TABPLANOC.
+          03 T1      PIC 9(02) OCCURS 50 TIMES.
        01 TABPLANO.
-          03 P1      PIC X(25) VALUE "ENFERMARIA REGIONAL".
-          03 P2      PIC X(25) VALUE "ENFERMARIA NACIONAL".
-          03 P3      PIC X(25) VALUE "ENFERMARIA INTERNACIONAL".
-          03 P4      PIC X(25) VALUE "APTO PADRAO REGIONAL".
-          03 P5      PIC X(25) VALUE "APTO PADRAO NACIONAL".
-          03 P6      PIC X(25) VALUE "APTO PADRAO INTERNACIONAL".
-          03 P7      PIC X(25) VALUE "EMERGENCIA REGIONAL".
-          03 P8      PIC X(25) VALUE "EMERGENCIA NACIONAL".
-          03 P9      PIC X(25) VALUE "EMERGENCIA INTERNACIONAL".
-          03 P10     PIC X(25) VALUE "PLANO GLOBAL".
-       01 TUN1 REDEFINES TABPLANO.
-           03 TPLANO     PIC X(25) OCCURS 10 TIMES.
+           03 TPLANO     PIC X(25) OCCURS 50 TIMES.
 
       *
       *-------------------[ SECAO DE TELA ]------------------------ 
@@ -75,9 +115,17 @@
                VALUE  " CODIGO:".
            05  LINE 06  COLUMN 01 
                VALUE  " NOME:".
-           05  LINE 08  COLUMN 01 
+           05  LINE 08  COLUMN 01
                VALUE  " PLANO:".
-           05  LINE 23  COLUMN 01 
+           05  LINE 09  COLUMN 01
+               VALUE  " VALOR MENSALIDADE:".
+           05  LINE 10  COLUMN 01
+               VALUE  " TIPO (T=TITULAR/D=DEPENDENTE):".
+           05  LINE 11  COLUMN 01
+               VALUE  " CODIGO DO TITULAR:".
+           05  LINE 12  COLUMN 01
+               VALUE  " VIGENCIA INICIO:    /  /       FIM:   /  /".
+           05  LINE 23  COLUMN 01
                VALUE  " MENSAGEM".
            05  T-CODIGO
                LINE 04  COLUMN 10  PIC 9(04)
@@ -91,6 +139,33 @@
            05  T-PLAN
                LINE 08  COLUMN 12  PIC X(25)
                USING PLAN.
+           05  T-VALOR
+               LINE 09  COLUMN 21  PIC 9(06),99
+               USING  VALOR-MENSALIDADE.
+           05  T-TIPOCONV
+               LINE 10  COLUMN 34  PIC X(01)
+               USING  TIPO-CONV.
+           05  T-CODTITULAR
+               LINE 11  COLUMN 21  PIC 9(04)
+               USING  CODIGO-TITULAR.
+           05  T-DIAVIGINI
+               LINE 12  COLUMN 18  PIC 9(02)
+               USING  DIA-VIGINI.
+           05  T-MESVIGINI
+               LINE 12  COLUMN 21  PIC 9(02)
+               USING  MES-VIGINI.
+           05  T-ANOVIGINI
+               LINE 12  COLUMN 24  PIC 9(04)
+               USING  ANO-VIGINI.
+           05  T-DIAVIGFIM
+               LINE 12  COLUMN 40  PIC 9(02)
+               USING  DIA-VIGFIM.
+           05  T-MESVIGFIM
+               LINE 12  COLUMN 43  PIC 9(02)
+               USING  MES-VIGFIM.
+           05  T-ANOVIGFIM
+               LINE 12  COLUMN 46  PIC 9(04)
+               USING  ANO-VIGFIM.
            05  TMENS
                LINE 23  COLUMN 12  PIC X(50)
                USING  MENS.
@@ -138,16 +213,45 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-OP0
                    ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV" 
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONV"
                       TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
 
+       INC-OP1.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE ZEROS TO CODPLANO
+           START CADPLANO KEY NOT < CODPLANO
+           IF ST-ERRO NOT = "00"
+               CLOSE CADPLANO
+               GO TO INC-001.
+       CARGA-PLANO.
+           READ CADPLANO NEXT RECORD
+           IF ST-ERRO = "00" AND W-QTD-PLANO < 50
+               ADD 1 TO W-QTD-PLANO
+               MOVE CODPLANO TO T1(W-QTD-PLANO)
+               MOVE DESCPLANO TO TPLANO(W-QTD-PLANO).
+           IF ST-ERRO = "00"
+               GO TO CARGA-PLANO.
+           CLOSE CADPLANO.
+
+       AUD-OP0.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+               OPEN OUTPUT AUDITLOG.
+
        INC-001.
-                MOVE ZEROS  TO CODIGO PLANO.
-                MOVE SPACES TO NOMEC PLAN.
+                MOVE ZEROS  TO CODIGO PLANO VALOR-MENSALIDADE
+                               CODIGO-TITULAR
+                               VIGENCIA-INICIO VIGENCIA-FIM.
+                MOVE SPACES TO NOMEC PLAN MOTIVO-EXCLUSAO.
+                MOVE "T" TO TIPO-CONV.
                 DISPLAY TELACONV.
        INC-002.
                 ACCEPT  T-CODIGO
@@ -199,7 +303,7 @@
                     DISPLAY TELACONV
                     GO TO INC-003.
                 IF W-ACT = 01 
-                       IF IND1 = 10
+                       IF IND1 = W-QTD-PLANO
                               GO TO INC-100
                        ELSE
                               ADD 01 TO IND1
@@ -225,7 +329,7 @@
        INC-004B.
             MOVE T1(IND1) TO ALFAUN
             IF PLANO  NOT = ALFAUN
-                    IF IND1 < 10
+                    IF IND1 < W-QTD-PLANO
                              ADD 1 TO IND1
                              GO TO INC-004B
                      ELSE
@@ -240,9 +344,112 @@
               DISPLAY TELAPLAN.
        INC-015.
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 
+                IF W-ACT = 02
                     GO TO INC-004.
-
+      *
+      *****************************************
+      * VALOR DA MENSALIDADE DO CONVENIO       *
+      *****************************************
+      *
+       INC-016.
+                ACCEPT T-VALOR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    GO TO INC-015.
+                IF VALOR-MENSALIDADE = ZEROS
+                      MOVE "VALOR NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-016.
+      *
+      *****************************************
+      * TITULARIDADE DO CONVENIO               *
+      *****************************************
+      *
+       INC-017.
+                ACCEPT T-TIPOCONV
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-016.
+                IF TIPO-CONV NOT = "T" AND TIPO-CONV NOT = "D"
+                      MOVE "* DIGITE APENAS T=TITULAR OU D=DEPEND. *"
+                                                             TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-017.
+                IF TIPO-CONV = "T"
+                      MOVE ZEROS TO CODIGO-TITULAR
+                      DISPLAY T-CODTITULAR
+                      GO TO INC-018-FIM.
+       INC-018.
+                ACCEPT T-CODTITULAR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-017.
+                IF CODIGO-TITULAR = ZEROS OR CODIGO-TITULAR = CODIGO
+                      MOVE "*** CODIGO DO TITULAR INVALIDO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-018.
+                MOVE REGCONV TO W-REGCONV-SAVE
+                MOVE CODIGO-TITULAR TO CODIGO
+                READ CADCONV
+                IF ST-ERRO NOT = "00"
+                      MOVE W-REGCONV-SAVE TO REGCONV
+                      MOVE "*** TITULAR NAO CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-018.
+                IF TIPO-CONV NOT = "T"
+                      MOVE W-REGCONV-SAVE TO REGCONV
+                      MOVE "*** CODIGO NAO E DE UM TITULAR ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-018.
+                MOVE W-REGCONV-SAVE TO REGCONV.
+       INC-018-FIM.
+                DISPLAY TELACONV.
+      *
+      *****************************************
+      * VIGENCIA DO CONVENIO                   *
+      *****************************************
+      *
+       INC-019.
+                ACCEPT T-DIAVIGINI
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-017.
+                IF DIA-VIGINI = ZEROS
+                      MOVE "DIA DE INICIO NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-019.
+       INC-020.
+                ACCEPT T-MESVIGINI
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-019.
+                IF MES-VIGINI = ZEROS
+                      MOVE "MES DE INICIO NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-020.
+       INC-021.
+                ACCEPT T-ANOVIGINI
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-020.
+                IF ANO-VIGINI = ZEROS
+                      MOVE "ANO DE INICIO NAO PODE SER ZERO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-021.
+       INC-022.
+                ACCEPT T-DIAVIGFIM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-021.
+       INC-023.
+                ACCEPT T-MESVIGFIM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-022.
+       INC-024.
+                ACCEPT T-ANOVIGFIM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-023.
+                IF (DIA-VIGFIM NOT = ZEROS OR MES-VIGFIM NOT = ZEROS
+                                          OR ANO-VIGFIM NOT = ZEROS)
+                   AND (DIA-VIGFIM = ZEROS OR MES-VIGFIM = ZEROS
+                                           OR ANO-VIGFIM = ZEROS)
+                      MOVE "*** FIM DA VIGENCIA INCOMPLETO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-022.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -252,7 +459,7 @@
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = 02 GO TO INC-024.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -262,6 +469,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE "A" TO STATUS-REG
                 WRITE REGCONV
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -307,9 +515,23 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-MOTIVO.
+                MOVE SPACES TO MOTIVO-EXCLUSAO
+                DISPLAY (24, 01) "MOTIVO DA EXCLUSAO: "
+                ACCEPT  (24, 21) MOTIVO-EXCLUSAO
+                IF MOTIVO-EXCLUSAO = SPACES
+                   MOVE "MOTIVO NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-MOTIVO.
        EXC-DL1.
-                DELETE CADCONV RECORD
+                MOVE "I" TO STATUS-REG
+                REWRITE REGCONV
+                DISPLAY (24, 01) LIMPA
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO"      TO AU-OPERACAO
+                   MOVE CODIGO          TO AU-CHAVE
+                   MOVE MOTIVO-EXCLUSAO TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -321,7 +543,7 @@
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = 02 GO TO INC-017.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -333,6 +555,10 @@
        ALT-RW1.
                 REWRITE REGCONV
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO"  TO AU-OPERACAO
+                   MOVE CODIGO       TO AU-CHAVE
+                   MOVE SPACES       TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -345,7 +571,7 @@
       **********************
       *
        ROT-FIM.
-                CLOSE CADCONV
+                CLOSE CADCONV AUDITLOG
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -371,4 +597,17 @@
                      DISPLAY TMENS.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      **************************
+      * ROTINA DE AUDITORIA    *
+      **************************
+      *
+       AUD-GRAVA.
+                ACCEPT AU-DATA FROM DATE YYYYMMDD
+                ACCEPT AU-HORA FROM TIME
+                MOVE "SMP003" TO AU-PROGRAMA
+                MOVE SPACES TO AU-OPERADOR
+                WRITE LINAUDIT.
+       AUD-GRAVA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
\ No newline at end of file
