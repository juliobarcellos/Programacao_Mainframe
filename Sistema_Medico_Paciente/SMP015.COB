@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP015.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE PLANOS DE CONVENIO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODPLANO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD IS DESCPLANO WITH DUPLICATES.
+
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPLANO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADPLANO.DAT".
+       01 REGPLANO.
+                03 CODPLANO        PIC 9(02).
+                03 DESCPLANO       PIC X(25).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+
+      *
+      *-------------------[ SECAO DE TELA ]------------------------
+       SCREEN SECTION.
+       01  TELAPLANO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                            CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  "PLANOS".
+           05  LINE 04  COLUMN 01
+               VALUE  " CODIGO PLANO:".
+           05  LINE 06  COLUMN 01
+               VALUE  " DESCRICAO:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM".
+           05  T-CODPLANO
+               LINE 04  COLUMN 16  PIC 9(02)
+               USING  CODPLANO.
+           05  T-DESCPLANO
+               LINE 06  COLUMN 15  PIC X(25)
+               USING  DESCPLANO.
+           05  TMENS
+               LINE 23  COLUMN 12  PIC X(50)
+               USING  MENS.
+
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADPLANO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADPLANO
+                      PERFORM CARGA-INICIAL
+                      CLOSE CADPLANO
+                      MOVE "* ARQUIVO CADPLANO SENDO CRIADO *"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADPLANO"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+
+       INC-001.
+                MOVE ZEROS  TO CODPLANO.
+                MOVE SPACES TO DESCPLANO.
+                DISPLAY TELAPLANO.
+       INC-002.
+                ACCEPT  T-CODPLANO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE CADPLANO
+                   GO TO ROT-FIM.
+                IF CODPLANO  = ZEROS
+                   MOVE "*** CODIGO NAO PODE SER ZERO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-CADPLANO01.
+                MOVE 0 TO W-SEL
+                READ CADPLANO
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY T-DESCPLANO
+                      MOVE "*** PLANO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA DO ARQUIVO CADPLANO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                ACCEPT T-DESCPLANO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF DESCPLANO = SPACES
+                      MOVE "DESCRICAO NAO PODE SER BRANCO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-003.
+      *
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGPLANO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** PLANO JA EXISTE ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADPLANO"
+                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADPLANO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGPLANO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************************************
+      * CARGA INICIAL DOS PLANOS PADRAO             *
+      **********************************************
+      *
+       CARGA-INICIAL.
+                MOVE 01 TO CODPLANO
+                MOVE "ENFERMARIA REGIONAL" TO DESCPLANO
+                WRITE REGPLANO
+                MOVE 02 TO CODPLANO
+                MOVE "ENFERMARIA NACIONAL" TO DESCPLANO
+                WRITE REGPLANO
+                MOVE 03 TO CODPLANO
+                MOVE "ENFERMARIA INTERNACIONAL" TO DESCPLANO
+                WRITE REGPLANO
+                MOVE 04 TO CODPLANO
+                MOVE "APTO PADRAO REGIONAL" TO DESCPLANO
+                WRITE REGPLANO
+                MOVE 05 TO CODPLANO
+                MOVE "APTO PADRAO NACIONAL" TO DESCPLANO
+                WRITE REGPLANO
+                MOVE 06 TO CODPLANO
+                MOVE "APTO PADRAO INTERNACIONAL" TO DESCPLANO
+                WRITE REGPLANO
+                MOVE 07 TO CODPLANO
+                MOVE "EMERGENCIA REGIONAL" TO DESCPLANO
+                WRITE REGPLANO
+                MOVE 08 TO CODPLANO
+                MOVE "EMERGENCIA NACIONAL" TO DESCPLANO
+                WRITE REGPLANO
+                MOVE 09 TO CODPLANO
+                MOVE "EMERGENCIA INTERNACIONAL" TO DESCPLANO
+                WRITE REGPLANO
+                MOVE 10 TO CODPLANO
+                MOVE "PLANO GLOBAL" TO DESCPLANO
+                WRITE REGPLANO.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADPLANO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY TMENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                     MOVE LIMPA TO MENS
+                     DISPLAY TMENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
