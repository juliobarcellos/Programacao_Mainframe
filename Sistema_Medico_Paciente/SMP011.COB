@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP011.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * RECONCILIACAO DE CEP COM OS CADASTROS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO-PACI
+                    ALTERNATE RECORD IS NOMEP WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO-MED
+                    ALTERNATE RECORD IS NOMEM WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT ARQAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO-AMG
+                    ALTERNATE RECORD IS NOME WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO-CEP.
+      *
+      *-----------------------------------------------------------------
+           SELECT ARQENDER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-E
+                    FILE STATUS  IS ST-ERRO-END.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+                03 CPF             PIC 9(11).
+                03 NOMEP           PIC X(30).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+                03 GENERO          PIC X(01).
+                03 CONVENIO        PIC 9(04).
+                03 NUMCARTEIRINHA  PIC X(15).
+                03 VALIDADE-CONVENIO.
+                    05 DIA-VAL     PIC 9(02).
+                    05 MES-VAL     PIC 9(02).
+                    05 ANO-VAL     PIC 9(04).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMCASA     PIC 9(04).
+                    05 COMPLEMENTO PIC X(10).
+                03 TELEFONE.
+                        07 DDD     PIC 9(02).
+                        07 NUMTEL  PIC 9(09).
+                03 EMAIL           PIC X(30).
+                03 CONTATO-EMERGENCIA.
+                    05 NOME-EMERG  PIC X(25).
+                    05 PARENTESCO  PIC X(12).
+                    05 DDD-EMERG   PIC 9(02).
+                    05 TEL-EMERG   PIC 9(09).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM.
+                    05 ACEP-COM        PIC 9(08).
+                    05 NUMCASA-COM     PIC 9(04).
+                    05 COMPLEMENTO-COM PIC X(10).
+                03 TIPO-END-PRIMARIO PIC X(01).
+
+       FD CADMED
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+                03 CRM             PIC 9(06).
+                03 CRM-UF          PIC X(02).
+                03 NOMEM           PIC X(30).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMERO      PIC 9(04).
+                    05 COMPLEMENTO PIC X(12).
+                03 TELEFONES.
+                    05 CELULAR.
+                        07 DDDCEL  PIC 9(02).
+                        07 NUMCEL  PIC 9(09).
+                    05 RESIDENCIAL.
+                        07 DDDRES  PIC 9(03).
+                        07 NUMRES  PIC 9(08).
+                03 EMAIL           PIC X(35).
+                03 ESPECIALIDADE   PIC 9(02).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+
+       FD ARQAMIGO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ARQAMIGO.DAT".
+       01 REGAMIGO.
+                03 APELIDO         PIC X(12).
+                03 NOME            PIC X(35).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMERO      PIC 9(04).
+                    05 COMPLEMENTO PIC X(12).
+                03 TELEFONES.
+                    05 CELULAR.
+                        07 DDDCEL  PIC 9(03).
+                        07 NUMCEL  PIC 9(09).
+                    05 RESIDENCIAL.
+                        07 DDDRES  PIC 9(03).
+                        07 NUMRES  PIC 9(08).
+                03 EMAIL           PIC X(35).
+                03 TIPOAMIGO       PIC 9(01).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+                03 OPCSEX          PIC X(01).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM.
+                    05 ACEP-COM        PIC 9(08).
+                    05 NUMERO-COM      PIC 9(04).
+                    05 COMPLEMENTO-COM PIC X(12).
+                03 TIPO-END-PRIMARIO PIC X(01).
+
+       FD CADCEP
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+                03 CEP             PIC 9(08).
+                03 ENDERECO        PIC X(30).
+                03 BAIRRO          PIC X(20).
+                03 CIDADE          PIC X(20).
+                03 UF              PIC X(02).
+
+       FD ARQENDER
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ARQENDER.DAT".
+       01 REGENDER.
+                03 CEP-E           PIC 9(08).
+                03 ENDERECO-E      PIC X(35).
+                03 BAIRRO-E        PIC X(20).
+                03 CIDADE-E        PIC X(35).
+                03 UF-E            PIC X(02).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD RELCEP
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CEPDIVERG.DAT".
+       01 LINRELCEP          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-PACI  PIC X(02) VALUE "00".
+       77 ST-ERRO-MED   PIC X(02) VALUE "00".
+       77 ST-ERRO-AMG   PIC X(02) VALUE "00".
+       77 ST-ERRO-CEP   PIC X(02) VALUE "00".
+       77 ST-ERRO-END   PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 W-CONT-PACI   PIC 9(06) VALUE ZEROS.
+       77 W-CONT-MED    PIC 9(06) VALUE ZEROS.
+       77 W-CONT-AMG    PIC 9(06) VALUE ZEROS.
+
+       01 LINCAB1.
+           03 FILLER          PIC X(20) VALUE "PACIENTES COM CEP".
+           03 FILLER          PIC X(40)
+              VALUE "NAO CADASTRADO EM CADCEP".
+       01 LINCAB2.
+           03 FILLER          PIC X(20) VALUE "MEDICOS COM CEP".
+           03 FILLER          PIC X(40)
+              VALUE "NAO CADASTRADO EM CADCEP".
+       01 LINCAB3.
+           03 FILLER          PIC X(20) VALUE "AMIGOS COM CEP".
+           03 FILLER          PIC X(40)
+              VALUE "NAO CADASTRADO EM ARQENDER".
+       01 LINDET.
+           03 LD-CHAVE        PIC X(12).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-NOME         PIC X(35).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-CEP          PIC 9(08).
+       01 LINQTD.
+           03 FILLER          PIC X(27)
+              VALUE "TOTAL DE CEPS DIVERGENTES: ".
+           03 LQ-QTDE         PIC ZZZZZ9.
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN INPUT CADPACI
+           IF ST-ERRO-PACI NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI"
+               GO TO ROT-FIM.
+           OPEN INPUT CADMED
+           IF ST-ERRO-MED NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMED"
+               CLOSE CADPACI
+               GO TO ROT-FIM.
+           OPEN INPUT ARQAMIGO
+           IF ST-ERRO-AMG NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQAMIGO"
+               CLOSE CADPACI CADMED
+               GO TO ROT-FIM.
+           OPEN INPUT CADCEP
+           IF ST-ERRO-CEP NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+               CLOSE CADPACI CADMED ARQAMIGO
+               GO TO ROT-FIM.
+           OPEN INPUT ARQENDER
+           IF ST-ERRO-END NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQENDER"
+               CLOSE CADPACI CADMED ARQAMIGO CADCEP
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELCEP
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEPDIVERG"
+               CLOSE CADPACI CADMED ARQAMIGO CADCEP ARQENDER
+               GO TO ROT-FIM.
+      *
+      *****************************************
+      * PACIENTES X CADCEP                     *
+      *****************************************
+      *
+       REL-CAB-PACI.
+           MOVE LINCAB1 TO LINRELCEP
+           WRITE LINRELCEP.
+      *
+       REL-LER-PACI.
+                READ CADPACI NEXT RECORD
+                AT END
+                    GO TO REL-CAB-MED.
+                MOVE ACEP OF REGPACI TO CEP
+                READ CADCEP
+                IF ST-ERRO-CEP = "23"
+                   MOVE CPF       TO LD-CHAVE
+                   MOVE NOMEP     TO LD-NOME
+                   MOVE ACEP OF REGPACI TO LD-CEP
+                   MOVE LINDET TO LINRELCEP
+                   WRITE LINRELCEP
+                   ADD 1 TO W-CONT-PACI.
+                GO TO REL-LER-PACI.
+      *
+      *****************************************
+      * MEDICOS X CADCEP                       *
+      *****************************************
+      *
+       REL-CAB-MED.
+           MOVE SPACES TO LINRELCEP
+           WRITE LINRELCEP
+           MOVE LINCAB2 TO LINRELCEP
+           WRITE LINRELCEP.
+      *
+       REL-LER-MED.
+                READ CADMED NEXT RECORD
+                AT END
+                    GO TO REL-CAB-AMG.
+                MOVE ACEP OF REGMED TO CEP
+                READ CADCEP
+                IF ST-ERRO-CEP = "23"
+                   MOVE CRM       TO LD-CHAVE
+                   MOVE NOMEM     TO LD-NOME
+                   MOVE ACEP OF REGMED TO LD-CEP
+                   MOVE LINDET TO LINRELCEP
+                   WRITE LINRELCEP
+                   ADD 1 TO W-CONT-MED.
+                GO TO REL-LER-MED.
+      *
+      *****************************************
+      * AMIGOS X ARQENDER                      *
+      *****************************************
+      *
+       REL-CAB-AMG.
+           MOVE SPACES TO LINRELCEP
+           WRITE LINRELCEP
+           MOVE LINCAB3 TO LINRELCEP
+           WRITE LINRELCEP.
+      *
+       REL-LER-AMG.
+                READ ARQAMIGO NEXT RECORD
+                AT END
+                    GO TO REL-FIM.
+                MOVE ACEP OF REGAMIGO TO CEP-E
+                READ ARQENDER
+                IF ST-ERRO-END = "23"
+                   MOVE APELIDO   TO LD-CHAVE
+                   MOVE NOME      TO LD-NOME
+                   MOVE ACEP OF REGAMIGO TO LD-CEP
+                   MOVE LINDET TO LINRELCEP
+                   WRITE LINRELCEP
+                   ADD 1 TO W-CONT-AMG.
+                GO TO REL-LER-AMG.
+      *
+       REL-FIM.
+                MOVE SPACES TO LINRELCEP
+                WRITE LINRELCEP
+                COMPUTE LQ-QTDE = W-CONT-PACI + W-CONT-MED + W-CONT-AMG
+                MOVE LINQTD TO LINRELCEP
+                WRITE LINRELCEP.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ST-ERRO-PACI = "00"
+                   CLOSE CADPACI.
+                IF ST-ERRO-MED = "00"
+                   CLOSE CADMED.
+                IF ST-ERRO-AMG = "00"
+                   CLOSE ARQAMIGO.
+                IF ST-ERRO-CEP = "00"
+                   CLOSE CADCEP.
+                IF ST-ERRO-END = "00"
+                   CLOSE ARQENDER.
+                IF ST-ERRO-REL = "00"
+                   CLOSE RELCEP.
+                STOP RUN.
