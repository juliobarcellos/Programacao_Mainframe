@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP012.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * RELATORIO DE MEDICOS POR ESPECIALIDADE *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO-MED
+                    ALTERNATE RECORD IS NOMEM WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELESPEC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODESPEC
+                    FILE STATUS  IS ST-ERRO-ESPEC
+                    ALTERNATE RECORD IS DESCESPEC WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+                03 CRM             PIC 9(06).
+                03 CRM-UF          PIC X(02).
+                03 NOMEM           PIC X(30).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMERO      PIC 9(04).
+                    05 COMPLEMENTO PIC X(12).
+                03 TELEFONES.
+                    05 CELULAR.
+                        07 DDDCEL  PIC 9(03).
+                        07 NUMCEL  PIC 9(09).
+                    05 RESIDENCIAL.
+                        07 DDDRES  PIC 9(03).
+                        07 NUMRES  PIC 9(08).
+                03 EMAIL           PIC X(35).
+                03 ESPECIALIDADE   PIC 9(02).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+
+       FD RELESPEC
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "MEDESPEC.DAT".
+       01 LINRELESPEC         PIC X(89).
+
+       FD CADESPEC
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADESPEC.DAT".
+       01 REGESPEC.
+                03 CODESPEC        PIC 9(02).
+                03 DESCESPEC       PIC X(20).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-MED   PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 ST-ERRO-ESPEC PIC X(02) VALUE "00".
+       77 IND1          PIC 9(02) VALUE ZEROS.
+       77 W-QTD-ESPEC   PIC 9(02) VALUE ZEROS.
+
+       01 TABESPEC.
+           03 TESP     PIC X(20) OCCURS 50 TIMES.
+
+       01 LINCABESP.
+           03 FILLER          PIC X(16) VALUE "ESPECIALIDADE: ".
+           03 LC-ESPEC        PIC X(20).
+       01 LINCAB2.
+           03 FILLER          PIC X(08) VALUE "CRM    ".
+           03 FILLER          PIC X(31) VALUE "NOME".
+           03 FILLER          PIC X(20) VALUE "TELEFONE".
+           03 FILLER          PIC X(20) VALUE "EMAIL".
+       01 LINDET.
+           03 LD-CRM          PIC 9(06).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-CRM-UF       PIC X(02).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-NOME         PIC X(30).
+           03 LD-DDD          PIC 999.
+           03 FILLER          PIC X(01) VALUE "-".
+           03 LD-NUMCEL       PIC 9(09).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-EMAIL        PIC X(35).
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN OUTPUT RELESPEC
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO MEDESPEC"
+               GO TO ROT-FIM.
+           OPEN INPUT CADESPEC
+           IF ST-ERRO-ESPEC NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADESPEC"
+               CLOSE RELESPEC
+               GO TO ROT-FIM.
+           MOVE ZEROS TO CODESPEC.
+       CARGA-ESPEC.
+           READ CADESPEC NEXT RECORD
+           IF ST-ERRO-ESPEC = "00"
+               ADD 1 TO W-QTD-ESPEC
+               MOVE DESCESPEC TO TESP(CODESPEC)
+               GO TO CARGA-ESPEC.
+           CLOSE CADESPEC.
+           MOVE 1 TO IND1.
+      *
+      *****************************************
+      * UMA PASSADA NO ARQUIVO POR ESPECIALIDADE *
+      *****************************************
+      *
+       REL-ESP.
+                IF IND1 > W-QTD-ESPEC
+                    GO TO ROT-FIM.
+                OPEN INPUT CADMED
+                IF ST-ERRO-MED NOT = "00"
+                    DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMED"
+                    GO TO ROT-FIM.
+                MOVE SPACES TO LINRELESPEC
+                WRITE LINRELESPEC
+                MOVE TESP(IND1) TO LC-ESPEC
+                MOVE LINCABESP TO LINRELESPEC
+                WRITE LINRELESPEC
+                MOVE LINCAB2 TO LINRELESPEC
+                WRITE LINRELESPEC.
+      *
+       REL-LER.
+                READ CADMED NEXT RECORD
+                AT END
+                    GO TO REL-ESP-FIM.
+                IF ESPECIALIDADE NOT = IND1
+                    GO TO REL-LER.
+                MOVE CRM        TO LD-CRM
+                MOVE CRM-UF     TO LD-CRM-UF
+                MOVE NOMEM      TO LD-NOME
+                MOVE DDDCEL     TO LD-DDD
+                MOVE NUMCEL     TO LD-NUMCEL
+                MOVE EMAIL      TO LD-EMAIL
+                MOVE LINDET TO LINRELESPEC
+                WRITE LINRELESPEC
+                GO TO REL-LER.
+      *
+       REL-ESP-FIM.
+                CLOSE CADMED
+                ADD 1 TO IND1
+                GO TO REL-ESP.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ST-ERRO-REL = "00"
+                   CLOSE RELESPEC.
+                STOP RUN.
