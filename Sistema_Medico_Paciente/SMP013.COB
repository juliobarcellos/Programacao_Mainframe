@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP013.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * RELATORIO DE ESTATISTICA DE DIAGNOSTICOS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CPFDATA
+                    FILE STATUS  IS ST-ERRO-CONSU.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO-CID.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELDIAG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONSU
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+                03 CPFDATA.
+                    05 CPF-P       PIC 9(11).
+                    05 DATACONSULTA.
+                        07 DIA-C   PIC 9(02).
+                        07 MES-C   PIC 9(02).
+                        07 ANO-C   PIC 9(04).
+                    05 HORACONSULTA.
+                        07 HORA-C  PIC 9(02).
+                        07 MIN-C   PIC 9(02).
+                03 CRM-MED         PIC 9(06).
+                03 QTD-CID         PIC 9(02).
+                03 CID             PIC 9(04) OCCURS 05 TIMES.
+                03 DESCRCON1       PIC X(60).
+                03 DESCRCON2       PIC X(60).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD CADCID
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+                03 CODCID          PIC 9(04).
+                03 DENOMINACAO     PIC X(30).
+
+       FD RELDIAG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "DIAGSTAT.DAT".
+       01 LINRELDIAG          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-CONSU PIC X(02) VALUE "00".
+       77 ST-ERRO-CID   PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 TD-TOTAL      PIC 9(03) VALUE ZEROS.
+       77 TD-IX         PIC 9(03) VALUE ZEROS.
+       77 W-CID-IX2     PIC 9(02) VALUE ZEROS.
+       77 W-ACHOU       PIC 9(01) VALUE ZEROS.
+       77 W-TROCOU      PIC 9(01) VALUE ZEROS.
+       77 W-TOTCONS     PIC 9(06) VALUE ZEROS.
+
+       01 TABCIDREL.
+           03 TD-ENT OCCURS 50 TIMES.
+              05 TD-CODCID  PIC 9(04).
+              05 TD-DENOM   PIC X(30).
+              05 TD-QTD     PIC 9(04).
+       01 TD-ENT-AUX.
+           03 TD-CODCID-AUX  PIC 9(04).
+           03 TD-DENOM-AUX   PIC X(30).
+           03 TD-QTD-AUX     PIC 9(04).
+
+       01 TABMESNOME.
+          03 FILLER  PIC X(10) VALUE "JANEIRO".
+          03 FILLER  PIC X(10) VALUE "FEVEREIRO".
+          03 FILLER  PIC X(10) VALUE "MARCO".
+          03 FILLER  PIC X(10) VALUE "ABRIL".
+          03 FILLER  PIC X(10) VALUE "MAIO".
+          03 FILLER  PIC X(10) VALUE "JUNHO".
+          03 FILLER  PIC X(10) VALUE "JULHO".
+          03 FILLER  PIC X(10) VALUE "AGOSTO".
+          03 FILLER  PIC X(10) VALUE "SETEMBRO".
+          03 FILLER  PIC X(10) VALUE "OUTUBRO".
+          03 FILLER  PIC X(10) VALUE "NOVEMBRO".
+          03 FILLER  PIC X(10) VALUE "DEZEMBRO".
+       01 TUNMES REDEFINES TABMESNOME.
+           03 T-MESNOME  PIC X(10) OCCURS 12 TIMES.
+       01 TABMES.
+           03 TM-QTD PIC 9(04) OCCURS 12 TIMES VALUE ZEROS.
+       77 IND1          PIC 9(02) VALUE ZEROS.
+
+       01 LINCAB1.
+           03 FILLER          PIC X(30)
+              VALUE "RANKING DE DIAGNOSTICOS (CID)".
+       01 LINCAB2.
+           03 FILLER          PIC X(08) VALUE "CID    ".
+           03 FILLER          PIC X(32) VALUE "DENOMINACAO".
+           03 FILLER          PIC X(10) VALUE "QUANTIDADE".
+       01 LINDETCID.
+           03 LD-CODCID       PIC 9(04).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-DENOM        PIC X(30).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-QTD          PIC ZZZ9.
+       01 LINCAB3.
+           03 FILLER          PIC X(30)
+              VALUE "CONSULTAS POR MES".
+       01 LINCAB4.
+           03 FILLER          PIC X(12) VALUE "MES".
+           03 FILLER          PIC X(13) VALUE "QUANTIDADE".
+       01 LINDETMES.
+           03 LD-MES          PIC X(10).
+           03 FILLER          PIC X(05) VALUE SPACES.
+           03 LD-QTDMES       PIC ZZZ9.
+       01 LINTOTGER.
+           03 FILLER          PIC X(25)
+              VALUE "TOTAL GERAL DE CONSULTAS:".
+           03 LT-TOTGER       PIC ZZZ9.
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN INPUT CADCONSU
+           IF ST-ERRO-CONSU NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONSU"
+               GO TO ROT-FIM.
+           OPEN INPUT CADCID
+           IF ST-ERRO-CID NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCID"
+               CLOSE CADCONSU
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELDIAG
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DIAGSTAT"
+               CLOSE CADCONSU CADCID
+               GO TO ROT-FIM.
+      *
+      *****************************************
+      * CONTAGEM DE DIAGNOSTICOS E MESES       *
+      *****************************************
+      *
+       REL-LER.
+                READ CADCONSU NEXT RECORD
+                AT END
+                    GO TO REL-SORT.
+                ADD 1 TO W-TOTCONS
+                ADD 1 TO TM-QTD(MES-C)
+                MOVE 1 TO W-CID-IX2.
+       REL-SCAN-CID.
+                IF W-CID-IX2 > QTD-CID
+                    GO TO REL-LER.
+                IF CID(W-CID-IX2) = ZEROS
+                    GO TO REL-LER.
+                MOVE 1 TO TD-IX
+                MOVE 0 TO W-ACHOU.
+       REL-SCAN-TAB.
+                IF TD-IX > TD-TOTAL
+                    GO TO REL-SCAN-NOVO.
+                IF TD-CODCID(TD-IX) = CID(W-CID-IX2)
+                    ADD 1 TO TD-QTD(TD-IX)
+                    MOVE 1 TO W-ACHOU
+                    GO TO REL-SCAN-PROX.
+                ADD 1 TO TD-IX
+                GO TO REL-SCAN-TAB.
+       REL-SCAN-NOVO.
+                IF TD-TOTAL NOT < 50
+                    GO TO REL-SCAN-PROX.
+                ADD 1 TO TD-TOTAL
+                MOVE CID(W-CID-IX2) TO TD-CODCID(TD-TOTAL) CODCID
+                READ CADCID
+                IF ST-ERRO-CID NOT = "00"
+                    MOVE "CID NAO CADASTRADO" TO TD-DENOM(TD-TOTAL)
+                ELSE
+                    MOVE DENOMINACAO TO TD-DENOM(TD-TOTAL).
+                MOVE 1 TO TD-QTD(TD-TOTAL).
+       REL-SCAN-PROX.
+                ADD 1 TO W-CID-IX2
+                GO TO REL-SCAN-CID.
+      *
+      *****************************************
+      * ORDENACAO DECRESCENTE POR QUANTIDADE   *
+      *****************************************
+      *
+       REL-SORT.
+                IF TD-TOTAL < 2
+                    GO TO REL-IMP.
+                MOVE 0 TO W-TROCOU
+                MOVE 1 TO TD-IX.
+       REL-SORT-LOOP.
+                IF TD-IX > TD-TOTAL - 1
+                    GO TO REL-SORT-FIM.
+                IF TD-QTD(TD-IX) < TD-QTD(TD-IX + 1)
+                    PERFORM REL-SORT-SWAP THRU REL-SORT-SWAP-FIM
+                    MOVE 1 TO W-TROCOU.
+                ADD 1 TO TD-IX
+                GO TO REL-SORT-LOOP.
+       REL-SORT-FIM.
+                IF W-TROCOU = 1
+                    GO TO REL-SORT.
+                GO TO REL-IMP.
+       REL-SORT-SWAP.
+                MOVE TD-ENT(TD-IX)     TO TD-ENT-AUX.
+                MOVE TD-ENT(TD-IX + 1) TO TD-ENT(TD-IX).
+                MOVE TD-ENT-AUX        TO TD-ENT(TD-IX + 1).
+       REL-SORT-SWAP-FIM.
+                EXIT.
+      *
+      *****************************************
+      * IMPRESSAO DO RANKING DE DIAGNOSTICOS   *
+      *****************************************
+      *
+       REL-IMP.
+                MOVE LINCAB1 TO LINRELDIAG
+                WRITE LINRELDIAG
+                MOVE LINCAB2 TO LINRELDIAG
+                WRITE LINRELDIAG
+                MOVE 1 TO TD-IX.
+       REL-IMP-LOOP.
+                IF TD-IX > TD-TOTAL
+                    GO TO REL-IMP-MES-CAB.
+                MOVE TD-CODCID(TD-IX) TO LD-CODCID
+                MOVE TD-DENOM(TD-IX)  TO LD-DENOM
+                MOVE TD-QTD(TD-IX)    TO LD-QTD
+                MOVE LINDETCID TO LINRELDIAG
+                WRITE LINRELDIAG
+                ADD 1 TO TD-IX
+                GO TO REL-IMP-LOOP.
+      *
+      *****************************************
+      * IMPRESSAO DE CONSULTAS POR MES         *
+      *****************************************
+      *
+       REL-IMP-MES-CAB.
+                MOVE SPACES TO LINRELDIAG
+                WRITE LINRELDIAG
+                MOVE LINCAB3 TO LINRELDIAG
+                WRITE LINRELDIAG
+                MOVE LINCAB4 TO LINRELDIAG
+                WRITE LINRELDIAG
+                MOVE 1 TO IND1.
+       REL-IMP-MES-LOOP.
+                IF IND1 > 12
+                    GO TO REL-FIM.
+                MOVE T-MESNOME(IND1) TO LD-MES
+                MOVE TM-QTD(IND1)    TO LD-QTDMES
+                MOVE LINDETMES TO LINRELDIAG
+                WRITE LINRELDIAG
+                ADD 1 TO IND1
+                GO TO REL-IMP-MES-LOOP.
+      *
+       REL-FIM.
+                MOVE SPACES TO LINRELDIAG
+                WRITE LINRELDIAG
+                MOVE W-TOTCONS TO LT-TOTGER
+                MOVE LINTOTGER TO LINRELDIAG
+                WRITE LINRELDIAG.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ST-ERRO-CONSU = "00"
+                   CLOSE CADCONSU.
+                IF ST-ERRO-CID = "00"
+                   CLOSE CADCID.
+                IF ST-ERRO-REL = "00"
+                   CLOSE RELDIAG.
+                STOP RUN.
