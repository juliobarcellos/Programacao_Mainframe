@@ -18,6 +18,34 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME  WITH DUPLICATES.
       *
+      *-----------------------------------------------------------------
+       SELECT CADDEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODDEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD IS DESCDEP WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       SELECT CADCAR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCAR
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD IS DESCCAR WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       SELECT AUDITLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
+      *
+      *-----------------------------------------------------------------
+       SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODOPER
+                    FILE STATUS  IS ST-ERRO-OPER.
+      *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -37,6 +65,49 @@
                 03 DIADEM          PIC 9(02).
                 03 MESDEM          PIC 9(02).
                 03 ANODEM          PIC 9(04).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 MOTIVO-DEMISSAO PIC 9(01).
+
+       FD CADDEP
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADDEP.DAT".
+       01 REGDEP.
+                03 CODDEP          PIC 9(01).
+                03 DESCDEP         PIC X(22).
+
+       FD CADCAR
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCAR.DAT".
+       01 REGCAR.
+                03 CODCAR          PIC 9(01).
+                03 DESCCAR         PIC X(20).
+
+       FD AUDITLOG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 LINAUDIT.
+                03 AU-DATA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-HORA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-PROGRAMA     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERADOR     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERACAO     PIC X(10).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-CHAVE        PIC X(15).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-MOTIVO       PIC X(30).
+
+       FD CADOPER
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 CODOPER         PIC X(08).
+                03 NOMEOPER        PIC X(30).
+                03 SENHA           PIC X(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -44,6 +115,12 @@
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
        77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO-AUD PIC X(02) VALUE "00".
+       77 ST-ERRO-OPER PIC X(02) VALUE "00".
+       77 L-CODOPER  PIC X(08) VALUE SPACES.
+       77 L-SENHA    PIC X(08) VALUE SPACES.
+       77 W-OPERADOR PIC X(08) VALUE SPACES.
+       77 W-TENTLOG  PIC 9(01) VALUE ZEROS.
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
@@ -55,51 +132,64 @@
        77 FLAG2      PIC 9(02) VALUE ZEROS.
        77 ANORESTO   PIC 9(04) VALUE ZEROS.
        77 ANODIV     PIC 9(05) VALUE ZEROS.
-       01 TABUNIDADE01.
-          03 T01     PIC X(9) VALUE "123456789".
-       01 TUN1 REDEFINES TABUNIDADE01.
-          03 T1      PIC X(1) OCCURS 9 TIMES.
+       77 W-DATA-ADM PIC 9(08) VALUE ZEROS.
+       77 W-DATA-DEM PIC 9(08) VALUE ZEROS.
        01 ALFAUN     PIC X(01) VALUE SPACES.
+       01 TABDEPC.
+          03 T1      PIC 9(01) OCCURS 50 TIMES.
        01 TABDEP.
-          03 DEP1    PIC X(22) VALUE "COMERCIAL".
-          03 DEP2    PIC X(22) VALUE "ADMINISTRATIVA".
-          03 DEP3    PIC X(22) VALUE "FINANCEIRA".
-          03 DEP4    PIC X(22) VALUE "RECURSOS HUMANOS".
-          03 DEP5    PIC X(22) VALUE "CONTABILIDADE".
-          03 DEP6    PIC X(22) VALUE "TECNOLOGIA INFORMACAO".
-          03 DEP7    PIC X(22) VALUE "VENDAS".
-          03 DEP8    PIC X(22) VALUE "SERVICOS GERAIS".
-          03 DEP9    PIC X(22) VALUE "TRANSPORTES".
-       01 TUN1 REDEFINES TABDEP.
-           03 TDEP     PIC X(22) OCCURS 09 TIMES.
-       01 TABUNIDADE02.
-          03 T02     PIC X(10) VALUE "0123456789".
-       01 TUN2 REDEFINES TABUNIDADE02.
-          03 T2      PIC X(01) OCCURS 10 TIMES.
+          03 TDEP    PIC X(22) OCCURS 50 TIMES.
+       77 W-QTD-DEP  PIC 9(02) VALUE ZEROS.
        01 ALFAUN2    PIC X(02) VALUE SPACES.
+       01 TABCARC.
+          03 T2      PIC X(01) OCCURS 50 TIMES.
        01 TABCAR.
-          03 CAR0    PIC X(20) VALUE "DIRETOR".
-          03 CAR1    PIC X(20) VALUE "GERENTE".
-          03 CAR2    PIC X(20) VALUE "SUPERVISOR".
-          03 CAR3    PIC X(20) VALUE "COORDENADOR".
-          03 CAR4    PIC X(20) VALUE "ASSISTENTE".
-          03 CAR5    PIC X(20) VALUE "AUXILIAR".
-          03 CAR6    PIC X(20) VALUE "CONTINUO".
-          03 CAR7    PIC X(20) VALUE "VENDEDOR".
-          03 CAR8    PIC X(20) VALUE "VIGIA".
-          03 CAR9    PIC X(20) VALUE "TELEFONISTA".
-       01 TUN02 REDEFINES TABCAR.
-           03 TCAR   PIC X(20) OCCURS 10 TIMES.
+          03 TCAR    PIC X(20) OCCURS 50 TIMES.
+       77 W-QTD-CAR  PIC 9(02) VALUE ZEROS.
+       77 MOTDEM-DESC PIC X(25) VALUE SPACES.
+       01 TABMOTDEM.
+          03 FILLER  PIC X(25) VALUE "DEMISSAO A PEDIDO".
+          03 FILLER  PIC X(25) VALUE "JUSTA CAUSA".
+          03 FILLER  PIC X(25) VALUE "SEM JUSTA CAUSA".
+          03 FILLER  PIC X(25) VALUE "APOSENTADORIA".
+          03 FILLER  PIC X(25) VALUE "TERMINO DE CONTRATO".
+          03 FILLER  PIC X(25) VALUE "FALECIMENTO".
+       01 TABMOTDEM-R REDEFINES TABMOTDEM.
+          03 TMOTDEM PIC X(25) OCCURS 6 TIMES.
       *
       *-------------------[ SECAO DE TELA ]------------------------ 
        SCREEN SECTION.
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                         IDENTIFICACAO DO".
+           05  LINE 02  COLUMN 43
+               VALUE  "OPERADOR".
+           05  LINE 04  COLUMN 01
+               VALUE  " CODIGO OPERADOR:".
+           05  LINE 06  COLUMN 01
+               VALUE  " SENHA:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM".
+           05  T-LCODOPER
+               LINE 04  COLUMN 19  PIC X(08)
+               USING  L-CODOPER.
+           05  T-LSENHA
+               LINE 06  COLUMN 08  PIC X(08)
+               USING  L-SENHA.
+           05  TMENSLOG
+               LINE 23  COLUMN 12  PIC X(50)
+               USING  MENS.
+      *
        01  FTELA1.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01 
                VALUE  "                            CADASTRO DE".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  "FUNCIONARIOS".
-           05  LINE 05  COLUMN 01 
+           05  LINE 03  COLUMN 01
+               VALUE  "       F4=BUSCAR POR NOME".
+           05  LINE 05  COLUMN 01
                VALUE  "       NUMERO DE REGISTRO:".
            05  LINE 07  COLUMN 01 
                VALUE  "       NOME:".
@@ -113,9 +203,11 @@
                VALUE  "       NUMERO DE FILHOS:".
            05  LINE 17  COLUMN 01 
                VALUE  "       DATA DE ADMISSAO:   /  /".
-           05  LINE 18  COLUMN 01 
+           05  LINE 18  COLUMN 01
                VALUE  "       DATA DE DEMISSAO:   /  /".
-           05  LINE 21  COLUMN 01 
+           05  LINE 19  COLUMN 01
+               VALUE  "       MOTIVO DEMISSAO:".
+           05  LINE 21  COLUMN 01
                VALUE  "       MENSAGEM:".
            05  TNUMREG
                LINE 05  COLUMN 28  PIC 9(06)
@@ -159,6 +251,12 @@
            05  TANODEM
                LINE 18  COLUMN 32  PIC 9(04)
                USING  ANODEM.
+           05  TMOTIVODEM
+               LINE 19  COLUMN 25  PIC 9(01)
+               USING  MOTIVO-DEMISSAO.
+           05  TMOTDEMDESC
+               LINE 19  COLUMN 27  PIC X(25)
+               USING  MOTDEM-DESC.
            05  TMENS
                LINE 21  COLUMN 18  PIC X(50)
                USING  MENS.
@@ -218,12 +316,73 @@
                VALUE  "        9- TELEFONISTA            ".
            05  LINE 18  COLUMN 41 
                VALUE  "               TECLE ESC          ".
-           05  LINE 19  COLUMN 41 
+           05  LINE 19  COLUMN 41
                VALUE  "              PARA NAVEGAR        ".
-      * 
+      *
+       01  FTELA4.
+           05  FOREGROUND-COLOR  1  BACKGROUND-COLOR 0.
+           05  LINE 06  COLUMN 41
+               VALUE  "      TABELA MOTIVOS DEMISSAO     ".
+           05  LINE 08  COLUMN 41
+               VALUE  "      1- DEMISSAO A PEDIDO        ".
+           05  LINE 09  COLUMN 41
+               VALUE  "      2- JUSTA CAUSA              ".
+           05  LINE 10  COLUMN 41
+               VALUE  "      3- SEM JUSTA CAUSA          ".
+           05  LINE 11  COLUMN 41
+               VALUE  "      4- APOSENTADORIA            ".
+           05  LINE 12  COLUMN 41
+               VALUE  "      5- TERMINO DE CONTRATO      ".
+           05  LINE 13  COLUMN 41
+               VALUE  "      6- FALECIMENTO              ".
+           05  LINE 18  COLUMN 41
+               VALUE  "               TECLE ESC          ".
+           05  LINE 19  COLUMN 41
+               VALUE  "              PARA NAVEGAR        ".
+      *
       *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
        PROCEDURE DIVISION.
        INICIO.
+      *
+      **************************************
+      * IDENTIFICACAO DO OPERADOR          *
+      **************************************
+      *
+       LOGIN-OP0.
+           OPEN INPUT CADOPER
+           IF ST-ERRO-OPER NOT = "00"
+               MOVE "ARQUIVO DE OPERADORES NAO ENCONTRADO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE ZEROS TO W-TENTLOG.
+       LOGIN-001.
+                MOVE SPACES TO L-CODOPER L-SENHA.
+                DISPLAY TELALOGIN.
+       LOGIN-002.
+                ACCEPT T-LCODOPER
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADOPER
+                   GO TO ROT-FIM.
+                ACCEPT T-LSENHA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO LOGIN-002.
+       LOGIN-003.
+                MOVE L-CODOPER TO CODOPER
+                READ CADOPER
+                IF ST-ERRO-OPER = "00" AND SENHA = L-SENHA
+                   MOVE CODOPER TO W-OPERADOR
+                   CLOSE CADOPER
+                   GO TO INC-OP0.
+                ADD 1 TO W-TENTLOG
+                MOVE "*** OPERADOR OU SENHA INVALIDOS ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                IF W-TENTLOG > 2
+                   MOVE "*** ACESSO NEGADO - ENCERRANDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADOPER
+                   GO TO ROT-FIM.
+                GO TO LOGIN-001.
       *
        INC-OP0.
            OPEN I-O CADFUN
@@ -236,18 +395,68 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-OP0
                    ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUN" 
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUN"
                       TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+
+       AUD-OP0.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+               OPEN OUTPUT AUDITLOG.
+
+       INC-OP1.
+           OPEN INPUT CADDEP
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADDEP" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE ZEROS TO CODDEP
+           START CADDEP KEY NOT < CODDEP
+           IF ST-ERRO NOT = "00"
+               CLOSE CADDEP
+               GO TO INC-OP2.
+       CARGA-DEP.
+           READ CADDEP NEXT RECORD
+           IF ST-ERRO = "00" AND W-QTD-DEP < 50
+               ADD 1 TO W-QTD-DEP
+               MOVE CODDEP TO T1(W-QTD-DEP)
+               MOVE DESCDEP TO TDEP(W-QTD-DEP).
+           IF ST-ERRO = "00"
+               GO TO CARGA-DEP.
+           CLOSE CADDEP.
+
+       INC-OP2.
+           OPEN INPUT CADCAR
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADCAR" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE ZEROS TO CODCAR
+           START CADCAR KEY NOT < CODCAR
+           IF ST-ERRO NOT = "00"
+               CLOSE CADCAR
+               GO TO INC-001.
+       CARGA-CAR.
+           READ CADCAR NEXT RECORD
+           IF ST-ERRO = "00" AND W-QTD-CAR < 50
+               ADD 1 TO W-QTD-CAR
+               MOVE CODCAR TO T2(W-QTD-CAR)
+               MOVE DESCCAR TO TCAR(W-QTD-CAR).
+           IF ST-ERRO = "00"
+               GO TO CARGA-CAR.
+           CLOSE CADCAR.
        INC-001.
                 MOVE ZEROS  TO NUMREG DEPARTAMENTO CARGO
                                SALARIO NUMFILHOS
                                DIAADM MESADM ANOADM
                                DIADEM MESDEM ANODEM
-                MOVE SPACES TO NOME DEPART CARG.
+                               MOTIVO-DEMISSAO
+                MOVE SPACES TO NOME DEPART CARG MOTIVO-EXCLUSAO
+                               MOTDEM-DESC.
+                MOVE "A" TO STATUS-REG.
                 DISPLAY FTELA1.
        INC-002.
                 ACCEPT  TNUMREG
@@ -255,6 +464,8 @@
                  IF W-ACT = 02
                    CLOSE CADFUN
                    GO TO ROT-FIM.
+                IF W-ACT = 04
+                   GO TO INC-002-BUSCA.
                 IF NUMREG  = 0
                    MOVE "*** NÚMERO DE REGISTRO INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -266,6 +477,34 @@
                 MOVE T2(IND2) TO CARGO.
                 MOVE TCAR(IND2) TO CARG.
                 DISPLAY TDEPARTAMENTO TDEPART TCARGO TCARG.
+      *
+      *****************************************
+      * BUSCA POR NOME (CHAVE ALTERNATIVA)    *
+      *****************************************
+      *
+       INC-002-BUSCA.
+                MOVE SPACES TO NOME
+                DISPLAY (23, 01) "NOME PARA BUSCA : "
+                ACCEPT  (23, 20) NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                DISPLAY (23, 01) LIMPA
+                IF W-ACT = 02
+                   GO TO INC-002.
+                IF NOME = SPACES
+                   MOVE "NOME NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002-BUSCA.
+                START CADFUN KEY IS = NOME
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                READ CADFUN NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                GO TO LER-CADFUN01.
        LER-CADFUN01.
                 MOVE 0 TO W-SEL
                 READ CADFUN
@@ -274,6 +513,7 @@
                       MOVE 1 TO W-SEL
                       PERFORM INC-004A THRU INC-004B
                       PERFORM INC-005A THRU INC-005B
+                      PERFORM INC-014D THRU INC-014D-FIM
                       DISPLAY FTELA1
                       MOVE "*** FUNCIONARIO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -303,7 +543,7 @@
                     DISPLAY FTELA1
                     GO TO INC-003.
                 IF W-ACT = 01 
-                       IF IND1 = 9
+                       IF IND1 = W-QTD-DEP
                               GO TO INC-100
                        ELSE
                               ADD 1 TO IND1
@@ -329,7 +569,7 @@
        INC-004B.
             MOVE T1(IND1) TO ALFAUN
             IF DEPARTAMENTO  NOT = ALFAUN
-                    IF IND1 < 9
+                    IF IND1 < W-QTD-DEP
                              ADD 1 TO IND1
                              GO TO INC-004B
                      ELSE
@@ -352,7 +592,7 @@
                     DISPLAY FTELA1
                     GO TO INC-004.
                 IF W-ACT = 01 
-                       IF IND2 = 10
+                       IF IND2 = W-QTD-CAR
                               MOVE 1 TO IND2
                               MOVE T2(IND2) TO CARGO
                               MOVE TCAR(IND2) TO CARG
@@ -373,7 +613,7 @@
        INC-005B.
             MOVE T2(IND2) TO ALFAUN2
             IF CARGO  NOT = ALFAUN2
-                    IF IND2 < 10
+                    IF IND2 < W-QTD-CAR
                              ADD 1 TO IND2
                              GO TO INC-005B
                      ELSE
@@ -443,18 +683,70 @@
                        GO TO INC-012.
                     IF FLAG2 = 2
                        GO TO INC-011.
+                IF ANODEM NOT = ZEROS
+                   COMPUTE W-DATA-ADM = ANOADM * 10000 +
+                                        MESADM * 100 + DIAADM
+                   COMPUTE W-DATA-DEM = ANODEM * 10000 +
+                                        MESDEM * 100 + DIADEM
+                   IF W-DATA-DEM < W-DATA-ADM
+                      MOVE "*** DEMISSAO ANTERIOR A ADMISSAO ***"
+                                                         TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-011.
                 DISPLAY FTELA1.
-
       *
+      *****************************************
+      * MOTIVO DA DEMISSAO                     *
+      *****************************************
+      *
+       INC-014.
+                DISPLAY FTELA4
+                ACCEPT TMOTIVODEM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                    DISPLAY FTELA1
+                    GO TO INC-013.
+                IF MOTIVO-DEMISSAO = ZEROS
+                    IF ANODEM NOT = ZEROS
+                       MOVE "*** MOTIVO DEMISSAO NAO PODE SER ZERO ***"
+                                                             TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-014
+                    ELSE
+                       MOVE SPACES TO MOTDEM-DESC
+                       DISPLAY TMOTDEMDESC
+                       DISPLAY FTELA1
+                       GO TO INC-014-FIM.
+                IF MOTIVO-DEMISSAO > 6
+                    MOVE "*** MOTIVO INVALIDO (1 A 6) ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-014.
+                MOVE TMOTDEM(MOTIVO-DEMISSAO) TO MOTDEM-DESC
+                DISPLAY TMOTDEMDESC
+                DISPLAY FTELA1.
+       INC-014-FIM.
                 IF W-SEL = 1
                               GO TO ALT-OPC.
-
+      *
+      *****************************************
+      * RESOLVE A DESCRICAO DO MOTIVO DEMISSAO *
+      * PARA UM REGISTRO JA CADASTRADO         *
+      *****************************************
+      *
+       INC-014D.
+                IF MOTIVO-DEMISSAO = ZEROS
+                    MOVE SPACES TO MOTDEM-DESC
+                ELSE
+                    MOVE TMOTDEM(MOTIVO-DEMISSAO) TO MOTDEM-DESC.
+       INC-014D-FIM.
+                EXIT.
+      *
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-013.
+                IF W-ACT = 02 GO TO INC-014.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -466,6 +758,10 @@
        INC-WR1.
                 WRITE REGFUN
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO"  TO AU-OPERACAO
+                      MOVE NUMREG      TO AU-CHAVE
+                      MOVE SPACES      TO AU-MOTIVO
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -509,9 +805,23 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-MOTIVO.
+                MOVE SPACES TO MOTIVO-EXCLUSAO
+                DISPLAY (24, 01) "MOTIVO DA EXCLUSAO: "
+                ACCEPT  (24, 21) MOTIVO-EXCLUSAO
+                IF MOTIVO-EXCLUSAO = SPACES
+                   MOVE "MOTIVO NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-MOTIVO.
        EXC-DL1.
-                DELETE CADFUN RECORD
+                MOVE "I" TO STATUS-REG
+                REWRITE REGFUN
+                DISPLAY (24, 01) LIMPA
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO"      TO AU-OPERACAO
+                   MOVE NUMREG          TO AU-CHAVE
+                   MOVE MOTIVO-EXCLUSAO TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -535,6 +845,10 @@
        ALT-RW1.
                 REWRITE REGFUN
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO"  TO AU-OPERACAO
+                   MOVE NUMREG       TO AU-CHAVE
+                   MOVE SPACES       TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -547,6 +861,7 @@
       **********************
       *
        ROT-FIM.
+                CLOSE AUDITLOG
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -571,6 +886,19 @@
                      DISPLAY TMENS.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      **************************
+      * ROTINA DE AUDITORIA    *
+      **************************
+      *
+       AUD-GRAVA.
+                ACCEPT AU-DATA FROM DATE YYYYMMDD
+                ACCEPT AU-HORA FROM TIME
+                MOVE "PROGR02T" TO AU-PROGRAMA
+                MOVE W-OPERADOR TO AU-OPERADOR
+                WRITE LINAUDIT.
+       AUD-GRAVA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
        
       *****************************
