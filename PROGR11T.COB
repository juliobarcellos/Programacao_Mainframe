@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR11T.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * MANUTENCAO DA MATRICULA POR CURSO/TURMA/PERIODO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMATRIC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEMAT
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS RA WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       SELECT CADALUNO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS RA-ALU
+                    FILE STATUS  IS ST-ERRO-ALU.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMATRIC
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADMATRIC.DAT".
+       01 REGMATRIC.
+                03 CHAVEMAT.
+                    05 RA          PIC 9(06).
+                    05 ANOLETIVO   PIC 9(04).
+                    05 SEMESTRE    PIC 9(01).
+                    05 CURSO       PIC 9(02).
+                03 TURMA           PIC X(05).
+                03 STATUSMAT       PIC X(01).
+                03 DATAMATRIC      PIC 9(08).
+
+       FD CADALUNO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADALUNO.DAT".
+       01 REGALUNO.
+                03 RA-ALU          PIC 9(06).
+                03 NOME-A          PIC X(30).
+                03 FILLER          PIC X(305).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO-ALU  PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+      *
+      *-------------------[ SECAO DE TELA ]------------------------
+       SCREEN SECTION.
+       01  TELAMAT.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                      MATRICULA POR CURSO/TURMA".
+           05  LINE 04  COLUMN 01
+               VALUE  " RA DO ALUNO      :".
+           05  LINE 05  COLUMN 01
+               VALUE  " NOME DO ALUNO    :".
+           05  LINE 06  COLUMN 01
+               VALUE  " ANO LETIVO       :".
+           05  LINE 07  COLUMN 01
+               VALUE  " SEMESTRE         :".
+           05  LINE 08  COLUMN 01
+               VALUE  " CURSO            :".
+           05  LINE 09  COLUMN 01
+               VALUE  " TURMA            :".
+           05  LINE 10  COLUMN 01
+               VALUE  " SITUACAO (A/T/C) :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM".
+           05  T-RA
+               LINE 04  COLUMN 21  PIC 9(06)
+               USING  RA.
+           05  T-NOME
+               LINE 05  COLUMN 21  PIC X(30)
+               USING  NOME-A.
+           05  T-ANOLETIVO
+               LINE 06  COLUMN 21  PIC 9(04)
+               USING  ANOLETIVO.
+           05  T-SEMESTRE
+               LINE 07  COLUMN 21  PIC 9(01)
+               USING  SEMESTRE.
+           05  T-CURSO
+               LINE 08  COLUMN 21  PIC 9(02)
+               USING  CURSO.
+           05  T-TURMA
+               LINE 09  COLUMN 21  PIC X(05)
+               USING  TURMA.
+           05  T-STATUSMAT
+               LINE 10  COLUMN 21  PIC X(01)
+               USING  STATUSMAT.
+           05  TMENS
+               LINE 23  COLUMN 12  PIC X(50)
+               USING  MENS.
+
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADMATRIC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADMATRIC
+                      CLOSE CADMATRIC
+                      MOVE "* ARQUIVO CADMATRIC SENDO CRIADO *"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADMATRIC"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+
+       ALU-OP0.
+           OPEN INPUT CADALUNO
+           IF ST-ERRO-ALU NOT = "00"
+               MOVE "ARQUIVO CADALUNO NAO ENCONTRADO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADMATRIC
+               GO TO ROT-FIM.
+
+       INC-001.
+                MOVE ZEROS  TO RA ANOLETIVO SEMESTRE CURSO DATAMATRIC
+                MOVE SPACES TO TURMA NOME-A.
+                MOVE "A" TO STATUSMAT.
+                DISPLAY TELAMAT.
+       INC-002.
+                ACCEPT  T-RA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE CADMATRIC CADALUNO
+                   GO TO ROT-FIM.
+                IF RA  = ZEROS
+                   MOVE "*** RA NAO PODE SER ZERO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                MOVE RA TO RA-ALU
+                READ CADALUNO
+                IF ST-ERRO-ALU NOT = "00"
+                   MOVE "*** RA NAO CADASTRADO EM CADALUNO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                DISPLAY T-NOME.
+       INC-003.
+                ACCEPT  T-ANOLETIVO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF ANOLETIVO = ZEROS
+                   MOVE "*** ANO LETIVO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+       INC-004.
+                ACCEPT  T-SEMESTRE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF SEMESTRE NOT = 1 AND SEMESTRE NOT = 2
+                   MOVE "*** SEMESTRE DEVE SER 1 OU 2 ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+       INC-005.
+                ACCEPT  T-CURSO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF CURSO = ZEROS
+                   MOVE "*** CURSO NAO PODE SER ZERO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+       LER-CADMATRIC01.
+                MOVE 0 TO W-SEL
+                READ CADMATRIC
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY T-TURMA
+                      DISPLAY T-STATUSMAT
+                      MOVE "*** MATRICULA JA CADASTRADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA DO ARQUIVO CADMATRIC"
+                                                                TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-006.
+                ACCEPT  T-TURMA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF TURMA = SPACES
+                   MOVE "*** TURMA NAO PODE SER BRANCO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+       INC-007.
+                ACCEPT  T-STATUSMAT
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF STATUSMAT NOT = "A" AND STATUSMAT NOT = "T"
+                              AND STATUSMAT NOT = "C"
+                   MOVE "*** USE A=ATIVO T=TRANCADO C=CONCLUIDO ***"
+                                                                TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-007.
+                ACCEPT DATAMATRIC FROM DATE YYYYMMDD.
+      *
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGMATRIC
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** MATRICULA GRAVADA *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** MATRICULA JA EXISTE ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADMATRIC"
+                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-006.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADMATRIC RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGMATRIC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY TMENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                     MOVE LIMPA TO MENS
+                     DISPLAY TMENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
