@@ -18,6 +18,18 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME  WITH DUPLICATES.
       *
+      *-----------------------------------------------------------------
+       SELECT AUDITLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
+      *
+      *-----------------------------------------------------------------
+       SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODOPER
+                    FILE STATUS  IS ST-ERRO-OPER.
+      *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -47,6 +59,40 @@
                 03 TELEFONE.
                     05 DDD         PIC 9(02).
                     05 NUMEROT     PIC 9(09).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 RESPONSAVEL.
+                    05 NOME-RESP     PIC X(30).
+                    05 CPF-RESP      PIC 9(11).
+                    05 TELEFONE-RESP.
+                       07 DDD-RESP     PIC 9(02).
+                       07 NUMEROT-RESP PIC 9(09).
+
+       FD AUDITLOG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 LINAUDIT.
+                03 AU-DATA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-HORA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-PROGRAMA     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERADOR     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERACAO     PIC X(10).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-CHAVE        PIC X(15).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-MOTIVO       PIC X(30).
+
+       FD CADOPER
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 CODOPER         PIC X(08).
+                03 NOMEOPER        PIC X(30).
+                03 SENHA           PIC X(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -54,12 +100,76 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO-AUD  PIC X(02) VALUE "00".
+       77 ST-ERRO-OPER PIC X(02) VALUE "00".
+       77 L-CODOPER    PIC X(08) VALUE SPACES.
+       77 L-SENHA      PIC X(08) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+       77 W-TENTLOG    PIC 9(01) VALUE ZEROS.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 FLAGCPF      PIC 9(01) VALUE ZEROS.
+       77 W-CPF        PIC 9(11) VALUE ZEROS.
+       77 W-CPF-D REDEFINES W-CPF
+                     PIC 9(01) OCCURS 11 TIMES.
+       77 W-SOMACPF    PIC 9(04) VALUE ZEROS.
+       77 W-QUOCPF     PIC 9(04) VALUE ZEROS.
+       77 W-RESTOCPF   PIC 9(02) VALUE ZEROS.
+       77 W-DVCPF1     PIC 9(01) VALUE ZEROS.
+       77 W-DVCPF2     PIC 9(01) VALUE ZEROS.
+       77 W-IDADE      PIC 9(03) VALUE ZEROS.
+       77 W-MENOR      PIC 9(01) VALUE ZEROS.
+       01 W-DATASYS.
+           03 W-ANO-SYS PIC 9(04).
+           03 W-MES-SYS PIC 9(02).
+           03 W-DIA-SYS PIC 9(02).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+      *
+      **************************************
+      * IDENTIFICACAO DO OPERADOR          *
+      **************************************
+      *
+       LOGIN-OP0.
+           OPEN INPUT CADOPER
+           IF ST-ERRO-OPER NOT = "00"
+               MOVE "ARQUIVO DE OPERADORES NAO ENCONTRADO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE ZEROS TO W-TENTLOG.
+       LOGIN-001.
+                MOVE SPACES TO L-CODOPER L-SENHA.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 24) "IDENTIFICACAO DO OPERADOR"
+                DISPLAY (04, 01) "CODIGO OPERADOR : "
+                DISPLAY (06, 01) "SENHA           : ".
+       LOGIN-002.
+                ACCEPT  (04, 20) L-CODOPER
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADOPER
+                   GO TO ROT-FIM.
+                ACCEPT  (06, 20) L-SENHA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO LOGIN-002.
+       LOGIN-003.
+                MOVE L-CODOPER TO CODOPER
+                READ CADOPER
+                IF ST-ERRO-OPER = "00" AND SENHA = L-SENHA
+                   MOVE CODOPER TO W-OPERADOR
+                   CLOSE CADOPER
+                   GO TO INC-OP0.
+                ADD 1 TO W-TENTLOG
+                MOVE "*** OPERADOR OU SENHA INVALIDOS ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                IF W-TENTLOG > 2
+                   MOVE "*** ACESSO NEGADO - ENCERRANDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADOPER
+                   GO TO ROT-FIM.
+                GO TO LOGIN-001.
       *
        INC-OP0.
            OPEN I-O CADALUNO
@@ -78,14 +188,24 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+
+       AUD-OP0.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+               OPEN OUTPUT AUDITLOG.
+
        INC-001.
                 MOVE ZEROS  TO RA CPF
-                               TELEFONE
+                               TELEFONE CPF-RESP TELEFONE-RESP
                 MOVE SPACES TO NOME RG DATANASCIMENTO
                                 NATURAL NACIONALIDADE
-                                ENDERECO EMAIL.
+                                ENDERECO EMAIL MOTIVO-EXCLUSAO
+                                NOME-RESP.
+                MOVE "A" TO STATUS-REG.
+                MOVE 0 TO W-MENOR.
                 DISPLAY (01, 01) ERASE.
                 DISPLAY (01, 20) "CADASTRO DE ALUNOS"
+                DISPLAY (02, 01) "F4=BUSCAR POR NOME"
                 DISPLAY (04, 01) "RA              : "
                 DISPLAY (05, 01) "NOME            : "
                 DISPLAY (06, 01) "CPF             : "
@@ -103,20 +223,56 @@
                 DISPLAY (16, 27) "CEP : "
                 DISPLAY (17, 01) "E-MAIL          : "
                 DISPLAY (18, 01) "TELEFONE        : "
+                DISPLAY (19, 01) "RESPONSAVEL     : "
+                DISPLAY (21, 01) "CPF RESP.       : "
+                DISPLAY (21, 35) "TEL RESP  : "
                 DISPLAY (08, 21) "/"
                 DISPLAY (08, 24) "/"
                 DISPLAY (18, 19) "("
-                DISPLAY (18, 22) ")".
+                DISPLAY (18, 22) ")"
+                DISPLAY (21, 47) "("
+                DISPLAY (21, 50) ")".
        INC-002.
                 ACCEPT  (04, 19) RA
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
                    CLOSE CADALUNO
                    GO TO ROT-FIM.
+                IF W-ACT = 04
+                   GO TO INC-002-BUSCA.
                 IF RA  = 0
                    MOVE "*** RA INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
+      *
+      *****************************************
+      * BUSCA POR NOME (CHAVE ALTERNATIVA)    *
+      *****************************************
+      *
+       INC-002-BUSCA.
+                MOVE SPACES TO NOME
+                DISPLAY (20, 01) "NOME PARA BUSCA : "
+                ACCEPT  (20, 20) NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                DISPLAY (20, 01) LIMPA
+                IF W-ACT = 02
+                   GO TO INC-002.
+                IF NOME = SPACES
+                   MOVE "NOME NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002-BUSCA.
+                START CADALUNO KEY IS = NOME
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                READ CADALUNO NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                DISPLAY (04, 19) RA
+                GO TO LER-CADALUNO01.
        LER-CADALUNO01.
                 MOVE 0 TO W-SEL
                 READ CADALUNO
@@ -140,11 +296,17 @@
                       DISPLAY (17, 19) EMAIL
                       DISPLAY (18, 20) DDD
                       DISPLAY (18, 24) NUMEROT
+                      DISPLAY (19, 19) NOME-RESP
+                      DISPLAY (21, 19) CPF-RESP
+                      DISPLAY (21, 48) DDD-RESP
+                      DISPLAY (21, 52) NUMEROT-RESP
                       DISPLAY (08, 21) "/"
                       DISPLAY (08, 24) "/"
                       DISPLAY (18, 19) "("
                       DISPLAY (18, 22) ")"
-                      
+                      DISPLAY (21, 47) "("
+                      DISPLAY (21, 50) ")"
+
                       MOVE "*** ALUNO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -163,6 +325,11 @@
                 ACCEPT (06, 19) CPF
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
+                PERFORM ROT-VALCPF THRU ROT-VALCPF-FIM
+                IF FLAGCPF = 1
+                   MOVE "*** CPF INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
        INC-005.
                 ACCEPT (07, 19) RG
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -179,6 +346,7 @@
                 ACCEPT (08, 25) ANO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-007.
+                PERFORM ROT-CALCIDADE THRU ROT-CALCIDADE-FIM.
        INC-009.
                 ACCEPT (09, 19) NATURAL
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -227,6 +395,35 @@
                 ACCEPT (18, 24) NUMEROT
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-019.
+       INC-021.
+                ACCEPT (19, 19) NOME-RESP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-020.
+                IF W-MENOR = 1 AND NOME-RESP = SPACES
+                   MOVE "RESPONSAVEL OBRIGATORIO P/ MENOR DE IDADE"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-021.
+       INC-022.
+                ACCEPT (21, 19) CPF-RESP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-021.
+                IF W-MENOR = 1 AND CPF-RESP = 0
+                   MOVE "CPF DO RESPONSAVEL OBRIGATORIO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-022.
+       INC-023.
+                ACCEPT (21, 48) DDD-RESP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-022.
+       INC-024.
+                ACCEPT (21, 52) NUMEROT-RESP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-023.
+                IF W-MENOR = 1 AND NUMEROT-RESP = 0
+                   MOVE "TELEFONE DO RESPONSAVEL OBRIGATORIO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-024.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -236,7 +433,7 @@
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-020.
+                IF W-ACT = 02 GO TO INC-024.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -248,6 +445,10 @@
        INC-WR1.
                 WRITE REGALUNO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO"  TO AU-OPERACAO
+                      MOVE RA          TO AU-CHAVE
+                      MOVE SPACES      TO AU-MOTIVO
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -291,9 +492,23 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-MOTIVO.
+                MOVE SPACES TO MOTIVO-EXCLUSAO
+                DISPLAY (24, 01) "MOTIVO DA EXCLUSAO: "
+                ACCEPT  (24, 21) MOTIVO-EXCLUSAO
+                IF MOTIVO-EXCLUSAO = SPACES
+                   MOVE "MOTIVO NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-MOTIVO.
        EXC-DL1.
-                DELETE CADALUNO RECORD
+                MOVE "I" TO STATUS-REG
+                REWRITE REGALUNO
+                DISPLAY (24, 01) LIMPA
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO"      TO AU-OPERACAO
+                   MOVE RA              TO AU-CHAVE
+                   MOVE MOTIVO-EXCLUSAO TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -317,6 +532,10 @@
        ALT-RW1.
                 REWRITE REGALUNO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO"  TO AU-OPERACAO
+                   MOVE RA           TO AU-CHAVE
+                   MOVE SPACES       TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -329,6 +548,7 @@
       **********************
       *
        ROT-FIM.
+                CLOSE AUDITLOG
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -353,4 +573,73 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      **************************
+      * ROTINA DE AUDITORIA    *
+      **************************
+      *
+       AUD-GRAVA.
+                ACCEPT AU-DATA FROM DATE YYYYMMDD
+                ACCEPT AU-HORA FROM TIME
+                MOVE "EX201T01" TO AU-PROGRAMA
+                MOVE W-OPERADOR TO AU-OPERADOR
+                WRITE LINAUDIT.
+       AUD-GRAVA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
+      *****************************
+      *CALCULO DA IDADE (DATA DE NASCIMENTO)
+      *****************************
+
+       ROT-CALCIDADE.
+           ACCEPT W-DATASYS FROM DATE YYYYMMDD
+           COMPUTE W-IDADE = W-ANO-SYS - ANO
+           IF W-MES-SYS < MES OR
+              (W-MES-SYS = MES AND W-DIA-SYS < DIA)
+               COMPUTE W-IDADE = W-IDADE - 1.
+           IF W-IDADE < 18
+               MOVE 1 TO W-MENOR
+           ELSE
+               MOVE 0 TO W-MENOR.
+       ROT-CALCIDADE-FIM.
+                EXIT.
+      *****************************
+      *VALIDACAO DE CPF (DIGITO VERIFICADOR)
+      *****************************
+
+       ROT-VALCPF.
+           MOVE 0 TO FLAGCPF
+           MOVE CPF TO W-CPF
+           IF W-CPF-D(1) = W-CPF-D(2) AND W-CPF-D(2) = W-CPF-D(3) AND
+              W-CPF-D(3) = W-CPF-D(4) AND W-CPF-D(4) = W-CPF-D(5) AND
+              W-CPF-D(5) = W-CPF-D(6) AND W-CPF-D(6) = W-CPF-D(7) AND
+              W-CPF-D(7) = W-CPF-D(8) AND W-CPF-D(8) = W-CPF-D(9) AND
+              W-CPF-D(9) = W-CPF-D(10) AND W-CPF-D(10) = W-CPF-D(11)
+                  MOVE 1 TO FLAGCPF
+                  GO TO ROT-VALCPF-FIM.
+           COMPUTE W-SOMACPF =
+               W-CPF-D(1) * 10 + W-CPF-D(2) * 9 + W-CPF-D(3) * 8 +
+               W-CPF-D(4) * 7  + W-CPF-D(5) * 6 + W-CPF-D(6) * 5 +
+               W-CPF-D(7) * 4  + W-CPF-D(8) * 3 + W-CPF-D(9) * 2
+           DIVIDE W-SOMACPF BY 11 GIVING W-QUOCPF REMAINDER W-RESTOCPF
+           IF W-RESTOCPF < 2
+               MOVE 0 TO W-DVCPF1
+           ELSE
+               COMPUTE W-DVCPF1 = 11 - W-RESTOCPF.
+           IF W-DVCPF1 NOT = W-CPF-D(10)
+               MOVE 1 TO FLAGCPF
+               GO TO ROT-VALCPF-FIM.
+           COMPUTE W-SOMACPF =
+               W-CPF-D(1) * 11 + W-CPF-D(2) * 10 + W-CPF-D(3) * 9 +
+               W-CPF-D(4) * 8  + W-CPF-D(5) * 7  + W-CPF-D(6) * 6 +
+               W-CPF-D(7) * 5  + W-CPF-D(8) * 4  + W-CPF-D(9) * 3 +
+               W-CPF-D(10) * 2
+           DIVIDE W-SOMACPF BY 11 GIVING W-QUOCPF REMAINDER W-RESTOCPF
+           IF W-RESTOCPF < 2
+               MOVE 0 TO W-DVCPF2
+           ELSE
+               COMPUTE W-DVCPF2 = 11 - W-RESTOCPF.
+           IF W-DVCPF2 NOT = W-CPF-D(11)
+               MOVE 1 TO FLAGCPF.
+       ROT-VALCPF-FIM.
+           EXIT.
