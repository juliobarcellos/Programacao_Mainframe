@@ -18,6 +18,19 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS ENDERECO  WITH DUPLICATES.
       *
+      *-----------------------------------------------------------------
+           SELECT CADUF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUF
+                    FILE STATUS  IS ST-ERRO-UF
+                    ALTERNATE RECORD IS DESCUF WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT AUDITLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
+      *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -30,6 +43,34 @@
                 03 BAIRRO          PIC X(20).
                 03 CIDADE          PIC X(35).
                 03 UF              PIC X(02).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD CADUF
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADUF.DAT".
+       01 REGUF.
+                03 CODUF           PIC 9(02).
+                03 SIGLAUF         PIC X(02).
+                03 DESCUF          PIC X(20).
+
+       FD AUDITLOG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 LINAUDIT.
+                03 AU-DATA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-HORA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-PROGRAMA     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERADOR     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERACAO     PIC X(10).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-CHAVE        PIC X(15).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-MOTIVO       PIC X(30).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -37,26 +78,19 @@
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
        77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO-UF PIC X(02) VALUE "00".
+       77 ST-ERRO-AUD PIC X(02) VALUE "00".
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
        01 ESTADO     PIC X(20) VALUE SPACES.
-       77 IND1       PIC 9(01) VALUE ZEROS.
-       01 TABUNIDADE01.
-          03 T01     PIC X(14) VALUE "SPRJPRRSSCMGMT".
-       01 TUN1 REDEFINES TABUNIDADE01.
-          03 T1      PIC X(02) OCCURS 07 TIMES.
+       77 IND1       PIC 9(02) VALUE ZEROS.
+       77 W-QTD-UF   PIC 9(02) VALUE ZEROS.
        01 ALFAUN     PIC X(02) VALUE SPACES.
+       01 TABSIGLA.
+           03 T1      PIC X(02) OCCURS 50 TIMES.
        01 TABUF.
-          03 UF1    PIC X(20) VALUE "SAO PAULO".
-          03 UF2    PIC X(20) VALUE "RIO DE JANEIRO".
-          03 UF3    PIC X(20) VALUE "PARANA".
-          03 UF4    PIC X(20) VALUE "RIO GRANDE DO SUL".
-          03 UF5    PIC X(20) VALUE "SANTA CATARINA".
-          03 UF6    PIC X(20) VALUE "MINAS GERAIS".
-          03 UF7    PIC X(20) VALUE "MATO GROSSO".
-       01 TUN1 REDEFINES TABUF.
-           03 TUF1     PIC X(20) OCCURS 07 TIMES.
+           03 TUF1     PIC X(20) OCCURS 50 TIMES.
       *
       *-------------------[ SECAO DE TELA ]------------------------ 
        SCREEN SECTION.
@@ -148,10 +182,43 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+
+       INC-OP1.
+           OPEN INPUT CADUF
+           IF ST-ERRO-UF NOT = "00"
+               IF ST-ERRO-UF = "30"
+                      MOVE "* ARQUIVO CADUF NAO EXISTE, FAVOR CRIAR*"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADUF"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+           MOVE ZEROS TO CODUF.
+       CARGA-UF.
+           READ CADUF NEXT RECORD
+           IF ST-ERRO-UF = "00" AND CODUF > 0 AND CODUF <= 50
+               ADD 1 TO W-QTD-UF
+               MOVE SIGLAUF TO T1(CODUF)
+               MOVE DESCUF  TO TUF1(CODUF).
+           IF ST-ERRO-UF = "00"
+               GO TO CARGA-UF.
+           CLOSE CADUF.
+
+       AUD-OP0.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+               OPEN OUTPUT AUDITLOG.
+
        INC-001.
                 MOVE ZEROS  TO CEP.
                 MOVE SPACES TO ENDERECO ESTADO BAIRRO CIDADE
                                UF.
+                MOVE SPACES TO MOTIVO-EXCLUSAO.
                 DISPLAY FTELA1.
        INC-002.
                 ACCEPT  TCEP
@@ -221,7 +288,7 @@
                     DISPLAY FTELA1
                     GO TO INC-005.
                 IF W-ACT = 01 
-                       IF IND1 = 7
+                       IF IND1 = W-QTD-UF
                               GO TO INC-100
                        ELSE
                               ADD 1 TO IND1
@@ -247,7 +314,7 @@
        INC-006B.
             MOVE T1(IND1) TO ALFAUN
             IF UF  NOT = ALFAUN
-                    IF IND1 < 7
+                    IF IND1 < W-QTD-UF
                              ADD 1 TO IND1
                              GO TO INC-006B
                      ELSE
@@ -285,6 +352,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE "A" TO STATUS-REG
                 WRITE REGENDER
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -330,9 +398,23 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-MOTIVO.
+                MOVE SPACES TO MOTIVO-EXCLUSAO
+                DISPLAY (24, 01) "MOTIVO DA EXCLUSAO: "
+                ACCEPT  (24, 21) MOTIVO-EXCLUSAO
+                IF MOTIVO-EXCLUSAO = SPACES
+                   MOVE "MOTIVO NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-MOTIVO.
        EXC-DL1.
-                DELETE ARQENDER RECORD
+                MOVE "I" TO STATUS-REG
+                REWRITE REGENDER
+                DISPLAY (24, 01) LIMPA
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO"      TO AU-OPERACAO
+                   MOVE CEP             TO AU-CHAVE
+                   MOVE MOTIVO-EXCLUSAO TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -356,6 +438,10 @@
        ALT-RW1.
                 REWRITE REGENDER
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO"  TO AU-OPERACAO
+                   MOVE CEP          TO AU-CHAVE
+                   MOVE SPACES       TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -368,6 +454,7 @@
       **********************
       *
        ROT-FIM.
+                CLOSE ARQENDER AUDITLOG
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -392,4 +479,17 @@
                      DISPLAY TMENS.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      **********************
+      * ROTINA DE AUDITORIA *
+      **********************
+      *
+       AUD-GRAVA.
+                ACCEPT AU-DATA FROM DATE YYYYMMDD
+                ACCEPT AU-HORA FROM TIME
+                MOVE "PCADEND" TO AU-PROGRAMA
+                MOVE SPACES TO AU-OPERADOR
+                WRITE LINAUDIT.
+       AUD-GRAVA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
\ No newline at end of file
