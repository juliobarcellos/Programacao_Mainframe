@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PCADANI.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * RELATORIO DE ANIVERSARIANTES DO MES *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO-AMG
+                    ALTERNATE RECORD IS NOME WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELANIV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQAMIGO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ARQAMIGO.DAT".
+       01 REGAMIGO.
+                03 APELIDO         PIC X(12).
+                03 NOME            PIC X(35).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMERO      PIC 9(04).
+                    05 COMPLEMENTO PIC X(12).
+                03 TELEFONES.
+                    05 CELULAR.
+                        07 DDDCEL  PIC 9(03).
+                        07 NUMCEL  PIC 9(09).
+                    05 RESIDENCIAL.
+                        07 DDDRES  PIC 9(03).
+                        07 NUMRES  PIC 9(08).
+                03 EMAIL           PIC X(35).
+                03 TIPOAMIGO       PIC 9(01).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+                03 OPCSEX          PIC X(01).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM.
+                    05 ACEP-COM        PIC 9(08).
+                    05 NUMERO-COM      PIC 9(04).
+                    05 COMPLEMENTO-COM PIC X(12).
+                03 TIPO-END-PRIMARIO PIC X(01).
+
+       FD RELANIV
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ANIVERS.DAT".
+       01 LINRELANIV          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-AMG   PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 W-TROCOU      PIC 9(01) VALUE ZEROS.
+       77 W-TOTANIV     PIC 9(02) VALUE ZEROS.
+       77 W-MES-SYS     PIC 9(02) VALUE ZEROS.
+       77 TA-IX         PIC 9(02) VALUE ZEROS.
+
+       01 W-DATASYS.
+           03 W-ANO-SYS     PIC 9(04).
+           03 W-MES-SYS2    PIC 9(02).
+           03 W-DIA-SYS     PIC 9(02).
+
+       01 TABANIV.
+           03 TA-ENT OCCURS 50 TIMES.
+              05 TA-DIA      PIC 9(02).
+              05 TA-APELIDO  PIC X(12).
+              05 TA-NOME     PIC X(35).
+       01 TA-ENT-AUX.
+           03 TA-DIA-AUX      PIC 9(02).
+           03 TA-APELIDO-AUX  PIC X(12).
+           03 TA-NOME-AUX     PIC X(35).
+
+       01 TABMESNOME.
+          03 FILLER  PIC X(10) VALUE "JANEIRO".
+          03 FILLER  PIC X(10) VALUE "FEVEREIRO".
+          03 FILLER  PIC X(10) VALUE "MARCO".
+          03 FILLER  PIC X(10) VALUE "ABRIL".
+          03 FILLER  PIC X(10) VALUE "MAIO".
+          03 FILLER  PIC X(10) VALUE "JUNHO".
+          03 FILLER  PIC X(10) VALUE "JULHO".
+          03 FILLER  PIC X(10) VALUE "AGOSTO".
+          03 FILLER  PIC X(10) VALUE "SETEMBRO".
+          03 FILLER  PIC X(10) VALUE "OUTUBRO".
+          03 FILLER  PIC X(10) VALUE "NOVEMBRO".
+          03 FILLER  PIC X(10) VALUE "DEZEMBRO".
+       01 TUNMES REDEFINES TABMESNOME.
+           03 T-MESNOME  PIC X(10) OCCURS 12 TIMES.
+
+       01 LINCAB1.
+           03 FILLER          PIC X(30) VALUE
+              "ANIVERSARIANTES DO MES DE ".
+           03 LC-MESNOME      PIC X(10).
+       01 LINCAB2.
+           03 FILLER          PIC X(05) VALUE "DIA  ".
+           03 FILLER          PIC X(14) VALUE "APELIDO".
+           03 FILLER          PIC X(35) VALUE "NOME".
+       01 LINDETANIV.
+           03 LD-DIA          PIC 9(02).
+           03 FILLER          PIC X(03) VALUE SPACES.
+           03 LD-APELIDO      PIC X(12).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-NOME         PIC X(35).
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           ACCEPT W-DATASYS FROM DATE YYYYMMDD
+           MOVE W-MES-SYS2 TO W-MES-SYS
+           OPEN OUTPUT RELANIV
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ANIVERS"
+               GO TO ROT-FIMS.
+           OPEN INPUT ARQAMIGO
+           IF ST-ERRO-AMG NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQAMIGO"
+               CLOSE RELANIV
+               GO TO ROT-FIMS.
+      *
+      *****************************************
+      * VARREDURA DO CADASTRO DE AMIGOS       *
+      *****************************************
+      *
+       REL-LER.
+                READ ARQAMIGO NEXT RECORD
+                AT END
+                    GO TO REL-SORT.
+                IF MES NOT = W-MES-SYS
+                    GO TO REL-LER.
+                ADD 1 TO W-TOTANIV
+                MOVE DIA     TO TA-DIA(W-TOTANIV)
+                MOVE APELIDO TO TA-APELIDO(W-TOTANIV)
+                MOVE NOME    TO TA-NOME(W-TOTANIV)
+                GO TO REL-LER.
+      *
+      *****************************************
+      * ORDENACAO POR DIA DO ANIVERSARIO      *
+      *****************************************
+      *
+       REL-SORT.
+                CLOSE ARQAMIGO
+                IF W-TOTANIV < 2
+                    GO TO REL-IMP.
+                MOVE 0 TO W-TROCOU
+                MOVE 1 TO TA-IX.
+       REL-SORT-LOOP.
+                IF TA-IX > W-TOTANIV - 1
+                    GO TO REL-SORT-FIM.
+                IF TA-DIA(TA-IX) > TA-DIA(TA-IX + 1)
+                    PERFORM REL-SORT-SWAP THRU REL-SORT-SWAP-FIM
+                    MOVE 1 TO W-TROCOU.
+                ADD 1 TO TA-IX
+                GO TO REL-SORT-LOOP.
+       REL-SORT-FIM.
+                IF W-TROCOU = 1
+                    GO TO REL-SORT.
+                GO TO REL-IMP.
+       REL-SORT-SWAP.
+                MOVE TA-ENT(TA-IX)     TO TA-ENT-AUX.
+                MOVE TA-ENT(TA-IX + 1) TO TA-ENT(TA-IX).
+                MOVE TA-ENT-AUX        TO TA-ENT(TA-IX + 1).
+       REL-SORT-SWAP-FIM.
+                EXIT.
+      *
+      *****************************************
+      * IMPRESSAO DOS ANIVERSARIANTES         *
+      *****************************************
+      *
+       REL-IMP.
+                MOVE T-MESNOME(W-MES-SYS) TO LC-MESNOME
+                MOVE LINCAB1 TO LINRELANIV
+                WRITE LINRELANIV
+                MOVE LINCAB2 TO LINRELANIV
+                WRITE LINRELANIV
+                MOVE 1 TO TA-IX.
+       REL-IMP-LOOP.
+                IF TA-IX > W-TOTANIV
+                    GO TO ROT-FIM.
+                MOVE TA-DIA(TA-IX)     TO LD-DIA
+                MOVE TA-APELIDO(TA-IX) TO LD-APELIDO
+                MOVE TA-NOME(TA-IX)    TO LD-NOME
+                MOVE LINDETANIV TO LINRELANIV
+                WRITE LINRELANIV
+                ADD 1 TO TA-IX
+                GO TO REL-IMP-LOOP.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE RELANIV.
+       ROT-FIMS.
+                STOP RUN.
