@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PCADGRP.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * EXPORTACAO DE AMIGOS POR TIPO AMIGO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO-AMG
+                    ALTERNATE RECORD IS NOME WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELGRUPO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQAMIGO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ARQAMIGO.DAT".
+       01 REGAMIGO.
+                03 APELIDO         PIC X(12).
+                03 NOME            PIC X(35).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMERO      PIC 9(04).
+                    05 COMPLEMENTO PIC X(12).
+                03 TELEFONES.
+                    05 CELULAR.
+                        07 DDDCEL  PIC 9(03).
+                        07 NUMCEL  PIC 9(09).
+                    05 RESIDENCIAL.
+                        07 DDDRES  PIC 9(03).
+                        07 NUMRES  PIC 9(08).
+                03 EMAIL           PIC X(35).
+                03 TIPOAMIGO       PIC 9(01).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+                03 OPCSEX          PIC X(01).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM.
+                    05 ACEP-COM        PIC 9(08).
+                    05 NUMERO-COM      PIC 9(04).
+                    05 COMPLEMENTO-COM PIC X(12).
+                03 TIPO-END-PRIMARIO PIC X(01).
+
+       FD RELGRUPO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AMIGRUPO.DAT".
+       01 LINRELGRUPO         PIC X(86).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-AMG   PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 IND1          PIC 9(02) VALUE ZEROS.
+
+       01 TABAMIGO.
+          03 AMG1    PIC X(20) VALUE "BAIRRO".
+          03 AMG2    PIC X(20) VALUE "FACULDADE".
+          03 AMG3    PIC X(20) VALUE "COLEGIO".
+          03 AMG4    PIC X(20) VALUE "CLUBE".
+          03 AMG5    PIC X(20) VALUE "BAIRRO".
+          03 AMG6    PIC X(20) VALUE "IGREJA".
+          03 AMG7    PIC X(20) VALUE "BALADA".
+          03 AMG8    PIC X(20) VALUE "EX NAMORADO(A)".
+          03 AMG9    PIC X(20) VALUE "NAMORADO DO(A) EX".
+       01 TUN1 REDEFINES TABAMIGO.
+           03 TAMG     PIC X(20) OCCURS 09 TIMES.
+
+       01 LINCABGRP.
+           03 FILLER          PIC X(11) VALUE "TIPO AMIGO:".
+           03 LC-TPAMIG       PIC X(20).
+       01 LINCAB2.
+           03 FILLER          PIC X(14) VALUE "APELIDO".
+           03 FILLER          PIC X(37) VALUE "NOME".
+           03 FILLER          PIC X(20) VALUE "EMAIL".
+       01 LINDET.
+           03 LD-APELIDO      PIC X(12).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-NOME         PIC X(35).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-EMAIL        PIC X(35).
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN OUTPUT RELGRUPO
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO AMIGRUPO"
+               GO TO ROT-FIMS.
+           MOVE 1 TO IND1.
+      *
+      *****************************************
+      * UMA PASSADA NO ARQUIVO POR TIPO AMIGO  *
+      *****************************************
+      *
+       REL-GRP.
+                IF IND1 > 9
+                    GO TO ROT-FIM.
+                OPEN INPUT ARQAMIGO
+                IF ST-ERRO-AMG NOT = "00"
+                    DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQAMIGO"
+                    GO TO ROT-FIM.
+                MOVE SPACES TO LINRELGRUPO
+                WRITE LINRELGRUPO
+                MOVE TAMG(IND1) TO LC-TPAMIG
+                MOVE LINCABGRP TO LINRELGRUPO
+                WRITE LINRELGRUPO
+                MOVE LINCAB2 TO LINRELGRUPO
+                WRITE LINRELGRUPO.
+      *
+       REL-LER.
+                READ ARQAMIGO NEXT RECORD
+                AT END
+                    GO TO REL-GRP-FIM.
+                IF TIPOAMIGO NOT = IND1
+                    GO TO REL-LER.
+                MOVE APELIDO    TO LD-APELIDO
+                MOVE NOME       TO LD-NOME
+                MOVE EMAIL      TO LD-EMAIL
+                MOVE LINDET TO LINRELGRUPO
+                WRITE LINRELGRUPO
+                GO TO REL-LER.
+      *
+       REL-GRP-FIM.
+                CLOSE ARQAMIGO
+                ADD 1 TO IND1
+                GO TO REL-GRP.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ST-ERRO-REL = "00"
+                   CLOSE RELGRUPO.
+       ROT-FIMS.
+                STOP RUN.
