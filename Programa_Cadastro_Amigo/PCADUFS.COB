@@ -0,0 +1,386 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PCADUFS.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE ESTADOS (UF) *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADUF ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODUF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD IS DESCUF WITH DUPLICATES.
+
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUF
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADUF.DAT".
+       01 REGUF.
+                03 CODUF           PIC 9(02).
+                03 SIGLAUF         PIC X(02).
+                03 DESCUF          PIC X(20).
+
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+
+      *
+      *-------------------[ SECAO DE TELA ]------------------------
+       SCREEN SECTION.
+       01  TELAUF.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                            CADASTRO DE".
+           05  LINE 02  COLUMN 41
+               VALUE  "ESTADOS".
+           05  LINE 04  COLUMN 01
+               VALUE  " CODIGO UF:".
+           05  LINE 06  COLUMN 01
+               VALUE  " SIGLA:".
+           05  LINE 08  COLUMN 01
+               VALUE  " DESCRICAO:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM".
+           05  T-CODUF
+               LINE 04  COLUMN 13  PIC 9(02)
+               USING  CODUF.
+           05  T-SIGLAUF
+               LINE 06  COLUMN 09  PIC X(02)
+               USING  SIGLAUF.
+           05  T-DESCUF
+               LINE 08  COLUMN 15  PIC X(20)
+               USING  DESCUF.
+           05  TMENS
+               LINE 23  COLUMN 12  PIC X(50)
+               USING  MENS.
+
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADUF
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADUF
+                      PERFORM CARGA-INICIAL
+                      CLOSE CADUF
+                      MOVE "* ARQUIVO CADUF SENDO CRIADO *"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADUF"
+                      TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+
+       INC-001.
+                MOVE ZEROS  TO CODUF.
+                MOVE SPACES TO SIGLAUF DESCUF.
+                DISPLAY TELAUF.
+       INC-002.
+                ACCEPT  T-CODUF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE CADUF
+                   GO TO ROT-FIM.
+                IF CODUF  = ZEROS
+                   MOVE "*** CODIGO NAO PODE SER ZERO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-CADUF01.
+                MOVE 0 TO W-SEL
+                READ CADUF
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY T-SIGLAUF T-DESCUF
+                      MOVE "*** ESTADO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA DO ARQUIVO CADUF" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                ACCEPT T-SIGLAUF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF SIGLAUF = SPACES
+                      MOVE "SIGLA NAO PODE SER BRANCO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-003.
+       INC-004.
+                ACCEPT T-DESCUF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF DESCUF = SPACES
+                      MOVE "DESCRICAO NAO PODE SER BRANCO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-004.
+      *
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGUF
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** ESTADO JA EXISTE ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADUF"
+                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADUF RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGUF
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************************************
+      * CARGA INICIAL DOS 27 ESTADOS BRASILEIROS    *
+      **********************************************
+      *
+       CARGA-INICIAL.
+                MOVE 01 TO CODUF
+                MOVE "SP" TO SIGLAUF
+                MOVE "SAO PAULO" TO DESCUF
+                WRITE REGUF
+                MOVE 02 TO CODUF
+                MOVE "RJ" TO SIGLAUF
+                MOVE "RIO DE JANEIRO" TO DESCUF
+                WRITE REGUF
+                MOVE 03 TO CODUF
+                MOVE "PR" TO SIGLAUF
+                MOVE "PARANA" TO DESCUF
+                WRITE REGUF
+                MOVE 04 TO CODUF
+                MOVE "RS" TO SIGLAUF
+                MOVE "RIO GRANDE DO SUL" TO DESCUF
+                WRITE REGUF
+                MOVE 05 TO CODUF
+                MOVE "SC" TO SIGLAUF
+                MOVE "SANTA CATARINA" TO DESCUF
+                WRITE REGUF
+                MOVE 06 TO CODUF
+                MOVE "MG" TO SIGLAUF
+                MOVE "MINAS GERAIS" TO DESCUF
+                WRITE REGUF
+                MOVE 07 TO CODUF
+                MOVE "MT" TO SIGLAUF
+                MOVE "MATO GROSSO" TO DESCUF
+                WRITE REGUF
+                MOVE 08 TO CODUF
+                MOVE "MS" TO SIGLAUF
+                MOVE "MATO GROSSO DO SUL" TO DESCUF
+                WRITE REGUF
+                MOVE 09 TO CODUF
+                MOVE "GO" TO SIGLAUF
+                MOVE "GOIAS" TO DESCUF
+                WRITE REGUF
+                MOVE 10 TO CODUF
+                MOVE "DF" TO SIGLAUF
+                MOVE "DISTRITO FEDERAL" TO DESCUF
+                WRITE REGUF
+                MOVE 11 TO CODUF
+                MOVE "ES" TO SIGLAUF
+                MOVE "ESPIRITO SANTO" TO DESCUF
+                WRITE REGUF
+                MOVE 12 TO CODUF
+                MOVE "BA" TO SIGLAUF
+                MOVE "BAHIA" TO DESCUF
+                WRITE REGUF
+                MOVE 13 TO CODUF
+                MOVE "SE" TO SIGLAUF
+                MOVE "SERGIPE" TO DESCUF
+                WRITE REGUF
+                MOVE 14 TO CODUF
+                MOVE "AL" TO SIGLAUF
+                MOVE "ALAGOAS" TO DESCUF
+                WRITE REGUF
+                MOVE 15 TO CODUF
+                MOVE "PE" TO SIGLAUF
+                MOVE "PERNAMBUCO" TO DESCUF
+                WRITE REGUF
+                MOVE 16 TO CODUF
+                MOVE "PB" TO SIGLAUF
+                MOVE "PARAIBA" TO DESCUF
+                WRITE REGUF
+                MOVE 17 TO CODUF
+                MOVE "RN" TO SIGLAUF
+                MOVE "RIO GRANDE DO NORTE" TO DESCUF
+                WRITE REGUF
+                MOVE 18 TO CODUF
+                MOVE "CE" TO SIGLAUF
+                MOVE "CEARA" TO DESCUF
+                WRITE REGUF
+                MOVE 19 TO CODUF
+                MOVE "PI" TO SIGLAUF
+                MOVE "PIAUI" TO DESCUF
+                WRITE REGUF
+                MOVE 20 TO CODUF
+                MOVE "MA" TO SIGLAUF
+                MOVE "MARANHAO" TO DESCUF
+                WRITE REGUF
+                MOVE 21 TO CODUF
+                MOVE "PA" TO SIGLAUF
+                MOVE "PARA" TO DESCUF
+                WRITE REGUF
+                MOVE 22 TO CODUF
+                MOVE "AP" TO SIGLAUF
+                MOVE "AMAPA" TO DESCUF
+                WRITE REGUF
+                MOVE 23 TO CODUF
+                MOVE "AM" TO SIGLAUF
+                MOVE "AMAZONAS" TO DESCUF
+                WRITE REGUF
+                MOVE 24 TO CODUF
+                MOVE "RR" TO SIGLAUF
+                MOVE "RORAIMA" TO DESCUF
+                WRITE REGUF
+                MOVE 25 TO CODUF
+                MOVE "AC" TO SIGLAUF
+                MOVE "ACRE" TO DESCUF
+                WRITE REGUF
+                MOVE 26 TO CODUF
+                MOVE "RO" TO SIGLAUF
+                MOVE "RONDONIA" TO DESCUF
+                WRITE REGUF
+                MOVE 27 TO CODUF
+                MOVE "TO" TO SIGLAUF
+                MOVE "TOCANTINS" TO DESCUF
+                WRITE REGUF.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADUF
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY TMENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                     MOVE LIMPA TO MENS
+                     DISPLAY TMENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
