@@ -0,0 +1,531 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PCADDUP.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * DETECCAO DE NOMES DUPLICADOS EM ARQAMIGO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO-AMG
+                    ALTERNATE RECORD IS NOME WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO-PAC
+                    ALTERNATE RECORD IS NOMEP WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO-MED
+                    ALTERNATE RECORD IS NOMEM WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADFUN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS NUMREG
+                    FILE STATUS  IS ST-ERRO-FUN
+                    ALTERNATE RECORD KEY IS NOME-F WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADALUNO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS RA
+                    FILE STATUS  IS ST-ERRO-ALU
+                    ALTERNATE RECORD KEY IS NOME-A WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELDUP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQAMIGO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ARQAMIGO.DAT".
+       01 REGAMIGO.
+                03 APELIDO         PIC X(12).
+                03 NOME            PIC X(35).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMERO      PIC 9(04).
+                    05 COMPLEMENTO PIC X(12).
+                03 TELEFONES.
+                    05 CELULAR.
+                        07 DDDCEL  PIC 9(03).
+                        07 NUMCEL  PIC 9(09).
+                    05 RESIDENCIAL.
+                        07 DDDRES  PIC 9(03).
+                        07 NUMRES  PIC 9(08).
+                03 EMAIL           PIC X(35).
+                03 TIPOAMIGO       PIC 9(01).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+                03 OPCSEX          PIC X(01).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM.
+                    05 ACEP-COM        PIC 9(08).
+                    05 NUMERO-COM      PIC 9(04).
+                    05 COMPLEMENTO-COM PIC X(12).
+                03 TIPO-END-PRIMARIO PIC X(01).
+
+       FD CADPACI
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+                03 CPF             PIC 9(11).
+                03 NOMEP           PIC X(30).
+                03 DATANASC-P.
+                    05 DIA-P       PIC 9(02).
+                    05 MES-P       PIC 9(02).
+                    05 ANO-P       PIC 9(04).
+                03 SEXO-P          PIC X(01).
+                03 GENERO-P        PIC X(01).
+                03 CONVENIO-P      PIC 9(04).
+                03 NUMCARTEIRINHA  PIC X(15).
+                03 VALIDADE-CONVENIO.
+                    05 DIA-VAL     PIC 9(02).
+                    05 MES-VAL     PIC 9(02).
+                    05 ANO-VAL     PIC 9(04).
+                03 LOGRADOURO-P.
+                    05 ACEP-P      PIC 9(08).
+                    05 NUMCASA-P   PIC 9(04).
+                    05 COMPLEMENTO-P PIC X(10).
+                03 TELEFONE-P.
+                        07 DDD-P   PIC 9(02).
+                        07 NUMTEL-P PIC 9(09).
+                03 EMAIL-P         PIC X(30).
+                03 CONTATO-EMERGENCIA.
+                    05 NOME-EMERG  PIC X(25).
+                    05 PARENTESCO  PIC X(12).
+                    05 DDD-EMERG   PIC 9(02).
+                    05 TEL-EMERG   PIC 9(09).
+                03 STATUS-REG-P    PIC X(01).
+                03 MOTIVO-EXCLUSAO-P PIC X(30).
+                03 LOGRADOURO-COM-P.
+                    05 ACEP-COM-P      PIC 9(08).
+                    05 NUMCASA-COM-P   PIC 9(04).
+                    05 COMPLEMENTO-COM-P PIC X(10).
+                03 TIPO-END-PRIMARIO-P PIC X(01).
+
+       FD CADMED
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+                03 CRM             PIC 9(06).
+                03 CRM-UF          PIC X(02).
+                03 NOMEM           PIC X(30).
+                03 LOGRADOURO-M.
+                    05 ACEP-M      PIC 9(08).
+                    05 NUMERO-M    PIC 9(04).
+                    05 COMPLEMENTO-M PIC X(12).
+                03 TELEFONES-M.
+                    05 CELULAR-M.
+                        07 DDDCEL-M PIC 9(03).
+                        07 NUMCEL-M PIC 9(09).
+                    05 RESIDENCIAL-M.
+                        07 DDDRES-M PIC 9(03).
+                        07 NUMRES-M PIC 9(08).
+                03 EMAIL-M         PIC X(35).
+                03 ESPECIALIDADE   PIC 9(02).
+                03 DATANASC-M.
+                    05 DIA-M       PIC 9(02).
+                    05 MES-M       PIC 9(02).
+                    05 ANO-M       PIC 9(04).
+                03 SEXO-M          PIC X(01).
+                03 STATUS-REG-M    PIC X(01).
+                03 MOTIVO-EXCLUSAO-M PIC X(30).
+
+       FD CADFUN
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADFUN.DAT".
+       01 REGFUN.
+                03 NUMREG          PIC 9(06).
+                03 NOME-F          PIC X(30).
+                03 DEPARTAMENTO    PIC 9(01).
+                03 CARGO           PIC 9(01).
+                03 SALARIO         PIC 9(06)V99.
+                03 NUMFILHOS       PIC 9(01).
+                03 DIAADM          PIC 9(02).
+                03 MESADM          PIC 9(02).
+                03 ANOADM          PIC 9(04).
+                03 DIADEM          PIC 9(02).
+                03 MESDEM          PIC 9(02).
+                03 ANODEM          PIC 9(04).
+                03 STATUS-REG-F    PIC X(01).
+                03 MOTIVO-EXCLUSAO-F PIC X(30).
+                03 MOTIVO-DEMISSAO PIC 9(01).
+
+       FD CADALUNO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADALUNO.DAT".
+       01 REGALUNO.
+                03 RA              PIC 9(06).
+                03 NOME-A          PIC X(30).
+                03 CPF-A           PIC 9(11).
+                03 RG              PIC X(12).
+                03 DATANASCIMENTO.
+                    05 DIA-NA      PIC 9(02).
+                    05 MES-NA      PIC 9(02).
+                    05 ANO-NA      PIC 9(04).
+                03 NATURAL         PIC X(20).
+                03 NACIONALIDADE   PIC X(20).
+                03 ENDERECO-A.
+                    05 LOGRADOURO-A PIC X(30).
+                    05 NUMERO-A    PIC 9(05).
+                    05 COMPLEMENTO-A PIC X(20).
+                    05 BAIRRO-A    PIC X(20).
+                    05 CIDADE-A    PIC X(25).
+                    05 ESTADO-A    PIC X(02).
+                    05 CEP-A       PIC 9(08).
+                03 EMAIL-A         PIC X(30).
+                03 TELEFONE-A.
+                    05 DDD-A       PIC 9(02).
+                    05 NUMEROT-A   PIC 9(09).
+                03 STATUS-REG-A    PIC X(01).
+                03 MOTIVO-EXCLUSAO-A PIC X(30).
+                03 RESPONSAVEL.
+                    05 NOME-RESP     PIC X(30).
+                    05 CPF-RESP      PIC 9(11).
+                    05 TELEFONE-RESP.
+                       07 DDD-RESP     PIC 9(02).
+                       07 NUMEROT-RESP PIC 9(09).
+
+       FD RELDUP
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AMIGODUP.DAT".
+       01 LINRELDUP           PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-AMG   PIC X(02) VALUE "00".
+       77 ST-ERRO-PAC   PIC X(02) VALUE "00".
+       77 ST-ERRO-MED   PIC X(02) VALUE "00".
+       77 ST-ERRO-FUN   PIC X(02) VALUE "00".
+       77 ST-ERRO-ALU   PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 W-NOME-ANT    PIC X(35) VALUE SPACES.
+       77 W-APEL-ANT    PIC X(12) VALUE SPACES.
+       77 W-ACHOUDUP    PIC 9(01) VALUE ZEROS.
+       77 W-NOME-ANT-P  PIC X(30) VALUE SPACES.
+       77 W-CHAVE-ANT-P PIC X(11) VALUE SPACES.
+       77 W-ACHOUDUP-P  PIC 9(01) VALUE ZEROS.
+       77 W-NOME-ANT-M  PIC X(30) VALUE SPACES.
+       77 W-CHAVE-ANT-M PIC X(11) VALUE SPACES.
+       77 W-ACHOUDUP-M  PIC 9(01) VALUE ZEROS.
+       77 W-NOME-ANT-F  PIC X(30) VALUE SPACES.
+       77 W-CHAVE-ANT-F PIC X(11) VALUE SPACES.
+       77 W-ACHOUDUP-F  PIC 9(01) VALUE ZEROS.
+       77 W-NOME-ANT-AL PIC X(30) VALUE SPACES.
+       77 W-CHAVE-ANT-AL PIC X(11) VALUE SPACES.
+       77 W-ACHOUDUP-AL PIC 9(01) VALUE ZEROS.
+
+       01 LINCAB1.
+           03 FILLER          PIC X(30)
+              VALUE "AMIGOS COM NOME DUPLICADO".
+       01 LINCAB2.
+           03 FILLER          PIC X(37) VALUE "NOME".
+           03 FILLER          PIC X(14) VALUE "APELIDO".
+       01 LINDET.
+           03 LD-NOME         PIC X(35).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-APELIDO      PIC X(12).
+       01 LINCAB-PAC.
+           03 FILLER          PIC X(30)
+              VALUE "PACIENTES COM NOME DUPLICADO".
+       01 LINCAB-MED.
+           03 FILLER          PIC X(30)
+              VALUE "MEDICOS COM NOME DUPLICADO".
+       01 LINCAB-FUN.
+           03 FILLER          PIC X(30)
+              VALUE "FUNCIONARIOS COM NOME DUPLICADO".
+       01 LINCAB-ALU.
+           03 FILLER          PIC X(30)
+              VALUE "ALUNOS COM NOME DUPLICADO".
+       01 LINCABN.
+           03 FILLER          PIC X(37) VALUE "NOME".
+           03 FILLER          PIC X(14) VALUE "CHAVE".
+       01 LINDETN.
+           03 LDN-NOME        PIC X(35).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LDN-CHAVE       PIC X(11).
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN OUTPUT RELDUP
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO AMIGODUP"
+               GO TO ROT-FIMS.
+           OPEN INPUT ARQAMIGO
+           IF ST-ERRO-AMG NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQAMIGO"
+               CLOSE RELDUP
+               GO TO ROT-FIMS.
+           MOVE LINCAB1 TO LINRELDUP
+           WRITE LINRELDUP
+           MOVE LINCAB2 TO LINRELDUP
+           WRITE LINRELDUP
+           MOVE LOW-VALUES TO NOME
+           START ARQAMIGO KEY IS NOT LESS THAN NOME
+           IF ST-ERRO-AMG NOT = "00"
+               GO TO REL-FIM.
+      *
+      *****************************************
+      * VARREDURA EM ORDEM ALFABETICA DE NOME *
+      *****************************************
+      *
+       REL-LER.
+                READ ARQAMIGO NEXT RECORD
+                AT END
+                    GO TO REL-FIM.
+                IF NOME = W-NOME-ANT
+                    IF W-ACHOUDUP = 0
+                       MOVE W-NOME-ANT TO LD-NOME
+                       MOVE W-APEL-ANT TO LD-APELIDO
+                       MOVE LINDET TO LINRELDUP
+                       WRITE LINRELDUP
+                       MOVE NOME    TO LD-NOME
+                       MOVE APELIDO TO LD-APELIDO
+                       MOVE LINDET TO LINRELDUP
+                       WRITE LINRELDUP
+                       MOVE 1 TO W-ACHOUDUP
+                    ELSE
+                       MOVE NOME    TO LD-NOME
+                       MOVE APELIDO TO LD-APELIDO
+                       MOVE LINDET TO LINRELDUP
+                       WRITE LINRELDUP
+                ELSE
+                    MOVE 0 TO W-ACHOUDUP.
+                MOVE NOME    TO W-NOME-ANT
+                MOVE APELIDO TO W-APEL-ANT
+                GO TO REL-LER.
+      *
+       REL-FIM.
+                CLOSE ARQAMIGO.
+      *
+      *****************************************
+      * VARREDURA EM ORDEM ALFABETICA - CADPACI *
+      *****************************************
+      *
+       REL-OP0-PAC.
+                OPEN INPUT CADPACI
+                IF ST-ERRO-PAC NOT = "00"
+                    DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI"
+                    GO TO REL-OP0-MED.
+                MOVE LINCAB-PAC TO LINRELDUP
+                WRITE LINRELDUP
+                MOVE LINCABN TO LINRELDUP
+                WRITE LINRELDUP
+                MOVE LOW-VALUES TO NOMEP
+                START CADPACI KEY IS NOT LESS THAN NOMEP
+                IF ST-ERRO-PAC NOT = "00"
+                    CLOSE CADPACI
+                    GO TO REL-OP0-MED.
+      *
+       REL-LER-PAC.
+                READ CADPACI NEXT RECORD
+                AT END
+                    GO TO REL-FIM-PAC.
+                IF NOMEP = W-NOME-ANT-P
+                    IF W-ACHOUDUP-P = 0
+                       MOVE W-NOME-ANT-P  TO LDN-NOME
+                       MOVE W-CHAVE-ANT-P TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                       MOVE NOMEP   TO LDN-NOME
+                       MOVE CPF     TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                       MOVE 1 TO W-ACHOUDUP-P
+                    ELSE
+                       MOVE NOMEP   TO LDN-NOME
+                       MOVE CPF     TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                ELSE
+                    MOVE 0 TO W-ACHOUDUP-P.
+                MOVE NOMEP TO W-NOME-ANT-P
+                MOVE CPF   TO W-CHAVE-ANT-P
+                GO TO REL-LER-PAC.
+      *
+       REL-FIM-PAC.
+                CLOSE CADPACI.
+      *
+      *****************************************
+      * VARREDURA EM ORDEM ALFABETICA - CADMED *
+      *****************************************
+      *
+       REL-OP0-MED.
+                OPEN INPUT CADMED
+                IF ST-ERRO-MED NOT = "00"
+                    DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMED"
+                    GO TO REL-OP0-FUN.
+                MOVE LINCAB-MED TO LINRELDUP
+                WRITE LINRELDUP
+                MOVE LINCABN TO LINRELDUP
+                WRITE LINRELDUP
+                MOVE LOW-VALUES TO NOMEM
+                START CADMED KEY IS NOT LESS THAN NOMEM
+                IF ST-ERRO-MED NOT = "00"
+                    CLOSE CADMED
+                    GO TO REL-OP0-FUN.
+      *
+       REL-LER-MED.
+                READ CADMED NEXT RECORD
+                AT END
+                    GO TO REL-FIM-MED.
+                IF NOMEM = W-NOME-ANT-M
+                    IF W-ACHOUDUP-M = 0
+                       MOVE W-NOME-ANT-M  TO LDN-NOME
+                       MOVE W-CHAVE-ANT-M TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                       MOVE NOMEM   TO LDN-NOME
+                       MOVE CRM     TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                       MOVE 1 TO W-ACHOUDUP-M
+                    ELSE
+                       MOVE NOMEM   TO LDN-NOME
+                       MOVE CRM     TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                ELSE
+                    MOVE 0 TO W-ACHOUDUP-M.
+                MOVE NOMEM TO W-NOME-ANT-M
+                MOVE CRM   TO W-CHAVE-ANT-M
+                GO TO REL-LER-MED.
+      *
+       REL-FIM-MED.
+                CLOSE CADMED.
+      *
+      *****************************************
+      * VARREDURA EM ORDEM ALFABETICA - CADFUN *
+      *****************************************
+      *
+       REL-OP0-FUN.
+                OPEN INPUT CADFUN
+                IF ST-ERRO-FUN NOT = "00"
+                    DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUN"
+                    GO TO REL-OP0-ALU.
+                MOVE LINCAB-FUN TO LINRELDUP
+                WRITE LINRELDUP
+                MOVE LINCABN TO LINRELDUP
+                WRITE LINRELDUP
+                MOVE LOW-VALUES TO NOME-F
+                START CADFUN KEY IS NOT LESS THAN NOME-F
+                IF ST-ERRO-FUN NOT = "00"
+                    CLOSE CADFUN
+                    GO TO REL-OP0-ALU.
+      *
+       REL-LER-FUN.
+                READ CADFUN NEXT RECORD
+                AT END
+                    GO TO REL-FIM-FUN.
+                IF NOME-F = W-NOME-ANT-F
+                    IF W-ACHOUDUP-F = 0
+                       MOVE W-NOME-ANT-F  TO LDN-NOME
+                       MOVE W-CHAVE-ANT-F TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                       MOVE NOME-F  TO LDN-NOME
+                       MOVE NUMREG  TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                       MOVE 1 TO W-ACHOUDUP-F
+                    ELSE
+                       MOVE NOME-F  TO LDN-NOME
+                       MOVE NUMREG  TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                ELSE
+                    MOVE 0 TO W-ACHOUDUP-F.
+                MOVE NOME-F TO W-NOME-ANT-F
+                MOVE NUMREG TO W-CHAVE-ANT-F
+                GO TO REL-LER-FUN.
+      *
+       REL-FIM-FUN.
+                CLOSE CADFUN.
+      *
+      ******************************************
+      * VARREDURA EM ORDEM ALFABETICA - CADALUNO *
+      ******************************************
+      *
+       REL-OP0-ALU.
+                OPEN INPUT CADALUNO
+                IF ST-ERRO-ALU NOT = "00"
+                    DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADALUNO"
+                    GO TO ROT-FIM.
+                MOVE LINCAB-ALU TO LINRELDUP
+                WRITE LINRELDUP
+                MOVE LINCABN TO LINRELDUP
+                WRITE LINRELDUP
+                MOVE LOW-VALUES TO NOME-A
+                START CADALUNO KEY IS NOT LESS THAN NOME-A
+                IF ST-ERRO-ALU NOT = "00"
+                    CLOSE CADALUNO
+                    GO TO ROT-FIM.
+      *
+       REL-LER-ALU.
+                READ CADALUNO NEXT RECORD
+                AT END
+                    GO TO REL-FIM-ALU.
+                IF NOME-A = W-NOME-ANT-AL
+                    IF W-ACHOUDUP-AL = 0
+                       MOVE W-NOME-ANT-AL  TO LDN-NOME
+                       MOVE W-CHAVE-ANT-AL TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                       MOVE NOME-A  TO LDN-NOME
+                       MOVE RA      TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                       MOVE 1 TO W-ACHOUDUP-AL
+                    ELSE
+                       MOVE NOME-A  TO LDN-NOME
+                       MOVE RA      TO LDN-CHAVE
+                       MOVE LINDETN TO LINRELDUP
+                       WRITE LINRELDUP
+                ELSE
+                    MOVE 0 TO W-ACHOUDUP-AL.
+                MOVE NOME-A TO W-NOME-ANT-AL
+                MOVE RA     TO W-CHAVE-ANT-AL
+                GO TO REL-LER-ALU.
+      *
+       REL-FIM-ALU.
+                CLOSE CADALUNO.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ST-ERRO-REL = "00"
+                   CLOSE RELDUP.
+       ROT-FIMS.
+                STOP RUN.
