@@ -26,6 +26,18 @@
                     RECORD KEY   IS CEP
                     FILE STATUS  IS ST-ERRO.
       *
+      *-----------------------------------------------------------------
+           SELECT AUDITLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-AUD.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODOPER
+                    FILE STATUS  IS ST-ERRO-OPER.
+      *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -54,6 +66,13 @@
                     05 ANO         PIC 9(04).
                 03 SEXO            PIC X(01).
                 03 OPCSEX          PIC X(01).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM.
+                    05 ACEP-COM        PIC 9(08).
+                    05 NUMERO-COM      PIC 9(04).
+                    05 COMPLEMENTO-COM PIC X(12).
+                03 TIPO-END-PRIMARIO PIC X(01).
 
        FD ARQENDER
             LABEL RECORD IS STANDARD
@@ -64,6 +83,34 @@
                 03 BAIRRO          PIC X(20).
                 03 CIDADE          PIC X(35).
                 03 UF              PIC X(02).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD AUDITLOG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "AUDITLOG.DAT".
+       01 LINAUDIT.
+                03 AU-DATA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-HORA         PIC 9(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-PROGRAMA     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERADOR     PIC X(08).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-OPERACAO     PIC X(10).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-CHAVE        PIC X(15).
+                03 FILLER          PIC X(01) VALUE SPACE.
+                03 AU-MOTIVO       PIC X(30).
+
+       FD CADOPER
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+                03 CODOPER         PIC X(08).
+                03 NOMEOPER        PIC X(30).
+                03 SENHA           PIC X(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -71,6 +118,12 @@
        77 W-CONT     PIC 9(06) VALUE ZEROS.
        77 W-OPCAO    PIC X(01) VALUE SPACES.
        77 ST-ERRO    PIC X(02) VALUE "00".
+       77 ST-ERRO-AUD PIC X(02) VALUE "00".
+       77 ST-ERRO-OPER PIC X(02) VALUE "00".
+       77 L-CODOPER  PIC X(08) VALUE SPACES.
+       77 L-SENHA    PIC X(08) VALUE SPACES.
+       77 W-OPERADOR PIC X(08) VALUE SPACES.
+       77 W-TENTLOG  PIC 9(01) VALUE ZEROS.
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
@@ -130,15 +183,39 @@
        01 TUN03 REDEFINES TABOPC.
            03 TOPC   PIC X(15) OCCURS 07 TIMES.
       *
-      *-------------------[ SECAO DE TELA ]------------------------ 
+      *-------------------[ SECAO DE TELA ]------------------------
        SCREEN SECTION.
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                         IDENTIFICACAO DO".
+           05  LINE 02  COLUMN 43
+               VALUE  "OPERADOR".
+           05  LINE 04  COLUMN 01
+               VALUE  " CODIGO OPERADOR:".
+           05  LINE 06  COLUMN 01
+               VALUE  " SENHA:".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM".
+           05  T-LCODOPER
+               LINE 04  COLUMN 19  PIC X(08)
+               USING  L-CODOPER.
+           05  T-LSENHA
+               LINE 06  COLUMN 08  PIC X(08)
+               USING  L-SENHA.
+           05  TMENSLOG
+               LINE 23  COLUMN 12  PIC X(50)
+               USING  MENS.
+      *
        01  TELAAMIGO.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01 
                VALUE  "                            CADASTRO DE".
-           05  LINE 02  COLUMN 41 
+           05  LINE 02  COLUMN 41
                VALUE  "AMIGOS".
-           05  LINE 04  COLUMN 01 
+           05  LINE 03  COLUMN 01
+               VALUE  " F4=BUSCAR POR NOME".
+           05  LINE 04  COLUMN 01
                VALUE  " APELIDO:                  NOME:".
            05  LINE 06  COLUMN 01 
                VALUE  " ENDERECO=> CEP:          LOGRADOURO:".
@@ -239,6 +316,33 @@
                LINE 23  COLUMN 12  PIC X(50)
                USING  MENS.
 
+      *
+       01  TELAENDCOM.
+           05  FOREGROUND-COLOR  1  BACKGROUND-COLOR 0.
+           05  LINE 18  COLUMN 01
+               VALUE  " ENDERECO COMERCIAL (OPCIONAL)".
+           05  LINE 19  COLUMN 01
+               VALUE  " CEP COM.:          LOGRADOURO COM.:".
+           05  LINE 20  COLUMN 01
+               VALUE  " NUM.:      COMPLEMENTO:".
+           05  LINE 21  COLUMN 01
+               VALUE  " END.PRIMARIO (R=RESIDENCIAL C=COMERCIAL):".
+           05  T-CEPCOM
+               LINE 19  COLUMN 20  PIC 9(08)
+               USING  ACEP-COM.
+           05  T-ENDERCOM
+               LINE 19  COLUMN 48  PIC X(20)
+               USING  ENDERECO.
+           05  T-NUMCOM
+               LINE 20  COLUMN 07  PIC 9(04)
+               USING  NUMERO-COM.
+           05  T-COMPLCOM
+               LINE 20  COLUMN 26  PIC X(12)
+               USING  COMPLEMENTO-COM.
+           05  T-TIPOEND
+               LINE 21  COLUMN 45  PIC X(01)
+               USING  TIPO-END-PRIMARIO.
+
       *
        01  TELATIPO.
            05  FOREGROUND-COLOR  1  BACKGROUND-COLOR 0.
@@ -289,6 +393,46 @@
       *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
        PROCEDURE DIVISION.
        INICIO.
+      *
+      **************************************
+      * IDENTIFICACAO DO OPERADOR          *
+      **************************************
+      *
+       LOGIN-OP0.
+           OPEN INPUT CADOPER
+           IF ST-ERRO-OPER NOT = "00"
+               MOVE "ARQUIVO DE OPERADORES NAO ENCONTRADO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+           MOVE ZEROS TO W-TENTLOG.
+       LOGIN-001.
+                MOVE SPACES TO L-CODOPER L-SENHA.
+                DISPLAY TELALOGIN.
+       LOGIN-002.
+                ACCEPT T-LCODOPER
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADOPER
+                   GO TO ROT-FIM.
+                ACCEPT T-LSENHA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO LOGIN-002.
+       LOGIN-003.
+                MOVE L-CODOPER TO CODOPER
+                READ CADOPER
+                IF ST-ERRO-OPER = "00" AND SENHA = L-SENHA
+                   MOVE CODOPER TO W-OPERADOR
+                   CLOSE CADOPER
+                   GO TO INC-OP0.
+                ADD 1 TO W-TENTLOG
+                MOVE "*** OPERADOR OU SENHA INVALIDOS ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                IF W-TENTLOG > 2
+                   MOVE "*** ACESSO NEGADO - ENCERRANDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADOPER
+                   GO TO ROT-FIM.
+                GO TO LOGIN-001.
       *
        INC-OP0.
            OPEN I-O ARQAMIGO
@@ -308,16 +452,21 @@
                 ELSE
                     NEXT SENTENCE.
 
+       AUD-OP0.
+           OPEN EXTEND AUDITLOG
+           IF ST-ERRO-AUD NOT = "00"
+               OPEN OUTPUT AUDITLOG.
+
        INC-OP1.
            OPEN INPUT ARQENDER
            IF ST-ERRO NOT = "00"
                IF ST-ERRO = "30"
-                      MOVE "* ARQUIVO ARQENDER NAO EXISTE *" 
+                      MOVE "* ARQUIVO ARQENDER NAO EXISTE *"
                       TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001
                    ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO ARQENDER" 
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO ARQENDER"
                       TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
@@ -327,10 +476,15 @@
        INC-001.
                 MOVE ZEROS  TO ACEP CEP NUMERO
                                TELEFONES TIPOAMIGO
-                               DATANASC IND1 IND2 IND3.
+                               DATANASC IND1 IND2 IND3
+                               ACEP-COM NUMERO-COM.
                 MOVE SPACES TO APELIDO NOME COMPLEMENTO OPC
                                EMAIL SEXO OPCSEX TPAMIG SEX
-                               ENDERECO BAIRRO CIDADE UF.
+                               ENDERECO BAIRRO CIDADE UF
+                               COMPLEMENTO-COM.
+                MOVE SPACES TO MOTIVO-EXCLUSAO OF REGAMIGO.
+                MOVE "A" TO STATUS-REG OF REGAMIGO.
+                MOVE "R" TO TIPO-END-PRIMARIO.
                 DISPLAY TELAAMIGO.
        INC-002.
                 ACCEPT  T-APELIDO
@@ -338,6 +492,8 @@
                  IF W-ACT = 02
                    CLOSE ARQAMIGO
                    GO TO ROT-FIM.
+                IF W-ACT = 04
+                   GO TO INC-002-BUSCA.
                 IF APELIDO  = SPACES
                    MOVE "*** APELIDO NAO PODE SER VAZIO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -352,6 +508,34 @@
                 MOVE T3(IND3) TO OPCSEX.
                 MOVE TOPC(IND3) TO OPC.
                 DISPLAY T-TIPAMG T-TPAMIG T-SEXO T-SEX T-OPCSEX T-OPC.
+      *
+      *****************************************
+      * BUSCA POR NOME (CHAVE ALTERNATIVA)    *
+      *****************************************
+      *
+       INC-002-BUSCA.
+                MOVE SPACES TO NOME
+                DISPLAY (23, 01) "NOME PARA BUSCA : "
+                ACCEPT  (23, 20) NOME
+                ACCEPT W-ACT FROM ESCAPE KEY
+                DISPLAY (23, 01) LIMPA
+                IF W-ACT = 02
+                   GO TO INC-002.
+                IF NOME = SPACES
+                   MOVE "NOME NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002-BUSCA.
+                START ARQAMIGO KEY IS = NOME
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                READ ARQAMIGO NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                GO TO LER-ARQAMIGO01.
        LER-ARQAMIGO01.
                 MOVE 0 TO W-SEL
                 READ ARQAMIGO
@@ -362,6 +546,7 @@
                       PERFORM INC-013A THRU INC-013B
                       PERFORM INC-014A THRU INC-014B
                       PERFORM INC-015A THRU INC-015B
+                      PERFORM INC-017A THRU INC-017-FIM
                       DISPLAY TELAAMIGO
                       MOVE "*** AMIGO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -658,10 +843,57 @@
 
        INC-016.
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 
+                IF W-ACT = 02
                     DISPLAY TELASEXO
                     GO TO INC-015.
-
+      *
+       INC-017.
+                DISPLAY TELAENDCOM
+                ACCEPT T-CEPCOM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-015.
+       INC-017A.
+                IF ACEP-COM = ZEROS
+                    MOVE SPACES TO ENDERECO BAIRRO CIDADE UF
+                    DISPLAY T-ENDERCOM
+                    GO TO INC-017-FIM.
+                MOVE ACEP-COM TO CEP.
+                READ ARQENDER
+                IF ST-ERRO NOT = "00"
+                    MOVE "CEP NAO CADASTRADO" TO ENDERECO BAIRRO
+                    MOVE "CEP NAO CADASTRADO" TO CIDADE
+                    IF W-SEL NOT = 1
+                       MOVE "*** CEP COMERCIAL NAO CADASTRADO ***"
+                                                             TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                    DISPLAY T-ENDERCOM
+                    GO TO INC-017-FIM.
+                DISPLAY T-ENDERCOM.
+       INC-017-FIM.
+      *
+       INC-018.
+                ACCEPT T-NUMCOM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-017.
+       INC-018A.
+                ACCEPT T-COMPLCOM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-018.
+       INC-019.
+                ACCEPT T-TIPOEND
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-018A.
+                IF TIPO-END-PRIMARIO NOT = "R" AND
+                   TIPO-END-PRIMARIO NOT = "C"
+                    MOVE "* DIGITE APENAS R=RESID OU C=COMERC *"
+                                                             TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-019.
+                IF TIPO-END-PRIMARIO = "C" AND ACEP-COM = ZEROS
+                    MOVE "*** INFORME O CEP COMERCIAL PRIMEIRO ***"
+                                                             TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-017.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -671,7 +903,7 @@
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-015.
+                IF W-ACT = 02 GO TO INC-019.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -683,6 +915,10 @@
        INC-WR1.
                 WRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "INCLUSAO"  TO AU-OPERACAO
+                      MOVE APELIDO     TO AU-CHAVE
+                      MOVE SPACES      TO AU-MOTIVO
+                      PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -726,9 +962,23 @@
                    MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
+       EXC-MOTIVO.
+                MOVE SPACES TO MOTIVO-EXCLUSAO OF REGAMIGO
+                DISPLAY (24, 01) "MOTIVO DA EXCLUSAO: "
+                ACCEPT  (24, 21) MOTIVO-EXCLUSAO OF REGAMIGO
+                IF MOTIVO-EXCLUSAO OF REGAMIGO = SPACES
+                   MOVE "MOTIVO NAO PODE SER BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-MOTIVO.
        EXC-DL1.
-                DELETE ARQAMIGO RECORD
+                MOVE "I" TO STATUS-REG OF REGAMIGO
+                REWRITE REGAMIGO
+                DISPLAY (24, 01) LIMPA
                 IF ST-ERRO = "00"
+                   MOVE "EXCLUSAO"      TO AU-OPERACAO
+                   MOVE APELIDO         TO AU-CHAVE
+                   MOVE MOTIVO-EXCLUSAO OF REGAMIGO TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -752,6 +1002,10 @@
        ALT-RW1.
                 REWRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "ALTERACAO"  TO AU-OPERACAO
+                   MOVE APELIDO      TO AU-CHAVE
+                   MOVE SPACES       TO AU-MOTIVO
+                   PERFORM AUD-GRAVA THRU AUD-GRAVA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -764,7 +1018,7 @@
       **********************
       *
        ROT-FIM.
-                CLOSE ARQAMIGO ARQENDER
+                CLOSE ARQAMIGO ARQENDER AUDITLOG
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -790,6 +1044,19 @@
                      DISPLAY TMENS.
        ROT-MENS-FIM.
                 EXIT.
+      *
+      **************************
+      * ROTINA DE AUDITORIA    *
+      **************************
+      *
+       AUD-GRAVA.
+                ACCEPT AU-DATA FROM DATE YYYYMMDD
+                ACCEPT AU-HORA FROM TIME
+                MOVE "PCADAMIG" TO AU-PROGRAMA
+                MOVE W-OPERADOR TO AU-OPERADOR
+                WRITE LINAUDIT.
+       AUD-GRAVA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
        
       *****************************
