@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR06T.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * RELATORIO DE PROVISAO DE FGTS E 13O *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS NUMREG
+                    FILE STATUS  IS ST-ERRO-FUN
+                    ALTERNATE RECORD KEY IS NOME  WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELPROV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUN
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADFUN.DAT".
+       01 REGFUN.
+                03 NUMREG          PIC 9(06).
+                03 NOME            PIC X(30).
+                03 DEPARTAMENTO    PIC 9(01).
+                03 CARGO           PIC 9(01).
+                03 SALARIO         PIC 9(06)V99.
+                03 NUMFILHOS       PIC 9(01).
+                03 DIAADM          PIC 9(02).
+                03 MESADM          PIC 9(02).
+                03 ANOADM          PIC 9(04).
+                03 DIADEM          PIC 9(02).
+                03 MESDEM          PIC 9(02).
+                03 ANODEM          PIC 9(04).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 MOTIVO-DEMISSAO PIC 9(01).
+
+       FD RELPROV
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "PROVISAO.DAT".
+       01 LINRELPROV          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-FUN   PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       01 W-DATASYS     PIC 9(08) VALUE ZEROS.
+       01 W-DATASYS-R REDEFINES W-DATASYS.
+           03 W-ANOATUAL  PIC 9(04).
+           03 W-MESATUAL  PIC 9(02).
+           03 W-DIAATUAL  PIC 9(02).
+       77 W-MESESTRAB   PIC 9(02) VALUE ZEROS.
+       77 W-FGTS        PIC 9(06)V99 VALUE ZEROS.
+       77 W-PROV13      PIC 9(06)V99 VALUE ZEROS.
+       77 W-SOMA-FGTS   PIC 9(09)V99 VALUE ZEROS.
+       77 W-SOMA-13     PIC 9(09)V99 VALUE ZEROS.
+
+       01 LINCAB1.
+           03 FILLER          PIC X(07) VALUE "NUMREG ".
+           03 FILLER          PIC X(25) VALUE "NOME".
+           03 FILLER          PIC X(40)
+              VALUE "SALARIO       FGTS MENSAL   PROVISAO 13O".
+       01 LINDET.
+           03 LD-NUMREG       PIC 9(06).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-NOME         PIC X(30).
+           03 LD-SALARIO      PIC ZZZ.ZZ9,99.
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-FGTS         PIC ZZZ.ZZ9,99.
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-PROV13       PIC ZZZ.ZZ9,99.
+       01 LINTOTGER.
+           03 FILLER          PIC X(29) VALUE "TOTAL FGTS DO MES:".
+           03 LT-TOTFGTS      PIC ZZZ.ZZZ.ZZ9,99.
+       01 LINTOTGER2.
+           03 FILLER          PIC X(29) VALUE "TOTAL PROVISAO 13O:".
+           03 LT-TOT13        PIC ZZZ.ZZZ.ZZ9,99.
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           ACCEPT W-DATASYS FROM DATE YYYYMMDD
+           OPEN INPUT CADFUN
+           IF ST-ERRO-FUN NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUN"
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELPROV
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO PROVISAO"
+               CLOSE CADFUN
+               GO TO ROT-FIM.
+           MOVE LINCAB1 TO LINRELPROV
+           WRITE LINRELPROV.
+      *
+       REL-LER.
+                READ CADFUN NEXT RECORD
+                AT END
+                    GO TO REL-FIM.
+                IF ANODEM NOT = ZEROS
+                    GO TO REL-LER.
+                PERFORM REL-CALC THRU REL-CALC-FIM
+                PERFORM REL-IMP THRU REL-IMP-FIM
+                GO TO REL-LER.
+      *
+      *****************************************
+      * CALCULO DE FGTS E PROVISAO DE 13O      *
+      *****************************************
+      *
+       REL-CALC.
+                COMPUTE W-FGTS ROUNDED = SALARIO * 0,08
+                IF ANOADM < W-ANOATUAL
+                    MOVE W-MESATUAL TO W-MESESTRAB
+                ELSE
+                IF ANOADM = W-ANOATUAL
+                    COMPUTE W-MESESTRAB = W-MESATUAL - MESADM + 1
+                ELSE
+                    MOVE ZEROS TO W-MESESTRAB.
+                IF W-MESESTRAB > 12
+                    MOVE 12 TO W-MESESTRAB.
+                IF W-MESESTRAB < ZEROS
+                    MOVE ZEROS TO W-MESESTRAB.
+                COMPUTE W-PROV13 ROUNDED = SALARIO * W-MESESTRAB / 12.
+       REL-CALC-FIM.
+                EXIT.
+      *
+      *****************************************
+      * IMPRESSAO DA LINHA DE PROVISAO         *
+      *****************************************
+      *
+       REL-IMP.
+                MOVE NUMREG     TO LD-NUMREG
+                MOVE NOME       TO LD-NOME
+                MOVE SALARIO    TO LD-SALARIO
+                MOVE W-FGTS     TO LD-FGTS
+                MOVE W-PROV13   TO LD-PROV13
+                MOVE LINDET TO LINRELPROV
+                WRITE LINRELPROV
+                ADD W-FGTS   TO W-SOMA-FGTS
+                ADD W-PROV13 TO W-SOMA-13.
+       REL-IMP-FIM.
+                EXIT.
+      *
+       REL-FIM.
+                MOVE SPACES TO LINRELPROV
+                WRITE LINRELPROV
+                MOVE W-SOMA-FGTS TO LT-TOTFGTS
+                MOVE LINTOTGER TO LINRELPROV
+                WRITE LINRELPROV
+                MOVE W-SOMA-13 TO LT-TOT13
+                MOVE LINTOTGER2 TO LINRELPROV
+                WRITE LINRELPROV.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ST-ERRO-FUN = "00"
+                   CLOSE CADFUN.
+                IF ST-ERRO-REL = "00"
+                   CLOSE RELPROV.
+                STOP RUN.
