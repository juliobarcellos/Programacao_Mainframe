@@ -0,0 +1,739 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR10T.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * DESCARGA NOTURNA DOS ARQUIVOS INDEXADOS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADNOTA1 ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS MATRICULA
+                    FILE STATUS  IS ST-ERRO-NOTA.
+      *
+      *-----------------------------------------------------------------
+           SELECT BKPNOTA1 ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-BKP.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO-CONV.
+      *
+      *-----------------------------------------------------------------
+           SELECT BKPCONV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-BKP.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO-PACI.
+      *
+      *-----------------------------------------------------------------
+           SELECT BKPPACI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-BKP.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO-MED.
+      *
+      *-----------------------------------------------------------------
+           SELECT BKPMED ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-BKP.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADCONSU ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CPFDATA
+                    FILE STATUS  IS ST-ERRO-CONSU.
+      *
+      *-----------------------------------------------------------------
+           SELECT BKPCONSU ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-BKP.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO-CID.
+      *
+      *-----------------------------------------------------------------
+           SELECT BKPCID ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-BKP.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADFUN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS NUMREG
+                    FILE STATUS  IS ST-ERRO-FUN.
+      *
+      *-----------------------------------------------------------------
+           SELECT BKPFUN ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-BKP.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADALUNO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS RA
+                    FILE STATUS  IS ST-ERRO-ALU.
+      *
+      *-----------------------------------------------------------------
+           SELECT BKPALU ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-BKP.
+      *
+      *-----------------------------------------------------------------
+           SELECT ARQAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO-AMG.
+      *
+      *-----------------------------------------------------------------
+           SELECT BKPAMG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-BKP.
+      *
+      *-----------------------------------------------------------------
+           SELECT ARQENDER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO-END.
+      *
+      *-----------------------------------------------------------------
+           SELECT BKPEND ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-BKP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA1
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADNOTA1.DAT".
+       01 REGNOTA.
+                03 MATRICULA       PIC 9(06).
+                03 NOME            PIC X(30).
+                03 QTD-DISC        PIC 9(02).
+                03 DISC-TAB OCCURS 08 TIMES.
+                   05 DISCIPLINA   PIC X(10).
+                   05 NOTA1        PIC 9(02)V9.
+                   05 NOTA2        PIC 9(02)V9.
+                   05 NOTA3        PIC 9(02)V9.
+                   05 FALTA1       PIC 9(02).
+                   05 FALTA2       PIC 9(02).
+                   05 SITUACAO     PIC X(20).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD BKPNOTA1
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS W-BKPNOME.
+       01 LINBKPNOTA1      PIC X(413).
+
+       FD CADCONV
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+                03 CODIGO          PIC 9(04).
+                03 NOMEC           PIC X(30).
+                03 PLANO           PIC 9(02).
+                03 VALOR-MENSALIDADE PIC 9(06)V99.
+                03 TIPO-CONV       PIC X(01).
+                03 CODIGO-TITULAR  PIC 9(04).
+                03 VIGENCIA-INICIO.
+                    05 DIA-VIGINI  PIC 9(02).
+                    05 MES-VIGINI PIC 9(02).
+                    05 ANO-VIGINI PIC 9(04).
+                03 VIGENCIA-FIM.
+                    05 DIA-VIGFIM  PIC 9(02).
+                    05 MES-VIGFIM PIC 9(02).
+                    05 ANO-VIGFIM PIC 9(04).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD BKPCONV
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS W-BKPNOME.
+       01 LINBKPCONV       PIC X(96).
+
+       FD CADPACI
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+                03 CPF             PIC 9(11).
+                03 NOMEP           PIC X(30).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+                03 GENERO          PIC X(01).
+                03 CONVENIO        PIC 9(04).
+                03 NUMCARTEIRINHA  PIC X(15).
+                03 VALIDADE-CONVENIO.
+                    05 DIA-VAL     PIC 9(02).
+                    05 MES-VAL     PIC 9(02).
+                    05 ANO-VAL     PIC 9(04).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMCASA     PIC 9(04).
+                    05 COMPLEMENTO PIC X(10).
+                03 TELEFONE.
+                        07 DDD     PIC 9(02).
+                        07 NUMTEL  PIC 9(09).
+                03 EMAIL           PIC X(30).
+                03 CONTATO-EMERGENCIA.
+                    05 NOME-EMERG  PIC X(25).
+                    05 PARENTESCO  PIC X(12).
+                    05 DDD-EMERG   PIC 9(02).
+                    05 TEL-EMERG   PIC 9(09).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD BKPPACI
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS W-BKPNOME.
+       01 LINBKPPACI       PIC X(220).
+
+       FD CADMED
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADMED.DAT".
+       01 REGMED.
+                03 CRM             PIC 9(06).
+                03 CRM-UF          PIC X(02).
+                03 NOME-M          PIC X(30).
+                03 LOGRADOURO.
+                    05 ACEP        PIC 9(08).
+                    05 NUMERO      PIC 9(04).
+                    05 COMPLEMENTO PIC X(12).
+                03 TELEFONES.
+                    05 CELULAR.
+                        07 DDDCEL  PIC 9(03).
+                        07 NUMCEL  PIC 9(09).
+                    05 RESIDENCIAL.
+                        07 DDDRES  PIC 9(03).
+                        07 NUMRES  PIC 9(08).
+                03 EMAIL           PIC X(35).
+                03 ESPECIALIDADE   PIC 9(02).
+                03 DATANASC.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 SEXO            PIC X(01).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD BKPMED
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS W-BKPNOME.
+       01 LINBKPMED        PIC X(165).
+
+       FD CADCONSU
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCONSU.DAT".
+       01 REGCONSU.
+                03 CPFDATA.
+                    05 CPF-P       PIC 9(11).
+                    05 DATACONSULTA.
+                        07 DIA-C   PIC 9(02).
+                        07 MES-C   PIC 9(02).
+                        07 ANO-C   PIC 9(04).
+                    05 HORACONSULTA.
+                        07 HORA-C  PIC 9(02).
+                        07 MIN-C   PIC 9(02).
+                03 CRM-MED         PIC 9(06).
+                03 QTD-CID         PIC 9(02).
+                03 CID             PIC 9(04) OCCURS 05 TIMES.
+                03 DESCRCON1       PIC X(60).
+                03 DESCRCON2       PIC X(60).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD BKPCONSU
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS W-BKPNOME.
+       01 LINBKPCONSU      PIC X(202).
+
+       FD CADCID
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+                03 CODCID          PIC 9(04).
+                03 DENOMINACAO     PIC X(30).
+
+       FD BKPCID
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS W-BKPNOME.
+       01 LINBKPCID        PIC X(34).
+
+       FD CADFUN
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADFUN.DAT".
+       01 REGFUN.
+                03 NUMREG          PIC 9(06).
+                03 NOME-F          PIC X(30).
+                03 DEPARTAMENTO    PIC 9(01).
+                03 CARGO           PIC 9(01).
+                03 SALARIO         PIC 9(06)V99.
+                03 NUMFILHOS       PIC 9(01).
+                03 DIAADM          PIC 9(02).
+                03 MESADM          PIC 9(02).
+                03 ANOADM          PIC 9(04).
+                03 DIADEM          PIC 9(02).
+                03 MESDEM          PIC 9(02).
+                03 ANODEM          PIC 9(04).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 MOTIVO-DEMISSAO PIC 9(01).
+
+       FD BKPFUN
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS W-BKPNOME.
+       01 LINBKPFUN        PIC X(95).
+
+       FD CADALUNO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADALUNO.DAT".
+       01 REGALUNO.
+                03 RA              PIC 9(06).
+                03 NOME-A          PIC X(30).
+                03 CPF-A           PIC 9(11).
+                03 RG              PIC X(12).
+                03 DATANASCIMENTO.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 NATURAL         PIC X(20).
+                03 NACIONALIDADE   PIC X(20).
+                03 ENDERECO-A.
+                    05 LOGRADOURO-A PIC X(30).
+                    05 NUMERO-A    PIC 9(05).
+                    05 COMPLEMENTO-A PIC X(20).
+                    05 BAIRRO-A    PIC X(20).
+                    05 CIDADE-A    PIC X(25).
+                    05 ESTADO-A    PIC X(02).
+                    05 CEP-A       PIC 9(08).
+                03 EMAIL-A         PIC X(30).
+                03 TELEFONE-A.
+                    05 DDD-A       PIC 9(02).
+                    05 NUMEROT-A   PIC 9(09).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 RESPONSAVEL.
+                    05 NOME-RESP     PIC X(30).
+                    05 CPF-RESP      PIC 9(11).
+                    05 TELEFONE-RESP.
+                       07 DDD-RESP     PIC 9(02).
+                       07 NUMEROT-RESP PIC 9(09).
+
+       FD BKPALU
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS W-BKPNOME.
+       01 LINBKPALU        PIC X(341).
+
+       FD ARQAMIGO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ARQAMIGO.DAT".
+       01 REGAMIGO.
+                03 APELIDO         PIC X(12).
+                03 NOME-G          PIC X(35).
+                03 LOGRADOURO-G.
+                    05 ACEP        PIC 9(08).
+                    05 NUMERO-G    PIC 9(04).
+                    05 COMPLEMENTO-G PIC X(12).
+                03 TELEFONES-G.
+                    05 CELULAR-G.
+                        07 DDDCEL-G  PIC 9(03).
+                        07 NUMCEL-G  PIC 9(09).
+                    05 RESIDENCIAL-G.
+                        07 DDDRES-G  PIC 9(03).
+                        07 NUMRES-G  PIC 9(08).
+                03 EMAIL-G         PIC X(35).
+                03 TIPOAMIGO       PIC 9(01).
+                03 DATANASC-G.
+                    05 DIA-G       PIC 9(02).
+                    05 MES-G       PIC 9(02).
+                    05 ANO-G       PIC 9(04).
+                03 SEXO-G          PIC X(01).
+                03 OPCSEX          PIC X(01).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 LOGRADOURO-COM-G.
+                    05 ACEP-COM-G        PIC 9(08).
+                    05 NUMERO-COM-G      PIC 9(04).
+                    05 COMPLEMENTO-COM-G PIC X(12).
+                03 TIPO-END-PRIMARIO-G PIC X(01).
+
+       FD BKPAMG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS W-BKPNOME.
+       01 LINBKPAMG        PIC X(196).
+
+       FD ARQENDER
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ARQENDER.DAT".
+       01 REGENDER.
+                03 CEP             PIC 9(08).
+                03 ENDERECO        PIC X(35).
+                03 BAIRRO          PIC X(20).
+                03 CIDADE          PIC X(35).
+                03 UF              PIC X(02).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+
+       FD BKPEND
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS W-BKPNOME.
+       01 LINBKPEND        PIC X(100).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-NOTA  PIC X(02) VALUE "00".
+       77 ST-ERRO-CONV  PIC X(02) VALUE "00".
+       77 ST-ERRO-PACI  PIC X(02) VALUE "00".
+       77 ST-ERRO-MED   PIC X(02) VALUE "00".
+       77 ST-ERRO-CONSU PIC X(02) VALUE "00".
+       77 ST-ERRO-CID   PIC X(02) VALUE "00".
+       77 ST-ERRO-FUN   PIC X(02) VALUE "00".
+       77 ST-ERRO-ALU   PIC X(02) VALUE "00".
+       77 ST-ERRO-AMG   PIC X(02) VALUE "00".
+       77 ST-ERRO-END   PIC X(02) VALUE "00".
+       77 ST-ERRO-BKP   PIC X(02) VALUE "00".
+       77 W-BKPNOME     PIC X(20) VALUE SPACES.
+       77 W-TOTREG      PIC 9(06) VALUE ZEROS.
+
+       01 W-DATASYS.
+           03 W-ANO-SYS     PIC 9(04).
+           03 W-MES-SYS     PIC 9(02).
+           03 W-DIA-SYS     PIC 9(02).
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       DSC-OP0.
+           ACCEPT W-DATASYS FROM DATE YYYYMMDD.
+      *
+      **********************************************
+      * DESCARGA DO ARQUIVO CADNOTA1                *
+      **********************************************
+      *
+       DSC-CADNOTA1.
+                OPEN INPUT CADNOTA1
+                IF ST-ERRO-NOTA NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA1"
+                   GO TO DSC-CADCONV.
+                STRING "CADNOTA1.D" W-DATASYS ".BKP"
+                   DELIMITED BY SIZE INTO W-BKPNOME
+                OPEN OUTPUT BKPNOTA1
+                IF ST-ERRO-BKP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE CADNOTA1"
+                   CLOSE CADNOTA1
+                   GO TO DSC-CADCONV.
+                MOVE ZEROS TO W-TOTREG.
+       DSC-CADNOTA1-LER.
+                READ CADNOTA1 NEXT RECORD
+                AT END
+                   GO TO DSC-CADNOTA1-FIM.
+                MOVE REGNOTA TO LINBKPNOTA1
+                WRITE LINBKPNOTA1
+                ADD 1 TO W-TOTREG
+                GO TO DSC-CADNOTA1-LER.
+       DSC-CADNOTA1-FIM.
+                CLOSE CADNOTA1 BKPNOTA1
+                DISPLAY "CADNOTA1  : " W-TOTREG " REGISTROS COPIADOS".
+      *
+      **********************************************
+      * DESCARGA DO ARQUIVO CADCONV                 *
+      **********************************************
+      *
+       DSC-CADCONV.
+                OPEN INPUT CADCONV
+                IF ST-ERRO-CONV NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONV"
+                   GO TO DSC-CADPACI.
+                STRING "CADCONV.D" W-DATASYS ".BKP"
+                   DELIMITED BY SIZE INTO W-BKPNOME
+                OPEN OUTPUT BKPCONV
+                IF ST-ERRO-BKP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE CADCONV"
+                   CLOSE CADCONV
+                   GO TO DSC-CADPACI.
+                MOVE ZEROS TO W-TOTREG.
+       DSC-CADCONV-LER.
+                READ CADCONV NEXT RECORD
+                AT END
+                   GO TO DSC-CADCONV-FIM.
+                MOVE REGCONV TO LINBKPCONV
+                WRITE LINBKPCONV
+                ADD 1 TO W-TOTREG
+                GO TO DSC-CADCONV-LER.
+       DSC-CADCONV-FIM.
+                CLOSE CADCONV BKPCONV
+                DISPLAY "CADCONV   : " W-TOTREG " REGISTROS COPIADOS".
+      *
+      **********************************************
+      * DESCARGA DO ARQUIVO CADPACI                 *
+      **********************************************
+      *
+       DSC-CADPACI.
+                OPEN INPUT CADPACI
+                IF ST-ERRO-PACI NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPACI"
+                   GO TO DSC-CADMED.
+                STRING "CADPACI.D" W-DATASYS ".BKP"
+                   DELIMITED BY SIZE INTO W-BKPNOME
+                OPEN OUTPUT BKPPACI
+                IF ST-ERRO-BKP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE CADPACI"
+                   CLOSE CADPACI
+                   GO TO DSC-CADMED.
+                MOVE ZEROS TO W-TOTREG.
+       DSC-CADPACI-LER.
+                READ CADPACI NEXT RECORD
+                AT END
+                   GO TO DSC-CADPACI-FIM.
+                MOVE REGPACI TO LINBKPPACI
+                WRITE LINBKPPACI
+                ADD 1 TO W-TOTREG
+                GO TO DSC-CADPACI-LER.
+       DSC-CADPACI-FIM.
+                CLOSE CADPACI BKPPACI
+                DISPLAY "CADPACI   : " W-TOTREG " REGISTROS COPIADOS".
+      *
+      **********************************************
+      * DESCARGA DO ARQUIVO CADMED                  *
+      **********************************************
+      *
+       DSC-CADMED.
+                OPEN INPUT CADMED
+                IF ST-ERRO-MED NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADMED"
+                   GO TO DSC-CADCONSU.
+                STRING "CADMED.D" W-DATASYS ".BKP"
+                   DELIMITED BY SIZE INTO W-BKPNOME
+                OPEN OUTPUT BKPMED
+                IF ST-ERRO-BKP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE CADMED"
+                   CLOSE CADMED
+                   GO TO DSC-CADCONSU.
+                MOVE ZEROS TO W-TOTREG.
+       DSC-CADMED-LER.
+                READ CADMED NEXT RECORD
+                AT END
+                   GO TO DSC-CADMED-FIM.
+                MOVE REGMED TO LINBKPMED
+                WRITE LINBKPMED
+                ADD 1 TO W-TOTREG
+                GO TO DSC-CADMED-LER.
+       DSC-CADMED-FIM.
+                CLOSE CADMED BKPMED
+                DISPLAY "CADMED    : " W-TOTREG " REGISTROS COPIADOS".
+      *
+      **********************************************
+      * DESCARGA DO ARQUIVO CADCONSU                *
+      **********************************************
+      *
+       DSC-CADCONSU.
+                OPEN INPUT CADCONSU
+                IF ST-ERRO-CONSU NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONSU"
+                   GO TO DSC-CADCID.
+                STRING "CADCONSU.D" W-DATASYS ".BKP"
+                   DELIMITED BY SIZE INTO W-BKPNOME
+                OPEN OUTPUT BKPCONSU
+                IF ST-ERRO-BKP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE CADCONSU"
+                   CLOSE CADCONSU
+                   GO TO DSC-CADCID.
+                MOVE ZEROS TO W-TOTREG.
+       DSC-CADCONSU-LER.
+                READ CADCONSU NEXT RECORD
+                AT END
+                   GO TO DSC-CADCONSU-FIM.
+                MOVE REGCONSU TO LINBKPCONSU
+                WRITE LINBKPCONSU
+                ADD 1 TO W-TOTREG
+                GO TO DSC-CADCONSU-LER.
+       DSC-CADCONSU-FIM.
+                CLOSE CADCONSU BKPCONSU
+                DISPLAY "CADCONSU  : " W-TOTREG " REGISTROS COPIADOS".
+      *
+      **********************************************
+      * DESCARGA DO ARQUIVO CADCID                  *
+      **********************************************
+      *
+       DSC-CADCID.
+                OPEN INPUT CADCID
+                IF ST-ERRO-CID NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCID"
+                   GO TO DSC-CADFUN.
+                STRING "CADCID.D" W-DATASYS ".BKP"
+                   DELIMITED BY SIZE INTO W-BKPNOME
+                OPEN OUTPUT BKPCID
+                IF ST-ERRO-BKP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE CADCID"
+                   CLOSE CADCID
+                   GO TO DSC-CADFUN.
+                MOVE ZEROS TO W-TOTREG.
+       DSC-CADCID-LER.
+                READ CADCID NEXT RECORD
+                AT END
+                   GO TO DSC-CADCID-FIM.
+                MOVE REGCID TO LINBKPCID
+                WRITE LINBKPCID
+                ADD 1 TO W-TOTREG
+                GO TO DSC-CADCID-LER.
+       DSC-CADCID-FIM.
+                CLOSE CADCID BKPCID
+                DISPLAY "CADCID    : " W-TOTREG " REGISTROS COPIADOS".
+      *
+      **********************************************
+      * DESCARGA DO ARQUIVO CADFUN                  *
+      **********************************************
+      *
+       DSC-CADFUN.
+                OPEN INPUT CADFUN
+                IF ST-ERRO-FUN NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUN"
+                   GO TO DSC-CADALUNO.
+                STRING "CADFUN.D" W-DATASYS ".BKP"
+                   DELIMITED BY SIZE INTO W-BKPNOME
+                OPEN OUTPUT BKPFUN
+                IF ST-ERRO-BKP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE CADFUN"
+                   CLOSE CADFUN
+                   GO TO DSC-CADALUNO.
+                MOVE ZEROS TO W-TOTREG.
+       DSC-CADFUN-LER.
+                READ CADFUN NEXT RECORD
+                AT END
+                   GO TO DSC-CADFUN-FIM.
+                MOVE REGFUN TO LINBKPFUN
+                WRITE LINBKPFUN
+                ADD 1 TO W-TOTREG
+                GO TO DSC-CADFUN-LER.
+       DSC-CADFUN-FIM.
+                CLOSE CADFUN BKPFUN
+                DISPLAY "CADFUN    : " W-TOTREG " REGISTROS COPIADOS".
+      *
+      **********************************************
+      * DESCARGA DO ARQUIVO CADALUNO                *
+      **********************************************
+      *
+       DSC-CADALUNO.
+                OPEN INPUT CADALUNO
+                IF ST-ERRO-ALU NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADALUNO"
+                   GO TO DSC-ARQAMIGO.
+                STRING "CADALUNO.D" W-DATASYS ".BKP"
+                   DELIMITED BY SIZE INTO W-BKPNOME
+                OPEN OUTPUT BKPALU
+                IF ST-ERRO-BKP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE CADALUNO"
+                   CLOSE CADALUNO
+                   GO TO DSC-ARQAMIGO.
+                MOVE ZEROS TO W-TOTREG.
+       DSC-CADALUNO-LER.
+                READ CADALUNO NEXT RECORD
+                AT END
+                   GO TO DSC-CADALUNO-FIM.
+                MOVE REGALUNO TO LINBKPALU
+                WRITE LINBKPALU
+                ADD 1 TO W-TOTREG
+                GO TO DSC-CADALUNO-LER.
+       DSC-CADALUNO-FIM.
+                CLOSE CADALUNO BKPALU
+                DISPLAY "CADALUNO  : " W-TOTREG " REGISTROS COPIADOS".
+      *
+      **********************************************
+      * DESCARGA DO ARQUIVO ARQAMIGO                *
+      **********************************************
+      *
+       DSC-ARQAMIGO.
+                OPEN INPUT ARQAMIGO
+                IF ST-ERRO-AMG NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQAMIGO"
+                   GO TO DSC-ARQENDER.
+                STRING "ARQAMIGO.D" W-DATASYS ".BKP"
+                   DELIMITED BY SIZE INTO W-BKPNOME
+                OPEN OUTPUT BKPAMG
+                IF ST-ERRO-BKP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE ARQAMIGO"
+                   CLOSE ARQAMIGO
+                   GO TO DSC-ARQENDER.
+                MOVE ZEROS TO W-TOTREG.
+       DSC-ARQAMIGO-LER.
+                READ ARQAMIGO NEXT RECORD
+                AT END
+                   GO TO DSC-ARQAMIGO-FIM.
+                MOVE REGAMIGO TO LINBKPAMG
+                WRITE LINBKPAMG
+                ADD 1 TO W-TOTREG
+                GO TO DSC-ARQAMIGO-LER.
+       DSC-ARQAMIGO-FIM.
+                CLOSE ARQAMIGO BKPAMG
+                DISPLAY "ARQAMIGO  : " W-TOTREG " REGISTROS COPIADOS".
+      *
+      **********************************************
+      * DESCARGA DO ARQUIVO ARQENDER                *
+      **********************************************
+      *
+       DSC-ARQENDER.
+                OPEN INPUT ARQENDER
+                IF ST-ERRO-END NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQENDER"
+                   GO TO ROT-FIM.
+                STRING "ARQENDER.D" W-DATASYS ".BKP"
+                   DELIMITED BY SIZE INTO W-BKPNOME
+                OPEN OUTPUT BKPEND
+                IF ST-ERRO-BKP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO BACKUP DE ARQENDER"
+                   CLOSE ARQENDER
+                   GO TO ROT-FIM.
+                MOVE ZEROS TO W-TOTREG.
+       DSC-ARQENDER-LER.
+                READ ARQENDER NEXT RECORD
+                AT END
+                   GO TO DSC-ARQENDER-FIM.
+                MOVE REGENDER TO LINBKPEND
+                WRITE LINBKPEND
+                ADD 1 TO W-TOTREG
+                GO TO DSC-ARQENDER-LER.
+       DSC-ARQENDER-FIM.
+                CLOSE ARQENDER BKPEND
+                DISPLAY "ARQENDER  : " W-TOTREG " REGISTROS COPIADOS".
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY "*** DESCARGA NOTURNA CONCLUIDA ***"
+                STOP RUN.
