@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR03T.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * FOLHA DE PAGAMENTO DE FUNCIONARIOS  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS NUMREG
+                    FILE STATUS  IS ST-ERRO-FUN
+                    ALTERNATE RECORD KEY IS NOME  WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELFOLHA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUN
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADFUN.DAT".
+       01 REGFUN.
+                03 NUMREG          PIC 9(06).
+                03 NOME            PIC X(30).
+                03 DEPARTAMENTO    PIC 9(01).
+                03 CARGO           PIC 9(01).
+                03 SALARIO         PIC 9(06)V99.
+                03 NUMFILHOS       PIC 9(01).
+                03 DIAADM          PIC 9(02).
+                03 MESADM          PIC 9(02).
+                03 ANOADM          PIC 9(04).
+                03 DIADEM          PIC 9(02).
+                03 MESDEM          PIC 9(02).
+                03 ANODEM          PIC 9(04).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 MOTIVO-DEMISSAO PIC 9(01).
+
+       FD RELFOLHA
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "FOLHA.DAT".
+       01 LINRELFOLHA         PIC X(91).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-FUN   PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 W-SALBASE     PIC 9(06)V99 VALUE ZEROS.
+       77 W-INSS        PIC 9(06)V99 VALUE ZEROS.
+       77 W-BASE-IRRF   PIC S9(06)V99 VALUE ZEROS.
+       77 W-IRRF        PIC S9(06)V99 VALUE ZEROS.
+       77 W-SALFAM      PIC 9(06)V99 VALUE ZEROS.
+       77 W-LIQUIDO     PIC 9(06)V99 VALUE ZEROS.
+       77 W-SOMA-LIQ    PIC 9(09)V99 VALUE ZEROS.
+
+       01 LINCAB1.
+           03 FILLER          PIC X(07) VALUE "NUMREG ".
+           03 FILLER          PIC X(25) VALUE "NOME".
+           03 FILLER          PIC X(58)
+              VALUE
+              "SALARIO    INSS       IRRF     SAL.FAMILIA   LIQUIDO".
+       01 LINDET.
+           03 LD-NUMREG       PIC 9(06).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-NOME         PIC X(30).
+           03 LD-SALARIO      PIC ZZZ.ZZ9,99.
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-INSS         PIC ZZZ.ZZ9,99.
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-IRRF         PIC ZZZ.ZZ9,99.
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-SALFAM       PIC ZZZ.ZZ9,99.
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-LIQUIDO      PIC ZZZ.ZZ9,99.
+       01 LINTOTGER.
+           03 FILLER          PIC X(23)
+              VALUE "TOTAL LIQUIDO DA FOLHA:".
+           03 LT-TOTGER       PIC ZZZ.ZZZ.ZZ9,99.
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN INPUT CADFUN
+           IF ST-ERRO-FUN NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUN"
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELFOLHA
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO FOLHA"
+               CLOSE CADFUN
+               GO TO ROT-FIM.
+           MOVE LINCAB1 TO LINRELFOLHA
+           WRITE LINRELFOLHA.
+      *
+       REL-LER.
+                READ CADFUN NEXT RECORD
+                AT END
+                    GO TO REL-FIM.
+                PERFORM REL-CALC THRU REL-CALC-FIM
+                PERFORM REL-IMP THRU REL-IMP-FIM
+                GO TO REL-LER.
+      *
+      *****************************************
+      * CALCULO DE INSS, IRRF, SALARIO-FAMILIA *
+      *****************************************
+      *
+       REL-CALC.
+                MOVE ZEROS TO W-INSS W-IRRF W-SALFAM W-LIQUIDO
+                              W-BASE-IRRF
+                MOVE SALARIO TO W-SALBASE
+                IF SALARIO > 7786,02
+                   MOVE 7786,02 TO W-SALBASE.
+                IF SALARIO <= 1412,00
+                   COMPUTE W-INSS ROUNDED = W-SALBASE * 0,075
+                ELSE
+                IF SALARIO <= 2666,68
+                   COMPUTE W-INSS ROUNDED = 105,90 +
+                           (W-SALBASE - 1412,00) * 0,09
+                ELSE
+                IF SALARIO <= 4000,03
+                   COMPUTE W-INSS ROUNDED = 218,82 +
+                           (W-SALBASE - 2666,68) * 0,12
+                ELSE
+                   COMPUTE W-INSS ROUNDED = 378,82 +
+                           (W-SALBASE - 4000,03) * 0,14.
+      *
+                IF SALARIO <= 1819,26
+                   COMPUTE W-SALFAM = NUMFILHOS * 59,82.
+      *
+                COMPUTE W-BASE-IRRF = SALARIO - W-INSS -
+                        (NUMFILHOS * 189,59)
+                IF W-BASE-IRRF <= 2259,20
+                   MOVE ZEROS TO W-IRRF
+                ELSE
+                IF W-BASE-IRRF <= 2826,65
+                   COMPUTE W-IRRF ROUNDED = (W-BASE-IRRF * 0,075) -
+                           169,44
+                ELSE
+                IF W-BASE-IRRF <= 3751,05
+                   COMPUTE W-IRRF ROUNDED = (W-BASE-IRRF * 0,15) -
+                           381,44
+                ELSE
+                IF W-BASE-IRRF <= 4664,68
+                   COMPUTE W-IRRF ROUNDED = (W-BASE-IRRF * 0,225) -
+                           662,77
+                ELSE
+                   COMPUTE W-IRRF ROUNDED = (W-BASE-IRRF * 0,275) -
+                           896,00.
+                IF W-IRRF < ZEROS
+                   MOVE ZEROS TO W-IRRF.
+      *
+                COMPUTE W-LIQUIDO = SALARIO - W-INSS - W-IRRF +
+                        W-SALFAM.
+       REL-CALC-FIM.
+                EXIT.
+      *
+      *****************************************
+      * IMPRESSAO DA LINHA DA FOLHA            *
+      *****************************************
+      *
+       REL-IMP.
+                MOVE NUMREG     TO LD-NUMREG
+                MOVE NOME       TO LD-NOME
+                MOVE SALARIO    TO LD-SALARIO
+                MOVE W-INSS     TO LD-INSS
+                MOVE W-IRRF     TO LD-IRRF
+                MOVE W-SALFAM   TO LD-SALFAM
+                MOVE W-LIQUIDO  TO LD-LIQUIDO
+                MOVE LINDET TO LINRELFOLHA
+                WRITE LINRELFOLHA
+                ADD W-LIQUIDO TO W-SOMA-LIQ.
+       REL-IMP-FIM.
+                EXIT.
+      *
+       REL-FIM.
+                MOVE SPACES TO LINRELFOLHA
+                WRITE LINRELFOLHA
+                MOVE W-SOMA-LIQ TO LT-TOTGER
+                MOVE LINTOTGER TO LINRELFOLHA
+                WRITE LINRELFOLHA.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ST-ERRO-FUN = "00"
+                   CLOSE CADFUN.
+                IF ST-ERRO-REL = "00"
+                   CLOSE RELFOLHA.
+                STOP RUN.
