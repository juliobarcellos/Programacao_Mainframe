@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR05T.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * RELATORIO DE QUADRO DE FUNCIONARIOS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS NUMREG
+                    FILE STATUS  IS ST-ERRO-FUN
+                    ALTERNATE RECORD KEY IS NOME  WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADDEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODDEP
+                    FILE STATUS  IS ST-ERRO-DEP
+                    ALTERNATE RECORD IS DESCDEP WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT CADCAR ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCAR
+                    FILE STATUS  IS ST-ERRO-CAR
+                    ALTERNATE RECORD IS DESCCAR WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELQUADRO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUN
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADFUN.DAT".
+       01 REGFUN.
+                03 NUMREG          PIC 9(06).
+                03 NOME            PIC X(30).
+                03 DEPARTAMENTO    PIC 9(01).
+                03 CARGO           PIC 9(01).
+                03 SALARIO         PIC 9(06)V99.
+                03 NUMFILHOS       PIC 9(01).
+                03 DIAADM          PIC 9(02).
+                03 MESADM          PIC 9(02).
+                03 ANOADM          PIC 9(04).
+                03 DIADEM          PIC 9(02).
+                03 MESDEM          PIC 9(02).
+                03 ANODEM          PIC 9(04).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 MOTIVO-DEMISSAO PIC 9(01).
+
+       FD CADDEP
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADDEP.DAT".
+       01 REGDEP.
+                03 CODDEP          PIC 9(01).
+                03 DESCDEP         PIC X(22).
+
+       FD CADCAR
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCAR.DAT".
+       01 REGCAR.
+                03 CODCAR          PIC 9(01).
+                03 DESCCAR         PIC X(20).
+
+       FD RELQUADRO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "QUADRO.DAT".
+       01 LINRELQUADRO        PIC X(60).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-FUN   PIC X(02) VALUE "00".
+       77 ST-ERRO-DEP   PIC X(02) VALUE "00".
+       77 ST-ERRO-CAR   PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 W-TOTFUN      PIC 9(06) VALUE ZEROS.
+       77 IND1          PIC 9(02) VALUE ZEROS.
+       77 IND2          PIC 9(02) VALUE ZEROS.
+       77 W-QTD-DEP     PIC 9(02) VALUE ZEROS.
+       77 W-QTD-CAR     PIC 9(02) VALUE ZEROS.
+
+       01 TABDEP.
+          03 TDEP    PIC X(22) OCCURS 50 TIMES.
+       01 TABCAR.
+          03 TCAR    PIC X(20) OCCURS 50 TIMES.
+
+       01 TOTDEP.
+           03 TD-CONT PIC 9(04) OCCURS 50 TIMES VALUE ZEROS.
+       01 TOTCAR.
+           03 TC-CONT PIC 9(04) OCCURS 50 TIMES VALUE ZEROS.
+
+       01 LINCAB1.
+           03 FILLER          PIC X(29)
+              VALUE "QUADRO DE FUNCIONARIOS POR".
+           03 FILLER          PIC X(31) VALUE "DEPARTAMENTO".
+       01 LINCAB2.
+           03 FILLER          PIC X(25) VALUE "DEPARTAMENTO".
+           03 FILLER          PIC X(13) VALUE "QUANTIDADE".
+       01 LINDETDEP.
+           03 LD-DEP          PIC X(22).
+           03 FILLER          PIC X(03) VALUE SPACES.
+           03 LD-QTDDEP       PIC ZZZ9.
+       01 LINCAB3.
+           03 FILLER          PIC X(18) VALUE "QUADRO POR CARGO".
+       01 LINCAB4.
+           03 FILLER          PIC X(25) VALUE "CARGO".
+           03 FILLER          PIC X(13) VALUE "QUANTIDADE".
+       01 LINDETCAR.
+           03 LD-CAR          PIC X(20).
+           03 FILLER          PIC X(05) VALUE SPACES.
+           03 LD-QTDCAR       PIC ZZZ9.
+       01 LINTOTGER.
+           03 FILLER          PIC X(29)
+              VALUE "TOTAL GERAL DE FUNCIONARIOS:".
+           03 LT-TOTGER       PIC ZZZ9.
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN INPUT CADFUN
+           IF ST-ERRO-FUN NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUN"
+               GO TO ROT-FIM.
+           OPEN INPUT CADDEP
+           IF ST-ERRO-DEP NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADDEP"
+               CLOSE CADFUN
+               GO TO ROT-FIM.
+           OPEN INPUT CADCAR
+           IF ST-ERRO-CAR NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCAR"
+               CLOSE CADFUN CADDEP
+               GO TO ROT-FIM.
+           OPEN OUTPUT RELQUADRO
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO QUADRO"
+               CLOSE CADFUN CADDEP CADCAR
+               GO TO ROT-FIM.
+           MOVE ZEROS TO CODDEP.
+       CARGA-DEP.
+           READ CADDEP NEXT RECORD
+           IF ST-ERRO-DEP = "00" AND CODDEP > 0 AND CODDEP <= 50
+               ADD 1 TO W-QTD-DEP
+               MOVE DESCDEP TO TDEP(CODDEP).
+           IF ST-ERRO-DEP = "00"
+               GO TO CARGA-DEP.
+           CLOSE CADDEP.
+           MOVE ZEROS TO CODCAR.
+       CARGA-CAR.
+           READ CADCAR NEXT RECORD
+           IF ST-ERRO-CAR = "00"
+               COMPUTE IND2 = CODCAR + 1
+               IF IND2 > 0 AND IND2 <= 50
+                   ADD 1 TO W-QTD-CAR
+                   MOVE DESCCAR TO TCAR(IND2).
+           IF ST-ERRO-CAR = "00"
+               GO TO CARGA-CAR.
+           CLOSE CADCAR.
+           MOVE LINCAB1 TO LINRELQUADRO
+           WRITE LINRELQUADRO
+           MOVE LINCAB2 TO LINRELQUADRO
+           WRITE LINRELQUADRO.
+      *
+      *****************************************
+      * CONTAGEM POR DEPARTAMENTO E CARGO      *
+      *****************************************
+      *
+       REL-LER.
+                READ CADFUN NEXT RECORD
+                AT END
+                    GO TO REL-IMP-DEP.
+                ADD 1 TO TD-CONT(DEPARTAMENTO)
+                COMPUTE IND2 = CARGO + 1
+                ADD 1 TO TC-CONT(IND2)
+                ADD 1 TO W-TOTFUN
+                GO TO REL-LER.
+      *
+      *****************************************
+      * IMPRESSAO DO QUADRO POR DEPARTAMENTO   *
+      *****************************************
+      *
+       REL-IMP-DEP.
+                MOVE 1 TO IND1.
+       REL-IMP-DEP-LOOP.
+                IF IND1 > W-QTD-DEP
+                   GO TO REL-IMP-CAR-CAB.
+                MOVE TDEP(IND1)    TO LD-DEP
+                MOVE TD-CONT(IND1) TO LD-QTDDEP
+                MOVE LINDETDEP TO LINRELQUADRO
+                WRITE LINRELQUADRO
+                ADD 1 TO IND1
+                GO TO REL-IMP-DEP-LOOP.
+      *
+       REL-IMP-CAR-CAB.
+                MOVE SPACES TO LINRELQUADRO
+                WRITE LINRELQUADRO
+                MOVE LINCAB3 TO LINRELQUADRO
+                WRITE LINRELQUADRO
+                MOVE LINCAB4 TO LINRELQUADRO
+                WRITE LINRELQUADRO
+                MOVE 1 TO IND2.
+       REL-IMP-CAR-LOOP.
+                IF IND2 > W-QTD-CAR
+                   GO TO REL-FIM.
+                MOVE TCAR(IND2)    TO LD-CAR
+                MOVE TC-CONT(IND2) TO LD-QTDCAR
+                MOVE LINDETCAR TO LINRELQUADRO
+                WRITE LINRELQUADRO
+                ADD 1 TO IND2
+                GO TO REL-IMP-CAR-LOOP.
+      *
+       REL-FIM.
+                MOVE SPACES TO LINRELQUADRO
+                WRITE LINRELQUADRO
+                MOVE W-TOTFUN TO LT-TOTGER
+                MOVE LINTOTGER TO LINRELQUADRO
+                WRITE LINRELQUADRO.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                IF ST-ERRO-FUN = "00"
+                   CLOSE CADFUN.
+                IF ST-ERRO-REL = "00"
+                   CLOSE RELQUADRO.
+                STOP RUN.
