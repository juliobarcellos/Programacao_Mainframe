@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR12T.
+       AUTHOR. JULIO CESAR DA SILVA BARCELLOS.
+      **************************************
+      * RELATORIO DE MALA DIRETA POR CIDADE/ESTADO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALUNO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS RA
+                    FILE STATUS  IS ST-ERRO-ALU
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+           SELECT RELMALA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-REL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADALUNO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADALUNO.DAT".
+       01 REGALUNO.
+                03 RA              PIC 9(06).
+                03 NOME            PIC X(30).
+                03 CPF             PIC 9(11).
+                03 RG              PIC X(12).
+                03 DATANASCIMENTO.
+                    05 DIA         PIC 9(02).
+                    05 MES         PIC 9(02).
+                    05 ANO         PIC 9(04).
+                03 NATURAL         PIC X(20).
+                03 NACIONALIDADE   PIC X(20).
+                03 ENDERECO.
+                    05 LOGRADOURO  PIC X(30).
+                    05 NUMERO      PIC 9(05).
+                    05 COMPLEMENTO PIC X(20).
+                    05 BAIRRO      PIC X(20).
+                    05 CIDADE      PIC X(25).
+                    05 ESTADO      PIC X(02).
+                    05 CEP         PIC 9(08).
+                03 EMAIL           PIC X(30).
+                03 TELEFONE.
+                    05 DDD         PIC 9(02).
+                    05 NUMEROT     PIC 9(09).
+                03 STATUS-REG      PIC X(01).
+                03 MOTIVO-EXCLUSAO PIC X(30).
+                03 RESPONSAVEL.
+                    05 NOME-RESP     PIC X(30).
+                    05 CPF-RESP      PIC 9(11).
+                    05 TELEFONE-RESP.
+                       07 DDD-RESP     PIC 9(02).
+                       07 NUMEROT-RESP PIC 9(09).
+
+       FD RELMALA
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "MALADIR.DAT".
+       01 LINRELMALA          PIC X(104).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO-ALU   PIC X(02) VALUE "00".
+       77 ST-ERRO-REL   PIC X(02) VALUE "00".
+       77 W-TROCOU      PIC 9(01) VALUE ZEROS.
+       77 W-TOTALU      PIC 9(02) VALUE ZEROS.
+       77 TA-IX         PIC 9(02) VALUE ZEROS.
+       77 W-ESTADO-ANT  PIC X(02) VALUE SPACES.
+       77 W-CIDADE-ANT  PIC X(25) VALUE SPACES.
+
+       01 TABALU.
+           03 TA-ENT OCCURS 50 TIMES.
+              05 TA-ESTADO      PIC X(02).
+              05 TA-CIDADE      PIC X(25).
+              05 TA-NOME        PIC X(30).
+              05 TA-LOGRADOURO  PIC X(30).
+              05 TA-NUMERO      PIC 9(05).
+              05 TA-BAIRRO      PIC X(20).
+              05 TA-DDD         PIC 9(02).
+              05 TA-NUMEROT     PIC 9(09).
+       01 TA-ENT-AUX.
+           03 TA-ESTADO-AUX      PIC X(02).
+           03 TA-CIDADE-AUX      PIC X(25).
+           03 TA-NOME-AUX        PIC X(30).
+           03 TA-LOGRADOURO-AUX  PIC X(30).
+           03 TA-NUMERO-AUX      PIC 9(05).
+           03 TA-BAIRRO-AUX      PIC X(20).
+           03 TA-DDD-AUX         PIC 9(02).
+           03 TA-NUMEROT-AUX     PIC 9(09).
+
+       01 LINCAB1.
+           03 FILLER          PIC X(25) VALUE
+              "MALA DIRETA POR CIDADE/ESTADO".
+       01 LINCABGRP.
+           03 FILLER          PIC X(10) VALUE "ESTADO: ".
+           03 LC-ESTADO       PIC X(02).
+           03 FILLER          PIC X(05) VALUE SPACES.
+           03 FILLER          PIC X(10) VALUE "CIDADE: ".
+           03 LC-CIDADE       PIC X(25).
+       01 LINDETALU.
+           03 LD-NOME         PIC X(30).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-LOGRADOURO   PIC X(30).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 LD-NUMERO       PIC 9(05).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-BAIRRO       PIC X(20).
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 LD-DDD          PIC 9(02).
+           03 FILLER          PIC X(01) VALUE "-".
+           03 LD-NUMEROT      PIC 9(09).
+      *
+      *-------------------[ DIVISAO DE PROCEDIMENTOS ]------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       REL-OP0.
+           OPEN OUTPUT RELMALA
+           IF ST-ERRO-REL NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO MALADIR"
+               GO TO ROT-FIMS.
+           OPEN INPUT CADALUNO
+           IF ST-ERRO-ALU NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADALUNO"
+               CLOSE RELMALA
+               GO TO ROT-FIMS.
+      *
+      *****************************************
+      * VARREDURA DO CADASTRO DE ALUNOS       *
+      *****************************************
+      *
+       REL-LER.
+                READ CADALUNO NEXT RECORD
+                AT END
+                    GO TO REL-SORT.
+                IF STATUS-REG NOT = "A"
+                    GO TO REL-LER.
+                ADD 1 TO W-TOTALU
+                MOVE ESTADO      TO TA-ESTADO(W-TOTALU)
+                MOVE CIDADE      TO TA-CIDADE(W-TOTALU)
+                MOVE NOME        TO TA-NOME(W-TOTALU)
+                MOVE LOGRADOURO  TO TA-LOGRADOURO(W-TOTALU)
+                MOVE NUMERO      TO TA-NUMERO(W-TOTALU)
+                MOVE BAIRRO      TO TA-BAIRRO(W-TOTALU)
+                MOVE DDD         TO TA-DDD(W-TOTALU)
+                MOVE NUMEROT     TO TA-NUMEROT(W-TOTALU)
+                GO TO REL-LER.
+      *
+      *****************************************
+      * ORDENACAO POR ESTADO E CIDADE         *
+      *****************************************
+      *
+       REL-SORT.
+                CLOSE CADALUNO
+                IF W-TOTALU < 2
+                    GO TO REL-IMP.
+                MOVE 0 TO W-TROCOU
+                MOVE 1 TO TA-IX.
+       REL-SORT-LOOP.
+                IF TA-IX > W-TOTALU - 1
+                    GO TO REL-SORT-FIM.
+                IF TA-ESTADO(TA-IX) > TA-ESTADO(TA-IX + 1)
+                    PERFORM REL-SORT-SWAP THRU REL-SORT-SWAP-FIM
+                    MOVE 1 TO W-TROCOU
+                ELSE
+                   IF TA-ESTADO(TA-IX) = TA-ESTADO(TA-IX + 1) AND
+                      TA-CIDADE(TA-IX) > TA-CIDADE(TA-IX + 1)
+                       PERFORM REL-SORT-SWAP THRU REL-SORT-SWAP-FIM
+                       MOVE 1 TO W-TROCOU.
+                ADD 1 TO TA-IX
+                GO TO REL-SORT-LOOP.
+       REL-SORT-FIM.
+                IF W-TROCOU = 1
+                    GO TO REL-SORT.
+                GO TO REL-IMP.
+       REL-SORT-SWAP.
+                MOVE TA-ENT(TA-IX)     TO TA-ENT-AUX.
+                MOVE TA-ENT(TA-IX + 1) TO TA-ENT(TA-IX).
+                MOVE TA-ENT-AUX        TO TA-ENT(TA-IX + 1).
+       REL-SORT-SWAP-FIM.
+                EXIT.
+      *
+      *****************************************
+      * IMPRESSAO AGRUPADA POR ESTADO/CIDADE  *
+      *****************************************
+      *
+       REL-IMP.
+                MOVE LINCAB1 TO LINRELMALA
+                WRITE LINRELMALA
+                MOVE SPACES TO W-ESTADO-ANT W-CIDADE-ANT
+                MOVE 1 TO TA-IX.
+       REL-IMP-LOOP.
+                IF TA-IX > W-TOTALU
+                    GO TO ROT-FIM.
+                IF TA-ESTADO(TA-IX) NOT = W-ESTADO-ANT OR
+                   TA-CIDADE(TA-IX) NOT = W-CIDADE-ANT
+                    MOVE TA-ESTADO(TA-IX) TO LC-ESTADO W-ESTADO-ANT
+                    MOVE TA-CIDADE(TA-IX) TO LC-CIDADE W-CIDADE-ANT
+                    MOVE LINCABGRP TO LINRELMALA
+                    WRITE LINRELMALA.
+                MOVE TA-NOME(TA-IX)        TO LD-NOME
+                MOVE TA-LOGRADOURO(TA-IX)  TO LD-LOGRADOURO
+                MOVE TA-NUMERO(TA-IX)      TO LD-NUMERO
+                MOVE TA-BAIRRO(TA-IX)      TO LD-BAIRRO
+                MOVE TA-DDD(TA-IX)         TO LD-DDD
+                MOVE TA-NUMEROT(TA-IX)     TO LD-NUMEROT
+                MOVE LINDETALU TO LINRELMALA
+                WRITE LINRELMALA
+                ADD 1 TO TA-IX
+                GO TO REL-IMP-LOOP.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE RELMALA.
+       ROT-FIMS.
+                STOP RUN.
